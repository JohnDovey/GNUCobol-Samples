@@ -29,6 +29,16 @@
        *>          ridden at execution time using the GCXREF_LINES_PORT
        *>          environment variable.
        *>
+       *> F1-F9    Set each to 1 if the corresponding F-key switch should   *
+       *>          default to 'on' when GCic starts, or 0 if it should      *
+       *>          default to 'off'.  F1=Debug F2=TraceAll F3=Library        *
+       *>          F4=Execute F5=Listing F6=NoFunc F7=WarnAll F8=Free        *
+       *>          F9=NoTrunc.                                              *
+       *>                                                                   *
+       *> F12      Set to the number (1-7) of the WS-CS-Filename-TXT entry  *
+       *>          that should be the default dialect Configuration when    *
+       *>          GCic starts.  4 = 'DEFAULT'.                             *
+       *>
        *>*******************************************************************
        *>**  Change the settings in the copy book const-set-1.cpy to reflect
        *>    your system set up. This notes are also present there.
@@ -36,8 +46,22 @@
        *>    for GCic occurs.
        *>*******************************************************************
        *>
-       78  LINEDRAW VALUE 1.
-       78  OS VALUE 'WINDOWS'.
+      *> NOTE: LINEDRAW and OS drive >>IF compiler directives further on
+      *>       in this copybook and in GCic.cbl, so they are set up as
+      *>       >>DEFINE symbols (directive-evaluable) rather than as
+      *>       78-level constants.
+       >>DEFINE LINEDRAW AS 1
+       >>DEFINE OS AS 'WINDOWS'
        78  SELCHAR VALUE '>'.
        78  LPP VALUE '25'.
        78  LPPP VALUE '25'.
+       78  F1 VALUE 0.
+       78  F2 VALUE 0.
+       78  F3 VALUE 0.
+       78  F4 VALUE 1.
+       78  F5 VALUE 0.
+       78  F6 VALUE 0.
+       78  F7 VALUE 0.
+       78  F8 VALUE 0.
+       78  F9 VALUE 0.
+       78  F12 VALUE 4.
