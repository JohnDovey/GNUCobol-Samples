@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. NEXT-BUSINESS-DAY.
+      *>****************************************************************
+      *> This GNU COBOL user-defined function returns the next        **
+      *> business day (Monday through Friday) on or after a given      **
+      *> Gregorian or Julian date.                                      **
+      *>****************************************************************
+      *> Arguments:                                                     **
+      *>                                                                 **
+      *> Calendar-Date A PIC 9 data item or numeric literal which       **
+      *>               will be treated as a calendar date, exactly as   **
+      *>               described for DAY-FROM-DATE:                     **
+      *>                                                                 **
+      *>               7-digit value: Interpreted as a Julian date      **
+      *>                              in the form yyyyddd               **
+      *>               8-digit value: Interpreted as a Gregorian        **
+      *>                              date in the form yyyymmdd         **
+      *>                                                                 **
+      *> The result returned will be one of the following:              **
+      *>                                                                 **
+      *> 0: The supplied date is invalid                                **
+      *> yyyymmdd: The next business day, beginning the day AFTER       **
+      *>           the supplied date, skipping Saturdays, Sundays and  **
+      *>           shop holidays (see IS-SHOP-HOLIDAY)                  **
+      *>****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION DAY-FROM-DATE
+       FUNCTION IS-SHOP-HOLIDAY
+       FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-Raw-Date7-NUM PIC 9(7).
+       01 WS-Raw-Date8-NUM PIC 9(8).
+       01 WS-Input-Date-NUM PIC 9(8).
+       01 WS-Day-Of-Week-NUM BINARY-LONG.
+       01 WS-Business-Day-CHR PIC X(1).
+           88 WS-Is-Business-Day-BOOL VALUE 'Y'.
+           88 WS-Not-Business-Day-BOOL VALUE 'N'.
+       LINKAGE SECTION.
+       01 L-Input-Date-DT PIC X ANY LENGTH.
+       01 L-Output-Date-NUM USAGE BINARY-LONG SIGNED.
+       PROCEDURE DIVISION USING L-Input-Date-DT
+           RETURNING L-Output-Date-NUM.
+       000-Main SECTION.
+           CALL "C$PARAMSIZE" USING 1
+           EVALUATE RETURN-CODE
+           WHEN 7
+           MOVE L-Input-Date-DT TO WS-Raw-Date7-NUM
+           IF TEST-DAY-YYYYDDD(WS-Raw-Date7-NUM) > 0
+               MOVE 0 TO L-Output-Date-NUM
+               GOBACK
+           END-IF
+           MOVE DATE-OF-INTEGER(INTEGER-OF-DAY(WS-Raw-Date7-NUM))
+           TO WS-Input-Date-NUM
+           WHEN 8
+           MOVE L-Input-Date-DT TO WS-Raw-Date8-NUM
+           IF TEST-DATE-YYYYMMDD(WS-Raw-Date8-NUM) > 0
+               MOVE 0 TO L-Output-Date-NUM
+               GOBACK
+           END-IF
+           MOVE WS-Raw-Date8-NUM TO WS-Input-Date-NUM
+           WHEN OTHER
+           MOVE 0 TO L-Output-Date-NUM
+           GOBACK
+           END-EVALUATE
+      *> Step forward one day at a time, skipping Saturday/Sunday and
+      *> shop holidays, until a business day is reached.
+           SET WS-Not-Business-Day-BOOL TO TRUE
+           PERFORM UNTIL WS-Is-Business-Day-BOOL
+               COMPUTE WS-Input-Date-NUM =
+                   DATE-OF-INTEGER(
+                       INTEGER-OF-DATE(WS-Input-Date-NUM) + 1)
+               MOVE DAY-FROM-DATE(WS-Input-Date-NUM)
+                 TO WS-Day-Of-Week-NUM
+               IF WS-Day-Of-Week-NUM NOT = 1
+               AND WS-Day-Of-Week-NUM NOT = 7
+               AND IS-SHOP-HOLIDAY(WS-Input-Date-NUM) = 0
+                   SET WS-Is-Business-Day-BOOL TO TRUE
+               END-IF
+           END-PERFORM
+           MOVE WS-Input-Date-NUM TO L-Output-Date-NUM
+           GOBACK.
+       END FUNCTION NEXT-BUSINESS-DAY.
