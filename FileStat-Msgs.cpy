@@ -0,0 +1,42 @@
+      *>****************************************************************
+      *> FileStat-Msgs.cpy                                            **
+      *>                                                               **
+      *> Translates a 2-digit COBOL file status code into a short     **
+      *> English message.  Include with:                              **
+      *>                                                                **
+      *>     COPY FileStat-Msgs.cpy                                    **
+      *>         REPLACING STATUS BY <file-status-field>                **
+      *>                   MSG    BY <message-field (PIC X(25))>.      **
+      *>                                                               **
+      *> AUTHOR:       GARY L. CUTLER                                 **
+      *> DATE-WRITTEN: June 14, 2009                                  **
+      *>****************************************************************
+           EVALUATE STATUS
+               WHEN 00 MOVE 'Successful completion'    TO MSG
+               WHEN 02 MOVE 'Success - duplicate key'   TO MSG
+               WHEN 04 MOVE 'Success - short record'    TO MSG
+               WHEN 05 MOVE 'Success - file not found'  TO MSG
+               WHEN 07 MOVE 'Success - no unit at close' TO MSG
+               WHEN 10 MOVE 'End of file'                TO MSG
+               WHEN 14 MOVE 'Relative key too large'     TO MSG
+               WHEN 21 MOVE 'Sequence error on key'      TO MSG
+               WHEN 22 MOVE 'Duplicate key'              TO MSG
+               WHEN 23 MOVE 'Record not found'           TO MSG
+               WHEN 24 MOVE 'Boundary violation'         TO MSG
+               WHEN 30 MOVE 'Permanent I-O error'        TO MSG
+               WHEN 34 MOVE 'Boundary violation'         TO MSG
+               WHEN 35 MOVE 'File not found'             TO MSG
+               WHEN 37 MOVE 'Invalid OPEN mode'          TO MSG
+               WHEN 38 MOVE 'File closed with lock'      TO MSG
+               WHEN 39 MOVE 'File attribute mismatch'    TO MSG
+               WHEN 41 MOVE 'File already open'          TO MSG
+               WHEN 42 MOVE 'File not open'              TO MSG
+               WHEN 43 MOVE 'No prior READ'              TO MSG
+               WHEN 44 MOVE 'Record length invalid'      TO MSG
+               WHEN 46 MOVE 'READ after end of file'     TO MSG
+               WHEN 47 MOVE 'READ not allowed'           TO MSG
+               WHEN 48 MOVE 'WRITE not allowed'          TO MSG
+               WHEN 49 MOVE 'REWRITE-DELETE not allowed' TO MSG
+               WHEN OTHER
+                   MOVE 'Unrecognized status code'   TO MSG
+           END-EVALUATE
