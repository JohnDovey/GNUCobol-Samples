@@ -1,1198 +1,2616 @@
-       *> CONFIGURATION SETTINGS: Set these switches before compiling:
-       *>
-       *> LINEDRAW Set to:
-       *>    0   To use spaces (no lines)
-       *>    1   To use the line-drawing characterset (PC codepage 437)
-       *>    2   To use conventional ASCII characters (+, -, |)
-       *>
-       *>          OSX USERS - To use the linedrawing characterset,
-       *>                      set your 'terminal' font to 'Lucida Console'
-       *>
-       *> OS       Set to one of the following:
-       *>          'CYGWIN'   For a Windows/Cygwin version
-       *>          'MINGW'    For a Windows/MinGW version
-       *>          'OSX'      For a Macintosh OSX version
-       *>          'UNIX'     For a Unix/Linux version
-       *>          'WINDOWS'  For a Native Windows version
-       *>
-       *> SELCHAR  Set to the desired single character to be used as the red
-       *>          'feature selected' character on the screen.
-       *>          SUGGESTIONS: '>', '*', '=', '+'
-       *>
-       *> LPP      Set to maximum printable lines per page when the listing
-       *>          should be generated for LANDSCAPE orientation (can be over-
-       *>          ridden at execution time using the GCXREF_LINES environment
-       *>          variable.
-       *>
-       *> LPPP     Set to maximum printable lines per page when the listing
-       *>          should be generated for PORTRAIT orientation (can be over-
-       *>          ridden at execution time using the GCXREF_LINES_PORT
-       *>          environment variable.
-       *>
-       *>*******************************************************************
-       *>**  Change the settings in the copy book const-set-1.cpy to reflect
-       *>    your system set up. This notes are also present there.
-       *>    This is to reduce the need to amend these every time a update
-       *>    for GCic occurs.
-       *>*******************************************************************
-       *>
-       copy "const-set-1.cpy".
-       *>
-       *> --------------------------------------------------------------
-       *> END CONFIGURATION SETTINGS
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. GCic.
-       *>***************************************************************
-       *>     >NOTE<   >NOTE<   >NOTE<   >NOTE<   >NOTE<   >NOTE<     **
-       *>                                                             **
-       *> If this program is compiled with '-fdebugging-line', you    **
-       *> will need to pipe SYSERR to a text file when executing GCic **
-       *> (by adding the text '2> filename' to the end of the GCic    **
-       *> command).  You may also need to press the ENTER key when    **
-       *> GCic is finished.                                           **
-       *>***************************************************************
-       *> This program provides a Textual User Interface (TUI) to the **
-       *> process of compiling and (optionally) executing a GNU COBOL **
-       *> program.                                                    **
-       *>                                                             **
-       *> This programs execution syntax is as follows:               **
-       *>                                                             **
-       *> GCic <program-path-and-filename> [ <switch>... ]            **
-       *>                                                             **
-       *> Once executed, a display screen will be presented showing   **
-       *> the compilation options that will be used.  The user will   **
-       *> have the opportunity to change options, specify new ones    **
-       *> and specify any program execution arguments to be used if   **
-       *> you select the 'Execute' option.  When you press the Enter  **
-       *> key the program will be compiled.                           **
-       *>                                                             **
-       *> The SCREEN SECTION contains an image of the screen.         **
-       *>                                                             **
-       *> The '010-Parse-Args' section in the PROCEDURE DIVISION has  **
-       *> documentation on switches and their function.               **
-       *>***************************************************************
-       *>                                                             **
-       *> AUTHOR:       GARY L. CUTLER                                **
-       *>               Copyright (C) 2009-2017, Gary L. Cutler, GPL  **
-       *>                                                             **
-       *> DATE-WRITTEN: June 14, 2009                                 **
-       *>                                                             **
-       *>***************************************************************
-       *>  DATE  CHANGE DESCRIPTION                                   **
-       *> ====== ==================================================== **
-       *> GC0609 Don't display compiler messages file if compilation  **
-       *>  GLC   Is successful.  Also don't display messages if the   **
-       *>        output file is busy (just put a message on the       **
-       *>        screen, leave the OC screen up & let the user fix    **
-       *>        the problem & resubmit.                              **
-       *> GC0709 When 'EXECUTE' is selected, a 'FILE BUSY' error will **
-       *>  CLC   still cause the (old) executable to be launched.     **
-       *>        Also, the 'EXTRA SWITCHES' field is being ignored.   **
-       *>        Changed the title bar to lowlighted reverse video &  **
-       *>        the message area to highlighted reverse-video.       **
-       *> GC0809 Add a SPACE in front of command-line args when       **
-       *>  GLC   executing users program.  Add a SPACE after the      **
-       *>        -ftraceall switch when building cobc command.        **
-       *> GC0909 Convert to work on Cygwin/Linux as well as MinGW     **
-       *> GC0310 Virtualized the key codes for S-F1 thru S-F7 as they **
-       *>  GLC   differ depending upon whether PDCurses or NCurses is **
-       *>        being used.                                          **
-       *> GC0410 Introduced the cross-reference and source listing    **
-       *>  GLC   features.  Also fixed a bug in EXTRA switch proces-  **
-       *>        sing where garbage will result if more than the      **
-       *>        EXTRA switch is specified.                           **
-       *> GC1010 Corrected several problems reported by Vince Coen:   **
-       *>  GLC   1) Listing/Xref wouldn't work if '-I' additional     **
-       *>           cobc switch specified.                            **
-       *>        2) Programs coded with lowercase reserved words did  **
-       *>           not get parsed properly when generating listing   **
-       *>           and/or xref reports.                              **
-       *>        3) Reliance on a TEMP environment variable caused    **
-       *>           non-recoverable errors when generating listing    **
-       *>           and/or xref reports in a session that lacks a     **
-       *>           TEMP variable.                                    **
-       *>        As a result of this change, GCic no longer runs a    **
-       *>        second 'cobc' when generating listing and/or xref    **
-       *>        reports.  A '-save-temps' (without '=dir') specified **
-       *>        in the EXTRA options field will be ignored.  A       **
-       *>        '-save-temps=dir' specified in the EXTRA options     **
-       *>        field will negate both the XREF and SOURCE opts,     **
-       *>        if specified.                                        **
-       *> GC0711 Tailored for 29APR2011 version of GNU COBOL 2.0      **
-       *> GC0712 Replaced all switches with configuration settings;   **
-       *>  GLC   Tailored for 11FEB2012 version of GNU COBOL 2.0;     **
-       *>        Reformatted screen layout to fit a 24x80 screen      **
-       *>        rather than a 25x81 screen and to accommodate shell  **
-       *>        environments having only F1-F12 (like 'terminal' in  **
-       *>        OSX); Fully tested under OSX (required a few altera- **
-       *>        tions); Expanded both extra-options and runtime-     **
-       *>        arguments areas to TWO lines (152 chars total) each; **
-       *>        Added support for MF/IBM/BS2000 listing-control      **
-       *>        directives EJECT,SKIP1,SKIP2,SKIP3 (any of these in  **
-       *>        copybooks will be ignored)                           **
-       *> GC0313 Expand the source code record from 80 chars to 256   **
-       *>  GLC   to facilitate looking for "LINKAGE SECTION" in a     **
-       *>        free-format file.                                    **
-       *> GC1113 Edited to support the change of "OpenCOBOL" to "GNU  **
-       *>  GLC   COBOL"                                               **
-       *> GC1213 Updated for 23NOV2013 version of GNU COBOL 2.1       **
-       *> GC0114 Introduce a "Press ENTER to Close" action after run- **
-       *>  GLC   ning the compiled program in the compiler window (F4)**
-       *> VC0617 Remove the Blinking in meny screen as uncomfortable  **
-       *>  VBC   Update version printed to 2.2 30JUN2017.             **
-       *>        Move the system constant settings to a copy file     **
-       *>        const-set-1.cpy  in case GCic is updated.            **
-       *>        Added  SET ENVIRONMENT "COB_EXIT_WAIT" TO "0" to     **
-       *>        100-Initialization section.                          **
-       *> VC0717 Replaced compile param instrinsic=all with           **
-       *>  VBC   intrinstics=ALL. Changed mod detail inits for Gary   **
-       *>        from GCL to GLC.                                     **
-       *>        Update version printed to 2.2 20JUL2017.             **
-       *>        Should really get this from the compiler if avail?   **
-       *> VC1217 Update compiler version to v3.0 24DEC2017.           **
-       *>        and copyright to 2018 (in 3 places).                 **
-       *>***************************************************************
-       *>
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       REPOSITORY.
-           FUNCTION ALL INTRINSIC.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-GC1010     SELECT F-Cobc-Output-FILE   ASSIGN TO WS-Listing-Filename-TXT
-                                       ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT F-Source-Code-FILE   ASSIGN TO WS-File-Name-TXT
-                                       ORGANIZATION IS LINE SEQUENTIAL
-                                       FILE STATUS IS WS-FSM-Status-CD.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  F-Cobc-Output-FILE.
-       01  F-Cobc-Output-REC                     PIC X(256).
-       FD  F-Source-Code-FILE.
-GC0313 01  F-Source-Code-REC                     PIC X(256).
-       WORKING-STORAGE SECTION.
-       COPY screenio. *> Included in Distribution
-GC0712 01  WS-Compilation-Switches-TXT.
-GC0712     05 WS-CS-Args-TXT VALUE SPACES.
-GC0712        10 WS-CS-Arg-H1-TXT                PIC X(76).
-GC0712        10 WS-CS-Arg-H2-TXT                PIC X(76).
-GC0712     05 WS-CS-Filenames-TXT.
-GC0712        10 VALUE 'BS2000'                  PIC X(9).
-GC0712        10 VALUE 'COBOL85'                 PIC X(9).
-GC0712        10 VALUE 'COBOL2002'               PIC X(9).
-GC0712        10 VALUE 'DEFAULT'                 PIC X(9).
-GC0712        10 VALUE 'IBM'                     PIC X(9).
-GC0712        10 VALUE 'MF'                      PIC X(9).
-GC0712        10 VALUE 'MVS'                     PIC X(9).
-GC0712     05 WS-CS-Filenames-Table-TXT REDEFINES WS-CS-Filenames-TXT.
-GC0712        10 WS-CS-Filename-TXT              OCCURS 7 TIMES
-GC0712                                           PIC X(9).
-GC0712 >>IF F12 < 1
-GC0712     05 WS-CS-Config-NUM     VALUE 4       PIC 9(1).
-GC0712 >>ELIF F12 > 7
-GC0712     05 WS-CS-Config-NUM     VALUE 4       PIC 9(1).
-GC0712 >>ELSE
-GC0712     05 WS-CS-Config-NUM     VALUE F12     PIC 9(1).
-GC0712 >>END-IF
-GC0712     05 WS-CS-Extra-TXT VALUE SPACES.
-GC0712        10 WS-CS-Extra-H1-TXT              PIC X(76).
-GC0712        10 WS-CS-Extra-H2-TXT              PIC X(76).
-GC0712     05 WS-CS-Switch-Defaults-TXT.
-GC0712        10 VALUE F1                        PIC 9(1). *> WS-CS-DEBUG-CHR
-GC0712        10 VALUE F4                        PIC 9(1). *> WS-CS-EXECUTE-CHR
-GC0712        10 VALUE F8                        PIC 9(1). *> WS-CS-FREE-CHR
-GC0712        10 VALUE F3                        PIC 9(1). *> WS-CS-LIBRARY-CHR
-GC0712        10 VALUE F5                        PIC 9(1). *> WS-CS-LISTING-CHR
-GC0712        10 VALUE F6                        PIC 9(1). *> WS-CS-NOFUNC-CHR
-GC0712        10 VALUE F9                        PIC 9(1). *> WS-CS-NOTRUNC-CHR
-GC0712        10 VALUE F2                        PIC 9(1). *> WS-CS-TRACEALL-CHR
-GC0712        10 VALUE F7                        PIC 9(1). *> WS-CS-WARNALL-CHR
-GC0712     05 WS-CS-All-Switches-TXT REDEFINES
-GC0712                               WS-CS-Switch-Defaults-TXT.
-GC0712        10 WS-CS-DEBUG-CHR                 PIC X(1).
-GC0712        10 WS-CS-EXECUTE-CHR               PIC X(1).
-GC0712        10 WS-CS-FREE-CHR                  PIC X(1).
-GC0712        10 WS-CS-LIBRARY-CHR               PIC X(1).
-GC0712        10 WS-CS-LISTING-CHR               PIC X(1).
-GC0712        10 WS-CS-NOFUNC-CHR                PIC X(1).
-GC0712        10 WS-CS-NOTRUNC-CHR               PIC X(1).
-GC0712        10 WS-CS-TRACEALL-CHR              PIC X(1).
-GC0712        10 WS-CS-WARNALL-CHR               PIC X(1).
-GC0909 01  WS-Cmd-TXT                            PIC X(512).
-GC0712 01  WS-Cmd-Args-TXT                       PIC X(256).
-GC0712 01  WS-Cmd-End-Quote-CHR                  PIC X(1).
-GC0712 01  WS-Cmd-SUB                            USAGE BINARY-LONG.
-       01  WS-Cobc-Cmd-TXT                       PIC X(256).
-       01  WS-Config-Fn-TXT                      PIC X(12).
-GC1113 01  WS-Delete-Fn-TXT                      PIC X(256).
-       01  WS-File-Name-TXT.
-           05 WS-FN-CHR                          OCCURS 256 TIMES
-                                                 PIC X(1).
-       01  WS-File-Status-Message-TXT.
-           05 VALUE 'Status Code: '              PIC X(13).
-           05 WS-FSM-Status-CD                   PIC 9(2).
-           05 VALUE ', Meaning: '                PIC X(11).
-           05 WS-FSM-Msg-TXT                     PIC X(25).
-GC0909 01  WS-Horizontal-Line-TXT                PIC X(80).
-GC0909
-       01  WS-I-SUB                              USAGE BINARY-LONG.
-       01  WS-J-SUB                              USAGE BINARY-LONG.
-GC1213 01  WS-Listing-CD VALUE F5                PIC 9(1).
-GC0712 01  WS-Listing-Filename-TXT               PIC X(256).
-GC1213 01  WS-Listing-TXT VALUE SPACES           PIC X(27).
-       01  WS-OC-Compile-DT                      PIC XXXX/XX/XXBXX/XX.
-GC0712 >>IF OS = 'CYGWIN'
-GC0712 01  WS-OS-Dir-CHR         VALUE '/'       PIC X(1).
-GC0712 78  WS-OS-Exe-Ext-CONST   VALUE '.exe'.
-GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.dll'.
-GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'DLL)'.
-GC0712 01  WS-OS-Type-CD         VALUE 2         PIC 9(1).
-GC0712 >>ELIF OS = 'MINGW'
-GC0712 01  WS-OS-Dir-CHR         VALUE '\'       PIC X(1).
-GC0712 78  WS-OS-Exe-Ext-CONST   VALUE '.exe'.
-GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.dll'.
-GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'DLL)'.
-GC0712 01  WS-OS-Type-CD         VALUE 5         PIC 9(1).
-GC0712 >>ELIF OS = 'OSX'
-GC0712 01  WS-OS-Dir-CHR         VALUE '/'       PIC X(1).
-GC0712 78  WS-OS-Exe-Ext-CONST   VALUE ' '.
-GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.dylib'.
-GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'DYLIB)'.
-GC0712 01  WS-OS-Type-CD         VALUE 4         PIC 9(1).
-GC0712 >>ELIF OS = 'UNIX'
-GC0712 01  WS-OS-Dir-CHR         VALUE '/'       PIC X(1).
-GC0712 78  WS-OS-Exe-Ext-CONST   VALUE ' '.
-GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.so'.
-GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'SO)'.
-GC0712 01  WS-OS-Type-CD         VALUE 3         PIC 9(1).
-GC0712 >>ELIF OS = 'WINDOWS'
-GC0712 01  WS-OS-Dir-CHR         VALUE '\'       PIC X(1).
-GC0712 78  WS-OS-Exe-Ext-CONST   VALUE '.exe'.
-GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.dll'.
-GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'DLL)'.
-GC0712 01  WS-OS-Type-CD         VALUE 1         PIC 9(1).
-GC0712 >>END-IF
-GC0909     88 WS-OS-Windows-BOOL VALUE 1, 5.
-GC0909     88 WS-OS-Cygwin-BOOL  VALUE 2.
-GC0712     88 WS-OS-UNIX-BOOL    VALUE 3, 4.
-GC0712     88 WS-OS-OSX-BOOL     VALUE 4.
-       01  WS-OS-Type-FILLER-TXT.
-           05 VALUE 'Windows'                    PIC X(14).
-           05 VALUE 'Windows/Cygwin'             PIC X(14).
-           05 VALUE 'UNIX/Linux'                 PIC X(14).
-           05 VALUE 'OSX'                        PIC X(14).
-           05 VALUE 'Windows/MinGW'              PIC X(14).
-       01  WS-OS-Types-TXT REDEFINES WS-OS-Type-FILLER-TXT.
-           05 WS-OS-Type-TXT                     OCCURS 5 TIMES
-                                                 PIC X(14).
-       01  WS-Output-Msg-TXT                     PIC X(80).
-       01  WS-Path-Delimiter-CHR                 PIC X(1).
-       01  WS-Prog-Extension-TXT                 PIC X(256).
-       01  WS-Prog-Folder-TXT                    PIC X(256).
-GC0712 01  WS-Prog-File-Name-TXT.
-GC0712     05 WS-PFN-CHR                         OCCURS 256 TIMES
-GC0712                                           PIC X(1).
-GC0712 01  WS-Pgm-Nm-TXT                         PIC X(31).
-       01  WS-Runtime-Switches-TXT.
-           05 WS-RS-Compile-OK-CHR               PIC X(1).
-              88 WS-RS-Compile-OK-BOOL           VALUE 'Y'.
-GC0909        88 WS-RS-Compile-OK-Warn-BOOL      VALUE 'W'.
-              88 WS-RS-Compile-Failed-BOOL       VALUE 'N'.
-GC0609     05 WS-RS-Complete-CHR                 PIC X(1).
-GC0609        88 WS-RS-Complete-BOOL             VALUE 'Y'.
-GC0609        88 WS-RS-Not-Complete-BOOL         VALUE 'N'.
-GC0712     05 WS-RS-Quote-CHR                    PIC X(1).
-GC0712        88 WS-RS-Double-Quote-Used-BOOL    VALUE 'Y' FALSE 'N'.
-GC0809     05 WS-RS-IDENT-DIV-CHR                PIC X(1).
-GC0809        88 WS-RS-1st-Prog-Complete-BOOL    VALUE 'Y'.
-GC0809        88 WS-RS-More-To-1st-Prog-BOOL     VALUE 'N'.
-           05 WS-RS-No-Switch-Chgs-CHR           PIC X(1).
-              88 WS-RS-No-Switch-Changes-BOOL    VALUE 'Y'.
-              88 WS-RS-Switch-Changes-BOOL       VALUE 'N'.
-GC0709     05 WS-RS-Output-File-Busy-CHR         PIC X(1).
-GC0709        88 WS-RS-Output-File-Busy-BOOL     VALUE 'Y'.
-GC0709        88 WS-RS-Output-File-Avail-BOOL    VALUE 'N'.
-GC0809     05 WS-RS-Source-Record-Type-CHR       PIC X(1).
-GC0809        88 WS-RS-Source-Rec-Linkage-BOOL   VALUE 'L'.
-GC0809        88 WS-RS-Source-Rec-Ident-BOOL     VALUE 'I'.
-GC0712        88 WS-RS-Source-Rec-Ignored-BOOL   VALUE ' '.
-           05 WS-RS-Switch-Error-CHR             PIC X(1).
-              88 WS-RS-Switch-Is-Bad-BOOL        VALUE 'Y'.
-              88 WS-RS-Switch-Is-Good-BOOL       VALUE 'N'.
-       01  WS-Tally-QTY                          USAGE BINARY-LONG.
-        SCREEN SECTION.
-       *>
-       *> Here is the layout of the GCic screen.
-       *>
-       *> The sample screen below shows how the screen would look if the LINEDRAW
-       *> configuration setting is set to a value of 2
-       *>
-       *> The following sample screen layout shows how the screen looks with line-drawing
-       *> characters disabled.
-       *>
-       *>         1         2         3         4         5         6         7         8
-       *>12345678901234567890123456789012345678901234567890123456789012345678901234567890
-       *>================================================================================
-    01 *> GCic (2017/12/24 08:52) - GNU COBOL V3.0 24DEC2017 Interactive Compilation
-    02 *>+------------------------------------------------------------------------------+
-    03 *>| Folder:   E:\GNU COBOL\Samples                                               |
-    04 *>| Filename: GCic.cbl                                                           |
-    05 *>+------------------------------------------------------------------------------+
-    06 *> Set/Clr Switches Via F1-F9; Set Config Via F12; ENTER Key Compiles; ESC Quits
-    07 *>+-----------------------------------------------------------------+------------+
-    08 *>| F1  Assume WITH DEBUGGING MODE  F6  "FUNCTION" Is Optional      | Current    |
-    09 *>| F2  Procedure+Statement Trace   F7  Enable All Warnings         | Config:    |
-    10 *>| F3  Make A Library (DLL)        F8  Source Is Free-Format       | XXXXXXXXXX |
-    11 *>| F4  Execute If Compilation OK   F9  No COMP/BINARY Truncation   |            |
-    12 *>| F5 >Produce Listing (Landscape)                                 |            |
-    13 *>+-----------------------------------------------------------------+------------+
-    14 *> Extra "cobc" Switches, If Any ("-save-temps=xxx" Prevents Listings):
-    15 *>+------------------------------------------------------------------------------+
-    16 *>| ____________________________________________________________________________ |
-    17 *>| ____________________________________________________________________________ |
-    18 *>+------------------------------------------------------------------------------+
-    19 *> Program Execution Arguments, If Any:
-    20 *>+------------------------------------------------------------------------------+
-    21 *>| ____________________________________________________________________________ |
-    22 *>| ____________________________________________________________________________ |
-    23 *>+------------------------------------------------------------------------------+
-    24 *> GCic Copyright (C) 2009-2018, Gary L. Cutler, GPL
-       *>================================================================================
-       *>12345678901234567890123456789012345678901234567890123456789012345678901234567890
-       *>         1         2         3         4         5         6         7         8
-       *>
-       *> If this program is run on Windows, it must run with codepage 437 activated to
-       *> display the line-drawing characters.  With a native Windows build or a
-       *> Windows/MinGW build, one could use the command 'chcp 437' to set that codepage
-       *> for display within a Windows console window (that should be the default though).
-       *> With a Windows/Cygwin build, set the environment variable CYGWIN to a value of
-       *> 'codepage:oem' (this cannot be done from within the program though - you will
-       *> have to use the 'Computer/Advanced System Settings/Environment Variables' (Vista
-       *> or Windows 7) function to define the variable.  XP Users: use 'My Computer/
-       *> Properties/Advanced/Environment Variables'.
-       *>
-       *> OSX users may use line drawing characters in this and any GNU COBOL program
-      *> simply by setting their 'terminal' application's font to "Lucida Console".
-      *>
-       >>IF LINEDRAW IS EQUAL TO 0
-       78 LD-UL-Corner                 VALUE ' '.
-       78 LD-LL-Corner                 VALUE ' '.
-       78 LD-UR-Corner                 VALUE ' '.
-       78 LD-LR-Corner                 VALUE ' '.
-       78 LD-Upper-T                   VALUE ' '.
-       78 LD-Lower-T                   VALUE ' '.
-       78 LD-Horiz-Line                VALUE ' '.
-       78 LD-Vert-Line                 VALUE ' '.
-       >>ELIF LINEDRAW IS EQUAL TO 1
-       78 LD-UL-Corner                 VALUE X'DA'.
-       78 LD-LL-Corner                 VALUE X'C0'.
-       78 LD-UR-Corner                 VALUE X'BF'.
-       78 LD-LR-Corner                 VALUE X'D9'.
-       78 LD-Upper-T                   VALUE X'C2'.
-       78 LD-Lower-T                   VALUE X'C1'.
-       78 LD-Horiz-Line                VALUE X'C4'.
-       78 LD-Vert-Line                 VALUE X'B3'.
-       >>ELSE
-       78 LD-UL-Corner                 VALUE '+'.
-       78 LD-LL-Corner                 VALUE '+'.
-       78 LD-UR-Corner                 VALUE '+'.
-       78 LD-LR-Corner                 VALUE '+'.
-       78 LD-Upper-T                   VALUE '+'.
-       78 LD-Lower-T                   VALUE '+'.
-       78 LD-Horiz-Line                VALUE '-'.
-       78 LD-Vert-Line                 VALUE '|'.
-       >>END-IF
-       01 S-Blank-SCR LINE 1 COLUMN 1 BLANK SCREEN.
-       01 S-Switches-SCR BACKGROUND-COLOR COB-COLOR-BLACK
-                         FOREGROUND-COLOR COB-COLOR-WHITE AUTO.
-      *>
-      *> GENERAL SCREEN FRAMEWORK
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-GREEN HIGHLIGHT.
-GC0712       05 LINE 02 COL 01           VALUE LD-UL-Corner.
-GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
-             05         COL 80           VALUE LD-UR-Corner.
-GC0712       05 LINE 03 COL 01           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 04 COL 01           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 05 COL 01           VALUE LD-LL-Corner.
-GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
-             05         COL 80           VALUE LD-LR-Corner.
-GC0712       05 LINE 07 COL 01           VALUE LD-UL-Corner.
-GC0712       05         COL 02 PIC X(65) FROM  WS-Horizontal-Line-TXT.
-GC0712       05         COL 67           VALUE LD-Upper-T.
-GC0712       05         COL 68 PIC X(12) FROM  WS-Horizontal-Line-TXT.
-             05         COL 80           VALUE LD-UR-Corner.
-GC0712       05 LINE 08 COL 01           VALUE LD-Vert-Line.
-GC0712       05         COL 67           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 09 COL 01           VALUE LD-Vert-Line.
-GC0712       05         COL 67           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 10 COL 01           VALUE LD-Vert-Line.
-GC0712       05         COL 67           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 11 COL 01           VALUE LD-Vert-Line.
-GC0712       05         COL 67           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 12 COL 01           VALUE LD-Vert-Line.
-GC0712       05         COL 67           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 13 COL 01           VALUE LD-LL-Corner.
-GC0712       05         COL 02 PIC X(65) FROM  WS-Horizontal-Line-TXT.
-GC0712       05         COL 67           VALUE LD-Lower-T.
-GC0712       05         COL 68 PIC X(12) FROM  WS-Horizontal-Line-TXT.
-             05         COL 80           VALUE LD-LR-Corner.
-GC0712       05 LINE 15 COL 01           VALUE LD-UL-Corner.
-GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
-             05         COL 80           VALUE LD-UR-Corner.
-GC0712       05 LINE 16 COL 01           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 17 COL 01           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 18 COL 01           VALUE LD-LL-Corner.
-GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
-             05         COL 80           VALUE LD-LR-Corner.
-GC0712       05 LINE 20 COL 01           VALUE LD-UL-Corner.
-GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
-             05         COL 80           VALUE LD-UR-Corner.
-GC0712       05 LINE 21 COL 01           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 22 COL 01           VALUE LD-Vert-Line.
-             05         COL 80           VALUE LD-Vert-Line.
-GC0712       05 LINE 23 COL 01           VALUE LD-LL-Corner.
-GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
-             05         COL 80           VALUE LD-LR-Corner.
-      *>
-      *> TOP AND BOTTOM LINES
-      *>
-GC0712    03 BACKGROUND-COLOR COB-COLOR-BLUE
-             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
-GC0410       05 LINE 01 COL 01 VALUE ' GCic ('.
-GC0410       05         COL 08 PIC X(16) FROM WS-OC-Compile-DT.
-GC1213       05         COL 24 VALUE ') GNUCOBOL 3.0 24DEC2017 ' &
-GC0410                               'Interactive Compilation        '.
-VC0617    03 BACKGROUND-COLOR COB-COLOR-RED
-GC0712       FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
-GC0712       05 LINE 24 COL 01 PIC X(80) FROM WS-Output-Msg-TXT.
-      *>
-      *> LABELS
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-CYAN  HIGHLIGHT.
-GC0712       05 LINE 06 COL 02 VALUE 'Set/Clr Switches Via F1-F9; ' &
-GC0712                               'Set Config Via F12; Enter Key ' &
-GC0712                               'Compiles; Esc Quits'.
-GC0712       05 LINE 14 COL 02 VALUE 'Extra "cobc" Switches, If Any ' &
-GC0712                               '("-save-temps=xxx" Prevents ' &
-GC0712                               'Listings):'.
-GC0712       05 LINE 19 COL 02 VALUE 'Program Execution Arguments, ' &
-GC0712                               'If Any:'.
-GC0712    03 BACKGROUND-COLOR COB-COLOR-BLACK
-GC0712       FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
-GC0712       05 LINE 06 COL 23 VALUE 'F1'.
-GC0712       05         COL 26 VALUE 'F9'.
-GC0712       05         COL 45 VALUE 'F12'.
-GC0712       05         COL 50 VALUE 'ENTER'.
-GC0712       05         COL 70 VALUE 'ESC'.
-      *>
-      *> TOP SECTION BACKGROUND
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
-GC0712       05 LINE 03 COL 62 VALUE 'Enter'.
-GC0712       05 LINE 04 COL 62 VALUE 'Esc'.
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-GREEN HIGHLIGHT.
-GC0712       05 LINE 04 COL 03 VALUE 'Folder:   '.
-GC0712       05 LINE 03 COL 03 VALUE 'Filename: '.
-GC0712       05 LINE 03 COL 67 VALUE ': Compile   '.
-GC0712       05 LINE 04 COL 65 VALUE ':   Quit      '.
-      *>
-      *> TOP SECTION PROGRAM INFO
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
-GC0712       05 LINE 03 COL 13 PIC X(66) FROM WS-Prog-File-Name-TXT.
-GC0712       05 LINE 04 COL 13 PIC X(66) FROM WS-Prog-Folder-TXT.
-      *>
-      *> MIDDLE LEFT SECTION F-KEYS
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
-GC0712       05 LINE 08 COL 03 VALUE 'F1'.
-GC0712       05 LINE 09 COL 03 VALUE 'F2'.
-GC0712       05 LINE 10 COL 03 VALUE 'F3'.
-GC0712       05 LINE 11 COL 03 VALUE 'F4'.
-GC0712       05 LINE 12 COL 03 VALUE 'F5'.
-GC0712       05 LINE 08 COL 35 VALUE 'F6'.
-GC0712       05 LINE 09 COL 35 VALUE 'F7'.
-GC0712       05 LINE 10 COL 35 VALUE 'F8'.
-GC0712       05 LINE 11 COL 35 VALUE 'F9'.
-      *>
-      *> MIDDLE LEFT SECTION SWITCHES
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-RED   HIGHLIGHT.
-GC0712       05 LINE 08 COL 06 PIC X(1) FROM WS-CS-DEBUG-CHR.
-GC0712       05 LINE 09 COL 06 PIC X(1) FROM WS-CS-TRACEALL-CHR.
-GC0712       05 LINE 10 COL 06 PIC X(1) FROM WS-CS-LIBRARY-CHR.
-GC0712       05 LINE 11 COL 06 PIC X(1) FROM WS-CS-EXECUTE-CHR.
-GC0712       05 LINE 12 COL 06 PIC X(1) FROM WS-CS-LISTING-CHR.
-GC0712       05 LINE 08 COL 38 PIC X(1) FROM WS-CS-NOFUNC-CHR.
-GC0712       05 LINE 09 COL 38 PIC X(1) FROM WS-CS-WARNALL-CHR.
-GC0712       05 LINE 10 COL 38 PIC X(1) FROM WS-CS-FREE-CHR.
-GC0712       05 LINE 11 COL 38 PIC X(1) FROM WS-CS-NOTRUNC-CHR.
-      *>
-      *> MIDDLE LEFT SECTION BACKGROUND
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-GREEN HIGHLIGHT.
-GC0712       05 LINE 08 COL 07 VALUE 'Assume WITH DEBUGGING MODE'.
-GC0712       05 LINE 09 COL 07 VALUE 'Procedure+Statement Trace '.
-GC0712       05 LINE 10 COL 07 VALUE 'Make a Library ('.
-GC0712       05         COL 23 VALUE WS-OS-Lib-Type-CONST.
-GC0712       05 LINE 11 COL 07 VALUE 'Execute If Compilation OK '.
-GC1213       05 LINE 12 COL 07 FROM  WS-Listing-TXT.
-GC0712       05 LINE 08 COL 39 VALUE '"FUNCTION" Is Optional    '.
-GC0712       05 LINE 09 COL 39 VALUE 'Enable All Warnings       '.
-GC0712       05 LINE 10 COL 39 VALUE 'Source Is Free-Format     '.
-GC0712       05 LINE 11 COL 39 VALUE 'No COMP/BINARY Truncation '.
-      *>
-      *> MIDDLE RIGHT SECTION Text
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-GREEN HIGHLIGHT.
-GC0712       05 LINE 08 COL 69 VALUE 'Current'.
-GC0712       05 LINE 09 COL 69 VALUE 'Config:'.
-      *>
-      *> MIDDLE RIGHT SECTION CONFIG FILE
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
-GC0712       05 LINE 10 COL 69 PIC X(10)
-GC0712          FROM WS-CS-Filename-TXT (WS-CS-Config-NUM).
-      *>
-      *> FREE-FORM OPTIONS FIELDS
-      *>
-          03 BACKGROUND-COLOR COB-COLOR-BLACK
-             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
-GC0712       05 LINE 16 COL 03 PIC X(76) USING WS-CS-Extra-H1-TXT.
-GC0712       05 LINE 17 COL 03 PIC X(76) USING WS-CS-Extra-H2-TXT.
-GC0712       05 LINE 21 COL 03 PIC X(76) USING WS-CS-Arg-H1-TXT.
-GC0712       05 LINE 22 COL 03 PIC X(76) USING WS-CS-Arg-H2-TXT.
-       PROCEDURE DIVISION.
-       *>***************************************************************
-       *> Legend to procedure names:                                  **
-       *>                                                             **
-       *> 00x-xxx   All MAIN driver procedures                        **
-       *> 0xx-xxx   All GLOBAL UTILITY procedures                     **
-       *> 1xx-xxx   All INITIALIZATION procedures                     **
-       *> 2xx-xxx   All CORE PROCESSING procedures                    **
-       *> 9xx-xxx   All TERMINATION procedures                        **
-       *>***************************************************************
-       DECLARATIVES.
-       000-File-Error SECTION.
-           USE AFTER STANDARD ERROR PROCEDURE ON F-Source-Code-FILE.
-           COPY FileStat-Msgs.cpy
-               REPLACING STATUS BY WS-FSM-Status-CD
-                         MSG    BY WS-FSM-Msg-TXT.
-           MOVE SPACES TO WS-Output-Msg-TXT
-           IF WS-FSM-Status-CD = 35
-               DISPLAY
-                   'File not found: "'
-                   TRIM(WS-File-Name-TXT,TRAILING)
-                   '"'
-           ELSE
-               DISPLAY
-                   'Error accessing file: "'
-                   TRIM(WS-File-Name-TXT,TRAILING)
-                   '"'
-           END-IF
-           GOBACK
-           .
-       END DECLARATIVES.
-       000-Main SECTION.
-           PERFORM 100-Initialization
-GC0609     SET WS-RS-Not-Complete-BOOL TO TRUE
-GC0609     PERFORM UNTIL WS-RS-Complete-BOOL
-GC0609         PERFORM 200-Let-User-Set-Switches
-GC0609         PERFORM 210-Run-Compiler
-GC0410         IF (WS-RS-Compile-OK-BOOL OR WS-RS-Compile-OK-Warn-BOOL)
-GC0712         AND (WS-CS-LISTING-CHR > SPACE)
-GC0712             DISPLAY S-Blank-SCR
-GC0410             PERFORM 220-Make-Listing
-GC0410         END-IF
-GC0709         IF  (WS-CS-EXECUTE-CHR NOT = SPACES)
-GC0709         AND (WS-RS-Output-File-Avail-BOOL)
-GC0609             PERFORM 230-Run-Program
-GC0609         END-IF
-GC0712         PERFORM 250-Autoload-Listing
-GC0609     END-PERFORM
-           PERFORM 900-Terminate
-      * -- Control will NOT return
-           .
-      *>***************************************************************
-      *> Perform all program-wide initialization operations          **
-      *>***************************************************************
-       100-Initialization SECTION.
-      *>***************************************************************
-      *> Make sure full screen-handling is in effect                 **
-      *>***************************************************************
-           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
-           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
-VC0617     SET ENVIRONMENT "COB_EXIT_WAIT"         TO "0".
-      *>***************************************************************
-      *> Get GCic Compilation Date/Time                              **
-      *>***************************************************************
-           MOVE WHEN-COMPILED (1:12) TO WS-OC-Compile-DT
-           INSPECT WS-OC-Compile-DT
-               REPLACING ALL '/' BY ':'
-               AFTER INITIAL SPACE
-      *>***************************************************************
-      *> Convert WS-CS-All-Switches-TXT to Needed Alphanumeric Values**
-      *>***************************************************************
-           INSPECT WS-CS-All-Switches-TXT
-               REPLACING ALL '0' BY SPACE
-                         ALL '1' BY SELCHAR
-GC1213                   ALL '2' BY SELCHAR
-      *>***************************************************************
-      *> Process filename (the only command-line argument)           **
-      *>***************************************************************
-GC0712     ACCEPT WS-Cmd-Args-TXT FROM COMMAND-LINE
-GC0712     MOVE 1 TO WS-Cmd-SUB
-GC0712     IF WS-Cmd-Args-TXT(WS-Cmd-SUB:1) = '"' OR "'"
-GC0712         MOVE WS-Cmd-Args-TXT(WS-Cmd-SUB:1)
-GC0712           TO WS-Cmd-End-Quote-CHR
-GC0712         ADD 1 TO WS-Cmd-SUB
-GC0712         UNSTRING WS-Cmd-Args-TXT
-GC0712             DELIMITED BY WS-Cmd-End-Quote-CHR
-GC0712             INTO WS-File-Name-TXT
-GC0712             WITH POINTER WS-Cmd-SUB
-GC0712     ELSE
-GC0712         UNSTRING WS-Cmd-Args-TXT
-GC0712             DELIMITED BY ALL SPACES
-GC0712             INTO WS-File-Name-TXT
-GC0712             WITH POINTER WS-Cmd-SUB
-GC0712     END-IF
-           IF WS-File-Name-TXT = SPACES
-GC0712         DISPLAY 'No program filename was specified'
-               PERFORM 900-Terminate
-      * ------ Control will NOT return
-           END-IF
-      *>***************************************************************
-      *> Determine if 'Make A Library' feature should be forced 'ON' **
-      *>***************************************************************
-           PERFORM 240-Find-LINKAGE-SECTION
-      *>***************************************************************
-      *> Split 'WS-File-Name-TXT' into 'WS-Prog-Folder-TXT' and      **
-      *> 'WS-Prog-File-Name-TXT'                                     **
-      *>***************************************************************
-GC0909     IF WS-OS-Cygwin-BOOL AND WS-File-Name-TXT (2:1) = ':'
-GC0712         MOVE '\' TO WS-OS-Dir-CHR
-GC0909     END-IF
-GC0712     MOVE LENGTH(WS-File-Name-TXT) TO WS-I-SUB
-GC0712     PERFORM UNTIL WS-I-SUB = 0
-GC0712     OR WS-FN-CHR (WS-I-SUB) = WS-OS-Dir-CHR
-               SUBTRACT 1 FROM WS-I-SUB
-           END-PERFORM
-           IF WS-I-SUB = 0
-               MOVE SPACES    TO WS-Prog-Folder-TXT
-               MOVE WS-File-Name-TXT TO WS-Prog-File-Name-TXT
-           ELSE
-               MOVE '*' TO WS-FN-CHR (WS-I-SUB)
-               UNSTRING WS-File-Name-TXT DELIMITED BY '*'
-                   INTO WS-Prog-Folder-TXT
-                        WS-Prog-File-Name-TXT
-GC0712         MOVE WS-OS-Dir-CHR TO WS-FN-CHR (WS-I-SUB)
-           END-IF
-           IF WS-Prog-Folder-TXT = SPACES
-               ACCEPT WS-Prog-Folder-TXT FROM ENVIRONMENT 'CD'
-GC0909     ELSE
-GC0909         CALL 'CBL_CHANGE_DIR'
-GC0909             USING TRIM(WS-Prog-Folder-TXT,TRAILING)
-           END-IF
-GC0909     IF WS-OS-Cygwin-BOOL AND WS-File-Name-TXT (2:1) = ':'
-GC0712         MOVE '/' TO WS-OS-Dir-CHR
-GC0909     END-IF
-      *>***************************************************************
-      *> Split 'WS-Prog-File-Name-TXT' into 'WS-Pgm-Nm-TXT' &        **
-      *> 'WS-Prog-Extension-TXT'                                     **
-      *>***************************************************************
-GC0712     MOVE LENGTH(WS-Prog-File-Name-TXT) TO WS-I-SUB
-GC0712     PERFORM UNTIL WS-I-SUB = 0
-GC0712     OR WS-PFN-CHR (WS-I-SUB) = '.'
-GC0712         SUBTRACT 1 FROM WS-I-SUB
-GC0712     END-PERFORM
-GC0712     IF WS-I-SUB = 0
-GC0712         MOVE WS-Prog-File-Name-TXT TO WS-Pgm-Nm-TXT
-GC0712         MOVE SPACES         TO WS-Prog-Extension-TXT
-GC0712     ELSE
-GC0712         MOVE '*' TO WS-PFN-CHR (WS-I-SUB)
-GC0712         UNSTRING WS-Prog-File-Name-TXT DELIMITED BY '*'
-GC0712             INTO WS-Pgm-Nm-TXT
-GC0712                  WS-Prog-Extension-TXT
-GC0712         MOVE '.' TO WS-PFN-CHR (WS-I-SUB)
-GC0712     END-IF
-      *>***************************************************************
-      *> Build initial Line 24 Message                               **
-      *>***************************************************************
-GC0909     MOVE ALL LD-Horiz-Line TO WS-Horizontal-Line-TXT.
-GC0410     MOVE CONCATENATE(' GCic for '
-GC0410                      TRIM(WS-OS-Type-TXT(WS-OS-Type-CD),Trailing)
-GC1213                      ' Copyright (C) 2009-2018, Gary L. '
-GC0410                      'Cutler, GPL')
-GC0410       TO WS-Output-Msg-TXT.
-GC0909
-      *>***************************************************************
-      *> Show the user the current switch settings and allow them to **
-      *> be changed.                                                 **
-      *>***************************************************************
-       200-Let-User-Set-Switches SECTION.
-           SET WS-RS-Switch-Changes-BOOL TO TRUE
-           PERFORM UNTIL WS-RS-No-Switch-Changes-BOOL
-GC1213         EVALUATE WS-Listing-CD
-GC1213         WHEN 0
-GC1213             MOVE 'Listing Off'            TO WS-Listing-TXT
-GC1213             MOVE SPACE                    TO WS-CS-LISTING-CHR
-GC1213         WHEN 1
-GC1213             MOVE 'Listing On (Landscape)' TO WS-Listing-TXT
-GC1213             MOVE SELCHAR                  TO WS-CS-LISTING-CHR
-GC1213         WHEN 2
-GC1213             MOVE 'Listing On (Portrait)' TO WS-Listing-TXT
-GC1213             MOVE SELCHAR                  TO WS-CS-LISTING-CHR
-GC1213         END-EVALUATE
-               ACCEPT S-Switches-SCR
-               IF COB-CRT-STATUS > 0
-                   EVALUATE COB-CRT-STATUS
-                       WHEN COB-SCR-F1
-                           IF WS-CS-DEBUG-CHR = SPACE
-GC0712                         MOVE SELCHAR TO WS-CS-DEBUG-CHR
-                           ELSE
-                               MOVE ' ' TO WS-CS-DEBUG-CHR
-                           END-IF
-GC0712                 WHEN COB-SCR-F2
-GC0712                     IF  WS-CS-TRACEALL-CHR = SPACE
-GC0712                         MOVE SELCHAR TO WS-CS-TRACEALL-CHR
-GC0712                     ELSE
-GC0712                         MOVE ' ' TO WS-CS-TRACEALL-CHR
-GC0712                     END-IF
-                       WHEN COB-SCR-F3
-GC0712                     IF WS-CS-LIBRARY-CHR = SPACE
-GC0712                         MOVE SELCHAR TO WS-CS-LIBRARY-CHR
-                           ELSE
-GC0712                         MOVE ' ' TO WS-CS-LIBRARY-CHR
-                           END-IF
-                       WHEN COB-SCR-F4
-                           IF  WS-CS-EXECUTE-CHR = SPACE
-GC0712                         MOVE SELCHAR TO WS-CS-EXECUTE-CHR
-                           ELSE
-                               MOVE ' ' TO WS-CS-EXECUTE-CHR
-                           END-IF
-GC0712                 WHEN COB-SCR-F5
-GC1213                     ADD 1 TO WS-Listing-CD
-GC1213                     IF WS-Listing-CD > 2
-GC1213                         MOVE 0 TO WS-Listing-CD
-GC1213                     END-IF
-GC0712                 WHEN COB-SCR-F6
-GC0712                     IF WS-CS-NOFUNC-CHR = SPACE
-GC0712                         MOVE SELCHAR TO WS-CS-NOFUNC-CHR
-GC0712                     ELSE
-GC0712                         MOVE ' ' TO WS-CS-NOFUNC-CHR
-GC0712                     END-IF
-GC0712                 WHEN COB-SCR-F7
-GC0712                     IF WS-CS-WARNALL-CHR = SPACE
-GC0712                         MOVE SELCHAR TO WS-CS-WARNALL-CHR
-GC0712                     ELSE
-GC0712                         MOVE ' ' TO WS-CS-WARNALL-CHR
-GC0712                     END-IF
-GC0712                 WHEN COB-SCR-F8
-GC0712                     IF WS-CS-FREE-CHR = SPACE
-GC0712                         MOVE SELCHAR TO WS-CS-FREE-CHR
-GC0712                     ELSE
-GC0712                         MOVE ' ' TO WS-CS-FREE-CHR
-GC0712                     END-IF
-GC0712                 WHEN COB-SCR-F9
-GC0712                     IF  WS-CS-NOTRUNC-CHR = SPACE
-GC0712                         MOVE SELCHAR TO WS-CS-NOTRUNC-CHR
-GC0712                     ELSE
-GC0712                         MOVE ' ' TO WS-CS-NOTRUNC-CHR
-GC0712                     END-IF
-                       WHEN COB-SCR-ESC
-                           PERFORM 900-Terminate
-      * ------------------ Control will NOT return
-GC0712                 WHEN COB-SCR-F12
-GC0712                     ADD 1 TO WS-CS-Config-NUM
-GC0712                     IF WS-CS-Config-NUM > 7
-GC0712                         MOVE 1 TO WS-CS-Config-NUM
-GC0712                     END-IF
-                       WHEN OTHER
-                           MOVE 'An unsupported key was pressed'
-                             TO WS-Output-Msg-TXT
-                   END-EVALUATE
-               ELSE
-                   SET WS-RS-No-Switch-Changes-BOOL TO TRUE
-               END-IF
-           END-PERFORM
-           .
-      *>***************************************************************
-      *> Run the compiler using the switch settings we've prepared.  **
-      *>***************************************************************
-       210-Run-Compiler SECTION.
-           MOVE SPACES TO WS-Cmd-TXT
-                          WS-Cobc-Cmd-TXT
-                          WS-Output-Msg-TXT
-           DISPLAY S-Switches-SCR
-           MOVE 1 TO WS-I-SUB
-GC0712     MOVE LOWER-CASE(WS-CS-Filename-TXT (WS-CS-Config-NUM))
-GC0712       TO WS-Config-Fn-TXT
-      *>***************************************************************
-      *> Build the 'cobc' command                                    **
-      *>***************************************************************
-GC0909     MOVE SPACES TO WS-Cobc-Cmd-TXT
-GC0909     STRING 'cobc -v -std='
-GC0909         TRIM(WS-Config-Fn-TXT,TRAILING)
-GC0909         ' '
-GC0909         INTO WS-Cobc-Cmd-TXT
-GC0909         WITH POINTER WS-I-SUB
-           IF WS-CS-LIBRARY-CHR NOT = ' '
-               STRING '-m '
-                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-                   WITH POINTER WS-I-SUB
-           ELSE
-               STRING '-x '
-                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-                   WITH POINTER WS-I-SUB
-           END-IF
-           IF WS-CS-DEBUG-CHR NOT = ' '
-               STRING '-fdebugging-line '
-                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-                   WITH POINTER WS-I-SUB
-           END-IF
-           IF WS-CS-NOTRUNC-CHR NOT = ' '
-               STRING '-fnotrunc '
-                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-                   WITH POINTER WS-I-SUB
-           END-IF
-           IF WS-CS-TRACEALL-CHR NOT = ' '
-GC0809         STRING '-ftraceall '
-                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-                   WITH POINTER WS-I-SUB
-           END-IF
-GC0712     IF WS-CS-NOFUNC-CHR NOT = ' '
-VC0717         STRING '-fintrinsics=ALL '
-GC0712             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-GC0712             WITH POINTER WS-I-SUB
-GC0712     END-IF
-GC0712     IF WS-CS-WARNALL-CHR NOT = ' '
-GC0712         STRING '-Wall '
-GC0712             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-GC0712             WITH POINTER WS-I-SUB
-GC0712     END-IF
-GC0712     IF WS-CS-FREE-CHR NOT = ' '
-GC0712         STRING '-free '
-GC0712             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-GC0712             WITH POINTER WS-I-SUB
-GC0712     ELSE
-GC0712         STRING '-fixed '
-GC0712             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-GC0712             WITH POINTER WS-I-SUB
-GC0712     END-IF
-GC0712     MOVE 0 TO WS-Tally-QTY
-GC0712     INSPECT WS-CS-Extra-TXT
-GC0712         TALLYING WS-Tally-QTY FOR ALL '-save-temps'
-GC0712     IF WS-CS-LISTING-CHR > SPACE
-GC0712     AND WS-Tally-QTY > 0
-GC0712         MOVE SPACE TO WS-CS-LISTING-CHR *> Can't generate listing
-                                               *> if -save-temps used
-GC0712     END-IF
-GC0712     IF WS-CS-LISTING-CHR > SPACE
-GC1010         STRING '-save-temps '
-GC1010             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-GC1010             WITH POINTER WS-I-SUB
-GC1010     END-IF
-GC0709     IF WS-CS-Extra-TXT > SPACES
-GC0709         STRING ' '
-GC0709                TRIM(WS-CS-Extra-TXT,TRAILING)
-GC0709                ' '
-GC0709                DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-GC0709                WITH POINTER WS-I-SUB
-GC0709     END-IF
-GC0909     STRING TRIM(WS-Prog-File-Name-TXT,TRAILING)
-GC0909         DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
-GC0909         WITH POINTER WS-I-SUB
-      *>***************************************************************
-      *> Prepare the compilation listing file                        **
-      *>***************************************************************
-GC1113     MOVE CONCATENATE(TRIM(WS-Pgm-Nm-TXT,Trailing),'.gclst')
-GC0712       TO WS-Listing-Filename-TXT
-GC0712     CALL 'CBL_DELETE_FILE' USING WS-Listing-Filename-TXT
-      *>***************************************************************
-      *> Now execute the 'cobc' command                              **
-      *>***************************************************************
-GC0410     MOVE ' Compiling...' TO WS-Output-Msg-TXT
-GC0410     DISPLAY S-Switches-SCR
-GC0609     SET WS-RS-Output-File-Avail-BOOL TO TRUE
-           MOVE SPACES TO WS-Cmd-TXT
-           STRING TRIM(WS-Cobc-Cmd-TXT,TRAILING)
-GC0712            ' >' WS-Listing-Filename-TXT
-GC0712            ' 2>&1'
-                  DELIMITED SIZE
-                  INTO WS-Cmd-TXT
-DEBUG D    DISPLAY WS-Cmd-TXT UPON SYSERR
-           CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
-GC0712     OPEN EXTEND F-Cobc-Output-FILE
-GC0712     WRITE F-Cobc-Output-REC FROM SPACES
-GC0712     IF RETURN-CODE = 0
-GC0712         SET WS-RS-Compile-OK-BOOL TO TRUE
-GC0712         MOVE ' Compilation Was Successful' TO WS-Output-Msg-TXT
-GC0712         MOVE CONCATENATE('GNU COBOL',WS-Output-Msg-TXT)
-GC0712           TO F-Cobc-Output-REC
-GC0712         WRITE F-Cobc-Output-REC
-GC0712         SET WS-RS-Complete-BOOL TO TRUE
-GC0712     ELSE
-GC0712         SET WS-RS-Compile-Failed-BOOL TO TRUE
-GC0712         MOVE CONCATENATE(' Compilation Failed - See ',
-GC0712                     TRIM(WS-Listing-Filename-TXT,Trailing))
-GC0712           TO WS-Output-Msg-TXT
-GC0712         MOVE 'GNU COBOL Compilation HAS FAILED - See Above'
-GC0712           TO F-Cobc-Output-REC
-GC0712         WRITE F-Cobc-Output-REC
-GC0712     END-IF
-GC0712     CLOSE F-Cobc-Output-FILE
-GC0712     DISPLAY S-Switches-SCR
-GC0712     CALL 'C$SLEEP' USING 2
-GC0712     MOVE SPACES TO WS-Output-Msg-TXT
-           IF WS-RS-Compile-Failed-BOOL
-GC0712         PERFORM 250-Autoload-Listing
-               PERFORM 900-Terminate
-      *> ----- Control will not return
-           END-IF
-           .
-      *>***************************************************************
-      *> Generate a source + xref listing using 'LISTING' subroutine **
-      *>***************************************************************
-GC0410 220-Make-Listing SECTION.
-GC0410     MOVE ' Generating listing...' TO WS-Output-Msg-TXT
-GC0410     DISPLAY S-Switches-SCR
-GC0410     MOVE 0 TO RETURN-CODE
-      *>***************************************************************
-      *> Create the listing                                          **
-      *>***************************************************************
-GC0410     MOVE SPACES TO WS-Output-Msg-TXT
-GC0410     CALL 'LISTING' USING WS-Listing-Filename-TXT
-GC0712                          WS-File-Name-TXT
-GC0712                          WS-OS-Type-CD
-GC1213                          LPP
-GC1213                          LPPP
-GC1213                          WS-Listing-CD
-GC0410     ON EXCEPTION
-GC0410         MOVE ' LISTING module is not available'
-GC0410           TO WS-Output-Msg-TXT
-GC0410         MOVE 1 TO RETURN-CODE
-GC0410     END-CALL
-GC0410     IF RETURN-CODE = 0
-GC0712         MOVE ' Source+Xref listing generated '
-GC0712           TO WS-Output-Msg-TXT
-GC0410     END-IF
-GC0712     DISPLAY S-Switches-SCR
-GC0712     CALL 'C$SLEEP' USING 2
-GC0712     PERFORM 250-Autoload-Listing
-GC0410     .
-      *>***************************************************************
-      *> Run the compiled program                                    **
-      *>***************************************************************
-       230-Run-Program SECTION.
-GC0114     MOVE ' Preparing to run program ... press ENTER to close '
-GC0114       TO WS-Output-Msg-TXT
-GC0114     DISPLAY S-Switches-SCR
-GC0114     CALL 'C$SLEEP' USING 3
-GC0909     MOVE SPACES TO WS-Cmd-TXT
-GC0909     MOVE 1 TO WS-I-SUB
-      *>***************************************************************
-      *> If necessary, start with 'cobcrun' command                  **
-      *>***************************************************************
-GC0712     IF WS-CS-LIBRARY-CHR NOT = ' '
-               STRING 'cobcrun ' DELIMITED SIZE
-                      INTO WS-Cmd-TXT
-                      WITH POINTER WS-I-SUB
-           END-IF
-      *>***************************************************************
-      *> Add any necessary path prefix                               **
-      *>***************************************************************
-GC0712     SET WS-RS-Double-Quote-Used-BOOL TO FALSE
-           IF WS-Prog-Folder-TXT NOT = SPACES
-GC0909         IF WS-OS-Cygwin-BOOL AND WS-Prog-Folder-TXT (2:1) = ':'
-GC0909             STRING '/cygdrive/'
-GC0909                 INTO WS-Cmd-TXT
-GC0909                 WITH POINTER WS-I-SUB
-GC0909             STRING LOWER-CASE(WS-Prog-Folder-TXT (1:1))
-GC0909                 INTO WS-Cmd-TXT
-GC0909                 WITH POINTER WS-I-SUB
-GC0909             PERFORM
-GC0909                 VARYING WS-J-SUB FROM 3 BY 1
-GC0909                 UNTIL WS-J-SUB > LENGTH(TRIM(WS-Prog-Folder-TXT))
-GC0909                 IF WS-Prog-Folder-TXT (WS-J-SUB:1) = '\'
-GC0909                     STRING '/'
-GC0909                         INTO WS-Cmd-TXT
-GC0909                         WITH POINTER WS-I-SUB
-GC0909                 ELSE
-GC0909                     STRING WS-Prog-Folder-TXT (WS-J-SUB:1)
-GC0909                         INTO WS-Cmd-TXT
-GC0909                         WITH POINTER WS-I-SUB
-GC0909                 END-IF
-GC0909             END-PERFORM
-GC0909         ELSE
-GC0410             STRING '"' TRIM(WS-Prog-Folder-TXT,TRAILING)
-GC0909                 INTO WS-Cmd-TXT
-GC0909                 WITH POINTER WS-I-SUB
-GC0712             SET WS-RS-Double-Quote-Used-BOOL TO TRUE
-GC0909         END-IF
-GC0712         STRING WS-OS-Dir-CHR
-GC0909             INTO WS-Cmd-TXT
-GC0909             WITH POINTER WS-I-SUB
-GC0909     ELSE
-GC0909         IF WS-OS-Cygwin-BOOL OR WS-OS-UNIX-BOOL
-GC0909             STRING './'
-GC0909                 INTO WS-Cmd-TXT
-GC0909                 WITH POINTER WS-I-SUB
-GC0909         END-IF
-           END-IF
-      *>***************************************************************
-      *> Insert program filename                                     **
-      *>***************************************************************
-GC0909     STRING TRIM(WS-Pgm-Nm-TXT,TRAILING)
-GC0909         INTO WS-Cmd-TXT
-GC0909         WITH POINTER WS-I-SUB
-      *>***************************************************************
-      *> Insert proper extension                                     **
-      *>***************************************************************
-GC0712     IF WS-CS-LIBRARY-CHR = ' '
-GC0712         IF WS-OS-Exe-Ext-CONST > ' '
-GC0712             STRING WS-OS-Exe-Ext-CONST DELIMITED SPACE
-GC0712                 INTO WS-Cmd-TXT
-GC0712                 WITH POINTER WS-I-SUB
-GC0712         END-IF
-GC0712     ELSE
-GC0712         IF WS-OS-Lib-Ext-CONST > ' '
-GC0712             STRING WS-OS-Lib-Ext-CONST DELIMITED SPACE
-GC0712                 INTO WS-Cmd-TXT
-GC0712                 WITH POINTER WS-I-SUB
-GC0712         END-IF
-GC0712     END-IF
-GC0712     IF WS-RS-Double-Quote-Used-BOOL
-GC0712         STRING '"' DELIMITED SIZE
-GC0712             INTO WS-Cmd-TXT
-GC0712             WITH POINTER WS-I-SUB
-GC0712     END-IF
-           IF WS-CS-Args-TXT NOT = SPACES
-GC0809         STRING ' ' TRIM(WS-CS-Args-TXT,TRAILING)
-                   INTO WS-Cmd-TXT
-                   WITH POINTER WS-I-SUB
-           END-IF
-      *>***************************************************************
-      *> Run the program                                             **
-      *>***************************************************************
-GC0114     CALL X'E4'
-           CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
-GC0712     MOVE SPACES TO WS-Output-Msg-TXT
-GC0114     ACCEPT WS-Output-Msg-TXT(1:1) AT 0101
-           PERFORM 900-Terminate
-      * -- Control will NOT return
-           .
-      *>***************************************************************
-      *> Determine if the program being compiled is a MAIN program   **
-      *>***************************************************************
-       240-Find-LINKAGE-SECTION SECTION.
-           OPEN INPUT F-Source-Code-FILE
-GC0712     MOVE ' ' TO WS-CS-LIBRARY-CHR
-           SET WS-RS-More-To-1st-Prog-BOOL   TO TRUE
-           PERFORM UNTIL WS-RS-1st-Prog-Complete-BOOL
-               READ F-Source-Code-FILE AT END
-                   CLOSE F-Source-Code-FILE
-                   EXIT SECTION
-               END-READ
-GC0712         CALL 'CHECKSRC'
-GC0712             USING BY CONTENT   F-Source-Code-REC
-GC0712                   BY REFERENCE WS-RS-Source-Record-Type-CHR
-               IF WS-RS-Source-Rec-Ident-BOOL
-                   SET WS-RS-1st-Prog-Complete-BOOL TO TRUE
-               END-IF
-           END-PERFORM
-GC0712     SET WS-RS-Source-Rec-Ignored-BOOL TO TRUE
-           PERFORM UNTIL WS-RS-Source-Rec-Linkage-BOOL
-                      OR WS-RS-Source-Rec-Ident-BOOL
-               READ F-Source-Code-FILE AT END
-                   CLOSE F-Source-Code-FILE
-                   EXIT SECTION
-               END-READ
-GC0712         CALL 'CHECKSRC'
-GC0712             USING BY CONTENT   F-Source-Code-REC
-GC0712                   BY REFERENCE WS-RS-Source-Record-Type-CHR
-           END-PERFORM
-           CLOSE F-Source-Code-FILE
-           IF WS-RS-Source-Rec-Linkage-BOOL
-GC0712         MOVE SELCHAR TO WS-CS-LIBRARY-CHR
-           END-IF
-           .
-GC0712*>***************************************************************
-GC0712*> Attempt to open the listing file as a command.  This will - **
-GC1113*> if the user has associated filetype/extension 'gclst' with  **
-GC0712*> an application - invoke the appropriate application to      **
-GC0712*> allow the user to view the listing.                         **
-GC0712*>***************************************************************'
-GC0712 250-Autoload-Listing SECTION.
-GC0712     EVALUATE TRUE
-GC0712         WHEN WS-OS-Windows-BOOL OR WS-OS-Cygwin-BOOL
-GC0712             MOVE SPACES TO WS-Cmd-TXT
-GC0712             STRING
-GC0712                 'cmd /c '
-GC0712                 TRIM(WS-Listing-Filename-TXT,TRAILING)
-GC0712                 DELIMITED SIZE INTO WS-Cmd-TXT
-GC0712             CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
-GC0712         WHEN WS-OS-OSX-BOOL
-GC0712             MOVE SPACES TO WS-Cmd-TXT
-GC0712             STRING
-GC0712                 'open -t '
-GC0712                 TRIM(WS-Listing-Filename-TXT,TRAILING)
-GC0712                 DELIMITED SIZE INTO WS-Cmd-TXT
-GC0712             CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
-GC0712     END-EVALUATE
-GC0712*>   ************************************************************
-GC0712*>   ** Since we had to do our own '-save-temps' when we       **
-GC0712*>   ** compiled (in order to generate the cross-reference     **
-GC0712*>   ** listing) we now need to clean up after ourselves.      **
-GC0712*>   ************************************************************
-GC1112     DISPLAY S-Blank-SCR
-GC0712     IF WS-OS-Windows-BOOL
-GC0712         MOVE CONCATENATE('del ',TRIM(WS-Pgm-Nm-TXT,TRAILING))
-GC0712           TO WS-Cmd-TXT
-GC0712     ELSE
-GC0712         MOVE CONCATENATE('rm ',TRIM(WS-Pgm-Nm-TXT,TRAILING))
-GC0712           TO WS-Cmd-TXT
-GC0712     END-IF
-GC0712     CALL 'SYSTEM'
-GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.c')
-GC0712     CALL 'SYSTEM'
-GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.c.h')
-GC0712     CALL 'SYSTEM'
-GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.c.l*.h')
-GC0712     CALL 'SYSTEM'
-GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.i')
-GC0712     CALL 'SYSTEM'
-GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.o')
-GC0712     .
-      *> Display a message and halt the program                      **
-      *>***************************************************************
-       900-Terminate SECTION.
-GC0909     IF WS-Output-Msg-TXT > SPACES
-GC0909         DISPLAY S-Switches-SCR
-GC0909         CALL 'C$SLEEP' USING 2
-GC0909     END-IF
-           DISPLAY S-Blank-SCR
-           STOP RUN
-           .
-       END PROGRAM GCic.
+       *> CONFIGURATION SETTINGS: Set these switches before compiling:
+       *>
+       *> LINEDRAW Set to:
+       *>    0   To use spaces (no lines)
+       *>    1   To use the line-drawing characterset (PC codepage 437)
+       *>    2   To use conventional ASCII characters (+, -, |)
+       *>
+       *>          OSX USERS - To use the linedrawing characterset,
+       *>                      set your 'terminal' font to 'Lucida Console'
+       *>
+       *> OS       Set to one of the following:
+       *>          'CYGWIN'   For a Windows/Cygwin version
+       *>          'MINGW'    For a Windows/MinGW version
+       *>          'OSX'      For a Macintosh OSX version
+       *>          'UNIX'     For a Unix/Linux version
+       *>          'WINDOWS'  For a Native Windows version
+       *>
+       *> SELCHAR  Set to the desired single character to be used as the red
+       *>          'feature selected' character on the screen.
+       *>          SUGGESTIONS: '>', '*', '=', '+'
+       *>
+       *> LPP      Set to maximum printable lines per page when the listing
+       *>          should be generated for LANDSCAPE orientation (can be over-
+       *>          ridden at execution time using the GCXREF_LINES environment
+       *>          variable.
+       *>
+       *> LPPP     Set to maximum printable lines per page when the listing
+       *>          should be generated for PORTRAIT orientation (can be over-
+       *>          ridden at execution time using the GCXREF_LINES_PORT
+       *>          environment variable.
+       *>
+       *>*******************************************************************
+       *>**  Change the settings in the copy book const-set-1.cpy to reflect
+       *>    your system set up. This notes are also present there.
+       *>    This is to reduce the need to amend these every time a update
+       *>    for GCic occurs.
+       *>*******************************************************************
+       *>
+       *> NOTE: const-set-1.cpy is COPYed into WORKING-STORAGE, below,
+       *>       rather than here, since its 78-level constants are used
+       *>       in >>IF directives that appear in the DATA DIVISION.
+       *>
+       *> --------------------------------------------------------------
+       *> END CONFIGURATION SETTINGS
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. GCic.
+       *>***************************************************************
+       *>     >NOTE<   >NOTE<   >NOTE<   >NOTE<   >NOTE<   >NOTE<     **
+       *>                                                             **
+       *> If this program is compiled with '-fdebugging-line', you    **
+       *> will need to pipe SYSERR to a text file when executing GCic **
+       *> (by adding the text '2> filename' to the end of the GCic    **
+       *> command).  You may also need to press the ENTER key when    **
+       *> GCic is finished.                                           **
+       *>***************************************************************
+       *> This program provides a Textual User Interface (TUI) to the **
+       *> process of compiling and (optionally) executing a GNU COBOL **
+       *> program.                                                    **
+       *>                                                             **
+       *> This programs execution syntax is as follows:               **
+       *>                                                             **
+       *> GCic <program-path-and-filename> [ <switch>... ]            **
+       *>                                                             **
+       *> Once executed, a display screen will be presented showing   **
+       *> the compilation options that will be used.  The user will   **
+       *> have the opportunity to change options, specify new ones    **
+       *> and specify any program execution arguments to be used if   **
+       *> you select the 'Execute' option.  When you press the Enter  **
+       *> key the program will be compiled.                           **
+       *>                                                             **
+       *> The SCREEN SECTION contains an image of the screen.         **
+       *>                                                             **
+       *> The '010-Parse-Args' section in the PROCEDURE DIVISION has  **
+       *> documentation on switches and their function.               **
+       *>***************************************************************
+       *>                                                             **
+       *> AUTHOR:       GARY L. CUTLER                                **
+       *>               Copyright (C) 2009-2017, Gary L. Cutler, GPL  **
+       *>                                                             **
+       *> DATE-WRITTEN: June 14, 2009                                 **
+       *>                                                             **
+       *>***************************************************************
+       *>  DATE  CHANGE DESCRIPTION                                   **
+       *> ====== ==================================================== **
+       *> GC0609 Don't display compiler messages file if compilation  **
+       *>  GLC   Is successful.  Also don't display messages if the   **
+       *>        output file is busy (just put a message on the       **
+       *>        screen, leave the OC screen up & let the user fix    **
+       *>        the problem & resubmit.                              **
+       *> GC0709 When 'EXECUTE' is selected, a 'FILE BUSY' error will **
+       *>  CLC   still cause the (old) executable to be launched.     **
+       *>        Also, the 'EXTRA SWITCHES' field is being ignored.   **
+       *>        Changed the title bar to lowlighted reverse video &  **
+       *>        the message area to highlighted reverse-video.       **
+       *> GC0809 Add a SPACE in front of command-line args when       **
+       *>  GLC   executing users program.  Add a SPACE after the      **
+       *>        -ftraceall switch when building cobc command.        **
+       *> GC0909 Convert to work on Cygwin/Linux as well as MinGW     **
+       *> GC0310 Virtualized the key codes for S-F1 thru S-F7 as they **
+       *>  GLC   differ depending upon whether PDCurses or NCurses is **
+       *>        being used.                                          **
+       *> GC0410 Introduced the cross-reference and source listing    **
+       *>  GLC   features.  Also fixed a bug in EXTRA switch proces-  **
+       *>        sing where garbage will result if more than the      **
+       *>        EXTRA switch is specified.                           **
+       *> GC1010 Corrected several problems reported by Vince Coen:   **
+       *>  GLC   1) Listing/Xref wouldn't work if '-I' additional     **
+       *>           cobc switch specified.                            **
+       *>        2) Programs coded with lowercase reserved words did  **
+       *>           not get parsed properly when generating listing   **
+       *>           and/or xref reports.                              **
+       *>        3) Reliance on a TEMP environment variable caused    **
+       *>           non-recoverable errors when generating listing    **
+       *>           and/or xref reports in a session that lacks a     **
+       *>           TEMP variable.                                    **
+       *>        As a result of this change, GCic no longer runs a    **
+       *>        second 'cobc' when generating listing and/or xref    **
+       *>        reports.  A '-save-temps' (without '=dir') specified **
+       *>        in the EXTRA options field will be ignored.  A       **
+       *>        '-save-temps=dir' specified in the EXTRA options     **
+       *>        field will negate both the XREF and SOURCE opts,     **
+       *>        if specified.                                        **
+       *> GC0711 Tailored for 29APR2011 version of GNU COBOL 2.0      **
+       *> GC0712 Replaced all switches with configuration settings;   **
+       *>  GLC   Tailored for 11FEB2012 version of GNU COBOL 2.0;     **
+       *>        Reformatted screen layout to fit a 24x80 screen      **
+       *>        rather than a 25x81 screen and to accommodate shell  **
+       *>        environments having only F1-F12 (like 'terminal' in  **
+       *>        OSX); Fully tested under OSX (required a few altera- **
+       *>        tions); Expanded both extra-options and runtime-     **
+       *>        arguments areas to TWO lines (152 chars total) each; **
+       *>        Added support for MF/IBM/BS2000 listing-control      **
+       *>        directives EJECT,SKIP1,SKIP2,SKIP3 (any of these in  **
+       *>        copybooks will be ignored)                           **
+       *> GC0313 Expand the source code record from 80 chars to 256   **
+       *>  GLC   to facilitate looking for "LINKAGE SECTION" in a     **
+       *>        free-format file.                                    **
+       *> GC1113 Edited to support the change of "OpenCOBOL" to "GNU  **
+       *>  GLC   COBOL"                                               **
+       *> GC1213 Updated for 23NOV2013 version of GNU COBOL 2.1       **
+       *> GC0114 Introduce a "Press ENTER to Close" action after run- **
+       *>  GLC   ning the compiled program in the compiler window (F4)**
+       *> VC0617 Remove the Blinking in meny screen as uncomfortable  **
+       *>  VBC   Update version printed to 2.2 30JUN2017.             **
+       *>        Move the system constant settings to a copy file     **
+       *>        const-set-1.cpy  in case GCic is updated.            **
+       *>        Added  SET ENVIRONMENT "COB_EXIT_WAIT" TO "0" to     **
+       *>        100-Initialization section.                          **
+       *> VC0717 Replaced compile param instrinsic=all with           **
+       *>  VBC   intrinstics=ALL. Changed mod detail inits for Gary   **
+       *>        from GCL to GLC.                                     **
+       *>        Update version printed to 2.2 20JUL2017.             **
+       *>        Should really get this from the compiler if avail?   **
+       *> VC1217 Update compiler version to v3.0 24DEC2017.           **
+       *>        and copyright to 2018 (in 3 places).                 **
+       *>***************************************************************
+       *>
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+GC1010     SELECT F-Cobc-Output-FILE   ASSIGN TO WS-Listing-Filename-TXT
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT F-Source-Code-FILE   ASSIGN TO WS-File-Name-TXT
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FSM-Status-CD.
+JD0826     SELECT F-Audit-Log-FILE    ASSIGN TO
+JD0826                                 WS-Audit-Log-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL.
+JD0826     SELECT F-List-FILE         ASSIGN TO WS-List-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS WS-List-Status-CD.
+JD0826     SELECT F-Checkpoint-FILE   ASSIGN TO
+JD0826                                 WS-Checkpoint-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Checkpoint-Status-CD.
+JD0826     SELECT F-Switch-Hist-FILE  ASSIGN TO
+JD0826                                 WS-Switch-Hist-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Switch-Hist-Status-CD.
+JD0826     SELECT F-Switch-Hist-Tmp-FILE ASSIGN TO
+JD0826                                 WS-Switch-Hist-Tmp-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Switch-Hist-Tmp-Status-CD.
+JD0826     SELECT F-Build-Cache-FILE  ASSIGN TO
+JD0826                                 WS-Build-Cache-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Build-Cache-Status-CD.
+JD0826     SELECT F-Build-Cache-Tmp-FILE ASSIGN TO
+JD0826                                 WS-Build-Cache-Tmp-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Build-Cache-Tmp-Status-CD.
+JD0826     SELECT F-Xref-Report-FILE  ASSIGN TO
+JD0826                                 WS-CA-Xref-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Xref-Report-Status-CD.
+JD0826     SELECT F-Listing-In-FILE   ASSIGN TO
+JD0826                                 WS-Listing-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Listing-In-Status-CD.
+JD0826     SELECT F-Listing-Archive-FILE ASSIGN TO
+JD0826                                 WS-Listing-Archive-Filename-TXT
+JD0826                                 ORGANIZATION IS INDEXED
+JD0826                                 RECORD KEY IS F-LAR-Key
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Listing-Archive-Status-CD.
+JD0826     SELECT F-Known-Pgm-FILE    ASSIGN TO
+JD0826                                 WS-Known-Pgm-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Known-Pgm-Status-CD.
+JD0826     SELECT F-Cpy-Pair-FILE     ASSIGN TO
+JD0826                                 WS-Cpy-Pair-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Cpy-Pair-Status-CD.
+JD0826     SELECT F-Cpy-Sorted-FILE   ASSIGN TO
+JD0826                                 WS-Cpy-Sorted-Filename-TXT
+JD0826                                 ORGANIZATION IS LINE SEQUENTIAL
+JD0826                                 FILE STATUS IS
+JD0826                                 WS-Cpy-Sorted-Status-CD.
+JD0826     SELECT SD-Cpy-Work-FILE    ASSIGN TO
+JD0826                                 WS-Cpy-Work-Filename-TXT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-Cobc-Output-FILE.
+       01  F-Cobc-Output-REC                     PIC X(256).
+       FD  F-Source-Code-FILE.
+GC0313 01  F-Source-Code-REC                     PIC X(256).
+JD0826 FD  F-Audit-Log-FILE.
+JD0826 01  F-Audit-Log-REC                       PIC X(132).
+JD0826 FD  F-List-FILE.
+JD0826 01  F-List-REC                            PIC X(256).
+JD0826 FD  F-Checkpoint-FILE.
+JD0826 01  F-Checkpoint-REC                      PIC X(61).
+JD0826 FD  F-Switch-Hist-FILE.
+JD0826 01  F-Switch-Hist-REC                     PIC X(45).
+JD0826 FD  F-Switch-Hist-Tmp-FILE.
+JD0826 01  F-Switch-Hist-Tmp-REC                 PIC X(45).
+JD0826 FD  F-Build-Cache-FILE.
+JD0826 01  F-Build-Cache-REC                     PIC X(208).
+JD0826 FD  F-Build-Cache-Tmp-FILE.
+JD0826 01  F-Build-Cache-Tmp-REC                 PIC X(208).
+JD0826 FD  F-Xref-Report-FILE.
+JD0826 01  F-Xref-Report-REC                     PIC X(256).
+JD0826 FD  F-Listing-In-FILE.
+JD0826 01  F-Listing-In-REC                      PIC X(256).
+JD0826 FD  F-Listing-Archive-FILE.
+JD0826 01  F-Listing-Archive-REC.
+JD0826     05 F-LAR-Key.
+JD0826        10 F-LAR-Pgm-Nm-TXT                 PIC X(31).
+JD0826        10 F-LAR-Stamp-TXT                  PIC X(16).
+JD0826        10 F-LAR-Line-SEQ                   PIC 9(6).
+JD0826     05 F-LAR-Line-TXT                      PIC X(256).
+JD0826 FD  F-Known-Pgm-FILE.
+JD0826 01  F-Known-Pgm-REC                       PIC X(33).
+JD0826 FD  F-Cpy-Pair-FILE.
+JD0826 01  F-Cpy-Pair-REC.
+JD0826     05 F-CP-Cpy-Nm-TXT                     PIC X(31).
+JD0826     05 F-CP-Pgm-Nm-TXT                     PIC X(31).
+JD0826 FD  F-Cpy-Sorted-FILE.
+JD0826 01  F-Cpy-Sorted-REC.
+JD0826     05 F-CS-Cpy-Nm-TXT                     PIC X(31).
+JD0826     05 F-CS-Pgm-Nm-TXT                     PIC X(31).
+JD0826 SD  SD-Cpy-Work-FILE.
+JD0826 01  SD-Cpy-Work-REC.
+JD0826     05 SD-CW-Cpy-Nm-TXT                    PIC X(31).
+JD0826     05 SD-CW-Pgm-Nm-TXT                    PIC X(31).
+       WORKING-STORAGE SECTION.
+       COPY screenio. *> Included in Distribution
+       copy "const-set-1.cpy".
+GC0712 01  WS-Compilation-Switches-TXT.
+GC0712     05 WS-CS-Args-TXT VALUE SPACES.
+GC0712        10 WS-CS-Arg-H1-TXT                PIC X(76).
+GC0712        10 WS-CS-Arg-H2-TXT                PIC X(76).
+GC0712     05 WS-CS-Filenames-TXT.
+GC0712        10 VALUE 'BS2000'                  PIC X(9).
+GC0712        10 VALUE 'COBOL85'                 PIC X(9).
+GC0712        10 VALUE 'COBOL2002'               PIC X(9).
+GC0712        10 VALUE 'DEFAULT'                 PIC X(9).
+GC0712        10 VALUE 'IBM'                     PIC X(9).
+GC0712        10 VALUE 'MF'                      PIC X(9).
+GC0712        10 VALUE 'MVS'                     PIC X(9).
+GC0712     05 WS-CS-Filenames-Table-TXT REDEFINES WS-CS-Filenames-TXT.
+GC0712        10 WS-CS-Filename-TXT              OCCURS 7 TIMES
+GC0712                                           PIC X(9).
+JD0826     05 WS-CS-Config-NUM     VALUE F12     PIC 9(1).
+GC0712     05 WS-CS-Extra-TXT VALUE SPACES.
+GC0712        10 WS-CS-Extra-H1-TXT              PIC X(76).
+GC0712        10 WS-CS-Extra-H2-TXT              PIC X(76).
+GC0712     05 WS-CS-Switch-Defaults-TXT.
+GC0712        10 VALUE F1                        PIC 9(1). *> WS-CS-DEBUG-CHR
+GC0712        10 VALUE F4                        PIC 9(1). *> WS-CS-EXECUTE-CHR
+GC0712        10 VALUE F8                        PIC 9(1). *> WS-CS-FREE-CHR
+GC0712        10 VALUE F3                        PIC 9(1). *> WS-CS-LIBRARY-CHR
+GC0712        10 VALUE F5                        PIC 9(1). *> WS-CS-LISTING-CHR
+GC0712        10 VALUE F6                        PIC 9(1). *> WS-CS-NOFUNC-CHR
+GC0712        10 VALUE F9                        PIC 9(1). *> WS-CS-NOTRUNC-CHR
+GC0712        10 VALUE F2                        PIC 9(1). *> WS-CS-TRACEALL-CHR
+GC0712        10 VALUE F7                        PIC 9(1). *> WS-CS-WARNALL-CHR
+GC0712     05 WS-CS-All-Switches-TXT REDEFINES
+GC0712                               WS-CS-Switch-Defaults-TXT.
+GC0712        10 WS-CS-DEBUG-CHR                 PIC X(1).
+GC0712        10 WS-CS-EXECUTE-CHR               PIC X(1).
+GC0712        10 WS-CS-FREE-CHR                  PIC X(1).
+GC0712        10 WS-CS-LIBRARY-CHR               PIC X(1).
+GC0712        10 WS-CS-LISTING-CHR               PIC X(1).
+GC0712        10 WS-CS-NOFUNC-CHR                PIC X(1).
+GC0712        10 WS-CS-NOTRUNC-CHR               PIC X(1).
+GC0712        10 WS-CS-TRACEALL-CHR              PIC X(1).
+GC0712        10 WS-CS-WARNALL-CHR               PIC X(1).
+GC0909 01  WS-Cmd-TXT                            PIC X(512).
+GC0712 01  WS-Cmd-Args-TXT                       PIC X(256).
+GC0712 01  WS-Cmd-End-Quote-CHR                  PIC X(1).
+GC0712 01  WS-Cmd-SUB                            USAGE BINARY-LONG.
+       01  WS-Cobc-Cmd-TXT                       PIC X(256).
+       01  WS-Config-Fn-TXT                      PIC X(12).
+GC1113 01  WS-Delete-Fn-TXT                      PIC X(256).
+JD0826 01  WS-Cmd-Token-TXT                      PIC X(256).
+JD0826 01  WS-List-Filename-TXT                  PIC X(256).
+JD0826 01  WS-List-Status-CD                     PIC X(2).
+JD0826 01  WS-Checkpoint-Filename-TXT            PIC X(256).
+JD0826 01  WS-Checkpoint-Status-CD               PIC X(2).
+JD0826 01  WS-Checkpoint-REC.
+JD0826     05 WS-CP-Total-NUM                     PIC 9(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-CP-Pass-NUM                      PIC 9(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-CP-Fail-NUM                      PIC 9(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-CP-Last-Pgm-Nm-TXT               PIC X(31).
+      *>***************************************************************
+      *> Per-program switch history - one record per program name    **
+      *> last compiled, holding the F1-F9 switches, dialect config    **
+      *> number and listing mode in effect the last time it was       **
+      *> compiled, so the next run of that same program starts from   **
+      *> where it left off.                                           **
+      *>***************************************************************
+JD0826 01  WS-Switch-Hist-Filename-TXT
+JD0826                     VALUE 'GCic.switches' PIC X(256).
+JD0826 01  WS-Switch-Hist-Status-CD              PIC X(2).
+JD0826 01  WS-Switch-Hist-Tmp-Filename-TXT
+JD0826                 VALUE 'GCic.switches.tmp' PIC X(256).
+JD0826 01  WS-Switch-Hist-Tmp-Status-CD          PIC X(2).
+JD0826 01  WS-Switch-Hist-REC.
+JD0826     05 WS-SWH-Pgm-Nm-TXT                  PIC X(31).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-SWH-Switches-TXT                 PIC X(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-SWH-Config-NUM                   PIC 9(1).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-SWH-Listing-CD                    PIC 9(1).
+JD0826 01  WS-Switch-Hist-Scan-REC.
+JD0826     05 WS-SWHS-Pgm-Nm-TXT                  PIC X(31).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-SWHS-Switches-TXT                 PIC X(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-SWHS-Config-NUM                   PIC 9(1).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-SWHS-Listing-CD                    PIC 9(1).
+JD0826 01  WS-SWH-EOF-CHR                         PIC X(1).
+JD0826     88 WS-SWH-EOF-BOOL                      VALUE 'Y'.
+JD0826     88 WS-SWH-Not-EOF-BOOL                  VALUE 'N'.
+JD0826 01  WS-SWH-Found-CHR                       PIC X(1).
+JD0826     88 WS-SWH-Found-BOOL                    VALUE 'Y'.
+JD0826     88 WS-SWH-Not-Found-BOOL                VALUE 'N'.
+      *>***************************************************************
+      *> Build cache - one record per program name, holding the       **
+      *> source checksum and switches in effect the last time that    **
+      *> program compiled clean, so an unchanged source/switches      **
+      *> combination can skip re-running cobc entirely.               **
+      *>***************************************************************
+JD0826 01  WS-Build-Cache-Filename-TXT
+JD0826                   VALUE 'GCic.buildcache'   PIC X(256).
+JD0826 01  WS-Build-Cache-Status-CD               PIC X(2).
+JD0826 01  WS-Build-Cache-Tmp-Filename-TXT
+JD0826               VALUE 'GCic.buildcache.tmp'   PIC X(256).
+JD0826 01  WS-Build-Cache-Tmp-Status-CD           PIC X(2).
+JD0826 01  WS-Build-Cache-REC.
+JD0826     05 WS-BC-Pgm-Nm-TXT                    PIC X(31).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-BC-Checksum-NUM                  PIC 9(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-BC-Switches-TXT                  PIC X(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-BC-Config-NUM                    PIC 9(1).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-BC-Extra-TXT                     PIC X(152).
+JD0826 01  WS-Build-Cache-Scan-REC.
+JD0826     05 WS-BCS-Pgm-Nm-TXT                   PIC X(31).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-BCS-Checksum-NUM                 PIC 9(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-BCS-Switches-TXT                 PIC X(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-BCS-Config-NUM                   PIC 9(1).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-BCS-Extra-TXT                    PIC X(152).
+JD0826 01  WS-BC-EOF-CHR                          PIC X(1).
+JD0826     88 WS-BC-EOF-BOOL                       VALUE 'Y'.
+JD0826     88 WS-BC-Not-EOF-BOOL                   VALUE 'N'.
+JD0826 01  WS-BC-Found-CHR                        PIC X(1).
+JD0826     88 WS-BC-Found-BOOL                     VALUE 'Y'.
+JD0826     88 WS-BC-Not-Found-BOOL                 VALUE 'N'.
+JD0826 01  WS-BC-Unchanged-CHR                    PIC X(1).
+JD0826     88 WS-BC-Unchanged-BOOL                 VALUE 'Y'.
+JD0826     88 WS-BC-Changed-BOOL                   VALUE 'N'.
+JD0826 01  WS-SC-Checksum-NUM                     USAGE BINARY-DOUBLE.
+JD0826 01  WS-SC-Line-Len-NUM                     USAGE BINARY-LONG.
+JD0826 01  WS-SC-Char-SUB                         USAGE BINARY-LONG.
+JD0826 01  WS-SC-EOF-CHR                          PIC X(1).
+JD0826     88 WS-SC-EOF-BOOL                        VALUE 'Y'.
+JD0826     88 WS-SC-Not-EOF-BOOL                    VALUE 'N'.
+JD0826 01  WS-PID-Upper-Line-TXT                   PIC X(256).
+JD0826 01  WS-PID-Name-Raw-TXT                     PIC X(256).
+JD0826 01  WS-PID-Junk-TXT                         PIC X(256).
+JD0826 01  WS-PID-Count-QTY                        USAGE BINARY-LONG.
+JD0826 01  WS-PID-Line-Tally-NUM                   USAGE BINARY-LONG.
+JD0826 01  WS-PID-Link-Tally-NUM                   USAGE BINARY-LONG.
+JD0826 01  WS-PID-IDX-NUM                          USAGE BINARY-LONG.
+JD0826 01  WS-PID-Table.
+JD0826     05 WS-PID-Entry OCCURS 20 TIMES.
+JD0826        10 WS-PID-Entry-Nm-TXT                PIC X(31).
+JD0826        10 WS-PID-Entry-Link-CHR              PIC X(1).
+JD0826           88 WS-PID-Entry-Has-Link-BOOL       VALUE 'Y'.
+JD0826           88 WS-PID-Entry-No-Link-BOOL        VALUE 'N'.
+JD0826 01  WS-PID-EOF-CHR                          PIC X(1).
+JD0826     88 WS-PID-EOF-BOOL                       VALUE 'Y'.
+JD0826     88 WS-PID-Not-EOF-BOOL                   VALUE 'N'.
+JD0826 01  WS-CA-Orig-Dir-TXT                    PIC X(256).
+JD0826 01  WS-CA-Total-QTY                       USAGE BINARY-LONG.
+JD0826 01  WS-CA-Pass-QTY                        USAGE BINARY-LONG.
+JD0826 01  WS-CA-Fail-QTY                        USAGE BINARY-LONG.
+JD0826 01  WS-CA-Resume-QTY                      USAGE BINARY-LONG.
+JD0826 01  WS-CA-EOF-CHR                         PIC X(1).
+JD0826     88 WS-CA-List-EOF-BOOL                 VALUE 'Y'.
+JD0826     88 WS-CA-List-Not-EOF-BOOL             VALUE 'N'.
+JD0826 01  WS-CA-Xref-Filename-TXT               PIC X(256).
+JD0826 01  WS-CA-Resume-Pgm-Nm-TXT               PIC X(31).
+JD0826 01  WS-CA-Resume-Found-CHR                PIC X(1).
+JD0826     88 WS-CA-Resume-Found-BOOL             VALUE 'Y'.
+JD0826     88 WS-CA-Resume-Not-Found-BOOL         VALUE 'N'.
+JD0826 01  WS-CA-List-Pgm-Nm-TXT                 PIC X(31).
+JD0826 01  WS-CA-List-File-TXT                   PIC X(256).
+JD0826 01  WS-CA-List-SUB                        USAGE BINARY-LONG.
+JD0826 01  WS-Xref-Report-Status-CD              PIC X(2).
+JD0826 01  WS-Listing-In-Status-CD               PIC X(2).
+JD0826 01  WS-Cpy-Pair-Filename-TXT              PIC X(256).
+JD0826 01  WS-Cpy-Pair-Status-CD                 PIC X(2).
+JD0826 01  WS-Cpy-Sorted-Filename-TXT            PIC X(256).
+JD0826 01  WS-Cpy-Sorted-Status-CD               PIC X(2).
+JD0826 01  WS-Cpy-Work-Filename-TXT
+JD0826                   VALUE 'GCic.cpysort'      PIC X(256).
+JD0826 01  WS-CX-Upper-Line-TXT                   PIC X(256).
+JD0826 01  WS-CX-Remainder-TXT                    PIC X(256).
+JD0826 01  WS-CX-Junk-TXT                         PIC X(256).
+JD0826 01  WS-CX-Cpy-Nm-TXT                       PIC X(31).
+JD0826 01  WS-CX-End-Quote-CHR                    PIC X(1).
+JD0826 01  WS-CX-Tally-NUM                        USAGE BINARY-LONG.
+JD0826 01  WS-CX-EOF-CHR                          PIC X(1).
+JD0826     88 WS-CX-EOF-BOOL                       VALUE 'Y'.
+JD0826     88 WS-CX-Not-EOF-BOOL                   VALUE 'N'.
+JD0826 01  WS-CX-First-CHR                         PIC X(1).
+JD0826     88 WS-CX-First-BOOL                      VALUE 'Y'.
+JD0826     88 WS-CX-Not-First-BOOL                  VALUE 'N'.
+JD0826 01  WS-CX-Prior-Cpy-Nm-TXT                  PIC X(31).
+JD0826 01  WS-CX-Prior-Pgm-Nm-TXT                  PIC X(31).
+JD0826 01  WS-CX-Line-TXT                          PIC X(256).
+JD0826 01  WS-XR-EOF-CHR                         PIC X(1).
+JD0826     88 WS-XR-EOF-BOOL                      VALUE 'Y'.
+JD0826     88 WS-XR-Not-EOF-BOOL                  VALUE 'N'.
+JD0826 01  WS-Listing-Archive-Filename-TXT
+JD0826                   VALUE 'GCic.xrefarc'      PIC X(256).
+JD0826 01  WS-Listing-Archive-Status-CD           PIC X(2).
+JD0826 01  WS-LAR-Hold-REC.
+JD0826     05 WS-LAR-Pgm-Nm-TXT                    PIC X(31).
+JD0826     05 WS-LAR-Stamp-TXT                     PIC X(16).
+JD0826     05 WS-LAR-Line-SEQ                      PIC 9(6).
+JD0826     05 WS-LAR-Line-TXT                      PIC X(256).
+JD0826 01  WS-LA-Stamp-DT-NUM                      PIC 9(8).
+JD0826 01  WS-LA-Stamp-TM-NUM                      PIC 9(8).
+JD0826 01  WS-Known-Pgm-Filename-TXT
+JD0826                   VALUE 'GCic.programs'      PIC X(256).
+JD0826 01  WS-Known-Pgm-Status-CD                  PIC X(2).
+JD0826 01  WS-Known-Pgm-REC.
+JD0826     05 WS-KP-Pgm-Nm-TXT                     PIC X(31).
+JD0826     05 FILLER                                PIC X(1).
+JD0826     05 WS-KP-Type-CHR                        PIC X(1).
+JD0826 01  WS-KP-EOF-CHR                           PIC X(1).
+JD0826     88 WS-KP-EOF-BOOL                         VALUE 'Y'.
+JD0826     88 WS-KP-Not-EOF-BOOL                     VALUE 'N'.
+JD0826 01  WS-KP-Found-CHR                         PIC X(1).
+JD0826     88 WS-KP-Found-BOOL                       VALUE 'Y'.
+JD0826     88 WS-KP-Not-Found-BOOL                   VALUE 'N'.
+       01  WS-File-Name-TXT.
+           05 WS-FN-CHR                          OCCURS 256 TIMES
+                                                 PIC X(1).
+       01  WS-File-Status-Message-TXT.
+           05 VALUE 'Status Code: '              PIC X(13).
+           05 WS-FSM-Status-CD                   PIC 9(2).
+           05 VALUE ', Meaning: '                PIC X(11).
+           05 WS-FSM-Msg-TXT                     PIC X(25).
+GC0909 01  WS-Horizontal-Line-TXT                PIC X(80).
+GC0909
+       01  WS-I-SUB                              USAGE BINARY-LONG.
+       01  WS-J-SUB                              USAGE BINARY-LONG.
+JD0826 01  WS-Audit-Log-Filename-TXT
+JD0826                          VALUE 'GCic.log'  PIC X(256).
+JD0826 01  WS-Audit-Log-REC.
+JD0826     05 WS-AL-Pgm-Nm-TXT                    PIC X(31).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-AL-Compile-DT-TXT                PIC X(16).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-AL-Switches-TXT                  PIC X(9).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-AL-Status-TXT                    PIC X(15).
+JD0826     05 FILLER                              PIC X(1).
+JD0826     05 WS-AL-Message-TXT                   PIC X(44).
+GC1213 01  WS-Listing-CD VALUE F5                PIC 9(1).
+GC0712 01  WS-Listing-Filename-TXT               PIC X(256).
+GC1213 01  WS-Listing-TXT VALUE SPACES           PIC X(27).
+      *>***************************************************************
+      *> Lines-per-page for the listing, taken from the LPP/LPPP      **
+      *> copybook constants but overridable at run time via the       **
+      *> GCXREF_LINES / GCXREF_LINES_PORT environment variables.       **
+      *>***************************************************************
+JD0826 01  WS-Xref-Lines-TXT                     PIC X(3).
+JD0826 01  WS-Xref-Lines-Port-TXT                PIC X(3).
+JD0826 01  WS-Env-Override-TXT                   PIC X(10).
+      *>***************************************************************
+      *> Holds 240-Find-LINKAGE-SECTION's auto-detected library flag   **
+      *> across 117-Load-Switch-History's MOVE of the whole remembered  **
+      *> switch set, since the library/program type is source-derived  **
+      *> and must not be replaced by an operator preference saved on   **
+      *> an earlier run - see 117-Load-Switch-History.                 **
+      *>***************************************************************
+JD0826 01  WS-CS-Library-Hold-CHR                PIC X(1).
+      *>***************************************************************
+      *> Optional shell command to run whenever a compile fails -     **
+      *> read from the GCIC_FAIL_HOOK environment variable.  See       **
+      *> 218-Run-Failure-Hook.                                         **
+      *>***************************************************************
+JD0826 01  WS-Fail-Hook-TXT                      PIC X(256).
+       01  WS-OC-Compile-DT                      PIC XXXX/XX/XXBXX/XX.
+GC0712 >>IF OS = 'CYGWIN'
+GC0712 01  WS-OS-Dir-CHR         VALUE '/'       PIC X(1).
+GC0712 78  WS-OS-Exe-Ext-CONST   VALUE '.exe'.
+GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.dll'.
+GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'DLL)'.
+GC0712 01  WS-OS-Type-CD         VALUE 2         PIC 9(1).
+GC0712 >>ELIF OS = 'MINGW'
+GC0712 01  WS-OS-Dir-CHR         VALUE '\'       PIC X(1).
+GC0712 78  WS-OS-Exe-Ext-CONST   VALUE '.exe'.
+GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.dll'.
+GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'DLL)'.
+GC0712 01  WS-OS-Type-CD         VALUE 5         PIC 9(1).
+GC0712 >>ELIF OS = 'OSX'
+GC0712 01  WS-OS-Dir-CHR         VALUE '/'       PIC X(1).
+GC0712 78  WS-OS-Exe-Ext-CONST   VALUE ' '.
+GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.dylib'.
+GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'DYLIB)'.
+GC0712 01  WS-OS-Type-CD         VALUE 4         PIC 9(1).
+GC0712 >>ELIF OS = 'UNIX'
+GC0712 01  WS-OS-Dir-CHR         VALUE '/'       PIC X(1).
+GC0712 78  WS-OS-Exe-Ext-CONST   VALUE ' '.
+GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.so'.
+GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'SO)'.
+GC0712 01  WS-OS-Type-CD         VALUE 3         PIC 9(1).
+GC0712 >>ELIF OS = 'WINDOWS'
+GC0712 01  WS-OS-Dir-CHR         VALUE '\'       PIC X(1).
+GC0712 78  WS-OS-Exe-Ext-CONST   VALUE '.exe'.
+GC0712 78  WS-OS-Lib-Ext-CONST   VALUE '.dll'.
+GC0712 78  WS-OS-Lib-Type-CONST  VALUE 'DLL)'.
+GC0712 01  WS-OS-Type-CD         VALUE 1         PIC 9(1).
+GC0712 >>END-IF
+GC0909     88 WS-OS-Windows-BOOL VALUE 1, 5.
+GC0909     88 WS-OS-Cygwin-BOOL  VALUE 2.
+GC0712     88 WS-OS-UNIX-BOOL    VALUE 3, 4.
+GC0712     88 WS-OS-OSX-BOOL     VALUE 4.
+       01  WS-OS-Type-FILLER-TXT.
+           05 VALUE 'Windows'                    PIC X(14).
+           05 VALUE 'Windows/Cygwin'             PIC X(14).
+           05 VALUE 'UNIX/Linux'                 PIC X(14).
+           05 VALUE 'OSX'                        PIC X(14).
+           05 VALUE 'Windows/MinGW'              PIC X(14).
+       01  WS-OS-Types-TXT REDEFINES WS-OS-Type-FILLER-TXT.
+           05 WS-OS-Type-TXT                     OCCURS 5 TIMES
+                                                 PIC X(14).
+       01  WS-Output-Msg-TXT                     PIC X(80).
+       01  WS-Path-Delimiter-CHR                 PIC X(1).
+       01  WS-Prog-Extension-TXT                 PIC X(256).
+       01  WS-Prog-Folder-TXT                    PIC X(256).
+GC0712 01  WS-Prog-File-Name-TXT.
+GC0712     05 WS-PFN-CHR                         OCCURS 256 TIMES
+GC0712                                           PIC X(1).
+GC0712 01  WS-Pgm-Nm-TXT                         PIC X(31).
+       01  WS-Runtime-Switches-TXT.
+           05 WS-RS-Compile-OK-CHR               PIC X(1).
+              88 WS-RS-Compile-OK-BOOL           VALUE 'Y'.
+GC0909        88 WS-RS-Compile-OK-Warn-BOOL      VALUE 'W'.
+              88 WS-RS-Compile-Failed-BOOL       VALUE 'N'.
+GC0609     05 WS-RS-Complete-CHR                 PIC X(1).
+GC0609        88 WS-RS-Complete-BOOL             VALUE 'Y'.
+GC0609        88 WS-RS-Not-Complete-BOOL         VALUE 'N'.
+GC0712     05 WS-RS-Quote-CHR                    PIC X(1).
+GC0712        88 WS-RS-Double-Quote-Used-BOOL    VALUE 'Y' FALSE 'N'.
+GC0809     05 WS-RS-IDENT-DIV-CHR                PIC X(1).
+GC0809        88 WS-RS-1st-Prog-Complete-BOOL    VALUE 'Y'.
+GC0809        88 WS-RS-More-To-1st-Prog-BOOL     VALUE 'N'.
+           05 WS-RS-No-Switch-Chgs-CHR           PIC X(1).
+              88 WS-RS-No-Switch-Changes-BOOL    VALUE 'Y'.
+              88 WS-RS-Switch-Changes-BOOL       VALUE 'N'.
+GC0709     05 WS-RS-Output-File-Busy-CHR         PIC X(1).
+GC0709        88 WS-RS-Output-File-Busy-BOOL     VALUE 'Y'.
+GC0709        88 WS-RS-Output-File-Avail-BOOL    VALUE 'N'.
+GC0809     05 WS-RS-Source-Record-Type-CHR       PIC X(1).
+GC0809        88 WS-RS-Source-Rec-Linkage-BOOL   VALUE 'L'.
+GC0809        88 WS-RS-Source-Rec-Ident-BOOL     VALUE 'I'.
+GC0712        88 WS-RS-Source-Rec-Ignored-BOOL   VALUE ' '.
+           05 WS-RS-Switch-Error-CHR             PIC X(1).
+              88 WS-RS-Switch-Is-Bad-BOOL        VALUE 'Y'.
+              88 WS-RS-Switch-Is-Good-BOOL       VALUE 'N'.
+JD0826     05 WS-RS-Batch-Mode-CHR               PIC X(1).
+JD0826        88 WS-RS-Batch-Mode-BOOL           VALUE 'Y'.
+JD0826        88 WS-RS-Interactive-Mode-BOOL     VALUE 'N'.
+JD0826     05 WS-RS-List-Mode-CHR                PIC X(1).
+JD0826        88 WS-RS-List-Mode-BOOL            VALUE 'Y'.
+JD0826        88 WS-RS-Single-Pgm-Mode-BOOL      VALUE 'N'.
+JD0826     05 WS-RS-Explicit-Switch-CHR          PIC X(1).
+JD0826        88 WS-RS-Explicit-Switch-Given-BOOL VALUE 'Y'.
+JD0826        88 WS-RS-No-Explicit-Switch-BOOL   VALUE 'N'.
+JD0826     05 WS-RS-Skip-Compile-CHR             PIC X(1) VALUE 'N'.
+JD0826        88 WS-RS-Skip-Compile-BOOL          VALUE 'Y'.
+JD0826        88 WS-RS-No-Skip-Compile-BOOL       VALUE 'N'.
+       01  WS-Tally-QTY                          USAGE BINARY-LONG.
+JD0826 01  WS-RXS-Fold-QTY                       USAGE BINARY-LONG.
+JD0826 01  WS-RXS-Msg-TXT                        PIC X(60).
+        SCREEN SECTION.
+       *>
+       *> Here is the layout of the GCic screen.
+       *>
+       *> The sample screen below shows how the screen would look if the LINEDRAW
+       *> configuration setting is set to a value of 2
+       *>
+       *> The following sample screen layout shows how the screen looks with line-drawing
+       *> characters disabled.
+       *>
+       *>         1         2         3         4         5         6         7         8
+       *>12345678901234567890123456789012345678901234567890123456789012345678901234567890
+       *>================================================================================
+    01 *> GCic (2017/12/24 08:52) - GNU COBOL V3.0 24DEC2017 Interactive Compilation
+    02 *>+------------------------------------------------------------------------------+
+    03 *>| Folder:   E:\GNU COBOL\Samples                                               |
+    04 *>| Filename: GCic.cbl                                                           |
+    05 *>+------------------------------------------------------------------------------+
+    06 *> Set/Clr Switches Via F1-F9; Set Config Via F12; ENTER Key Compiles; ESC Quits
+    07 *>+-----------------------------------------------------------------+------------+
+    08 *>| F1  Assume WITH DEBUGGING MODE  F6  "FUNCTION" Is Optional      | Current    |
+    09 *>| F2  Procedure+Statement Trace   F7  Enable All Warnings         | Config:    |
+    10 *>| F3  Make A Library (DLL)        F8  Source Is Free-Format       | XXXXXXXXXX |
+    11 *>| F4  Execute If Compilation OK   F9  No COMP/BINARY Truncation   |            |
+    12 *>| F5 >Produce Listing (Landscape)                                 |            |
+    13 *>+-----------------------------------------------------------------+------------+
+    14 *> Extra "cobc" Switches, If Any ("-save-temps=xxx" Prevents Listings):
+    15 *>+------------------------------------------------------------------------------+
+    16 *>| ____________________________________________________________________________ |
+    17 *>| ____________________________________________________________________________ |
+    18 *>+------------------------------------------------------------------------------+
+    19 *> Program Execution Arguments, If Any:
+    20 *>+------------------------------------------------------------------------------+
+    21 *>| ____________________________________________________________________________ |
+    22 *>| ____________________________________________________________________________ |
+    23 *>+------------------------------------------------------------------------------+
+    24 *> GCic Copyright (C) 2009-2018, Gary L. Cutler, GPL
+       *>================================================================================
+       *>12345678901234567890123456789012345678901234567890123456789012345678901234567890
+       *>         1         2         3         4         5         6         7         8
+       *>
+       *> If this program is run on Windows, it must run with codepage 437 activated to
+       *> display the line-drawing characters.  With a native Windows build or a
+       *> Windows/MinGW build, one could use the command 'chcp 437' to set that codepage
+       *> for display within a Windows console window (that should be the default though).
+       *> With a Windows/Cygwin build, set the environment variable CYGWIN to a value of
+       *> 'codepage:oem' (this cannot be done from within the program though - you will
+       *> have to use the 'Computer/Advanced System Settings/Environment Variables' (Vista
+       *> or Windows 7) function to define the variable.  XP Users: use 'My Computer/
+       *> Properties/Advanced/Environment Variables'.
+       *>
+       *> OSX users may use line drawing characters in this and any GNU COBOL program
+      *> simply by setting their 'terminal' application's font to "Lucida Console".
+      *>
+       >>IF LINEDRAW IS EQUAL TO 0
+       78 LD-UL-Corner                 VALUE ' '.
+       78 LD-LL-Corner                 VALUE ' '.
+       78 LD-UR-Corner                 VALUE ' '.
+       78 LD-LR-Corner                 VALUE ' '.
+       78 LD-Upper-T                   VALUE ' '.
+       78 LD-Lower-T                   VALUE ' '.
+       78 LD-Horiz-Line                VALUE ' '.
+       78 LD-Vert-Line                 VALUE ' '.
+       >>ELIF LINEDRAW IS EQUAL TO 1
+       78 LD-UL-Corner                 VALUE X'DA'.
+       78 LD-LL-Corner                 VALUE X'C0'.
+       78 LD-UR-Corner                 VALUE X'BF'.
+       78 LD-LR-Corner                 VALUE X'D9'.
+       78 LD-Upper-T                   VALUE X'C2'.
+       78 LD-Lower-T                   VALUE X'C1'.
+       78 LD-Horiz-Line                VALUE X'C4'.
+       78 LD-Vert-Line                 VALUE X'B3'.
+       >>ELSE
+       78 LD-UL-Corner                 VALUE '+'.
+       78 LD-LL-Corner                 VALUE '+'.
+       78 LD-UR-Corner                 VALUE '+'.
+       78 LD-LR-Corner                 VALUE '+'.
+       78 LD-Upper-T                   VALUE '+'.
+       78 LD-Lower-T                   VALUE '+'.
+       78 LD-Horiz-Line                VALUE '-'.
+       78 LD-Vert-Line                 VALUE '|'.
+       >>END-IF
+       01 S-Blank-SCR LINE 1 COLUMN 1 BLANK SCREEN.
+       01 S-Switches-SCR BACKGROUND-COLOR COB-COLOR-BLACK
+                         FOREGROUND-COLOR COB-COLOR-WHITE AUTO.
+      *>
+      *> GENERAL SCREEN FRAMEWORK
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-GREEN HIGHLIGHT.
+GC0712       05 LINE 02 COL 01           VALUE LD-UL-Corner.
+GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
+             05         COL 80           VALUE LD-UR-Corner.
+GC0712       05 LINE 03 COL 01           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 04 COL 01           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 05 COL 01           VALUE LD-LL-Corner.
+GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
+             05         COL 80           VALUE LD-LR-Corner.
+GC0712       05 LINE 07 COL 01           VALUE LD-UL-Corner.
+GC0712       05         COL 02 PIC X(65) FROM  WS-Horizontal-Line-TXT.
+GC0712       05         COL 67           VALUE LD-Upper-T.
+GC0712       05         COL 68 PIC X(12) FROM  WS-Horizontal-Line-TXT.
+             05         COL 80           VALUE LD-UR-Corner.
+GC0712       05 LINE 08 COL 01           VALUE LD-Vert-Line.
+GC0712       05         COL 67           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 09 COL 01           VALUE LD-Vert-Line.
+GC0712       05         COL 67           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 10 COL 01           VALUE LD-Vert-Line.
+GC0712       05         COL 67           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 11 COL 01           VALUE LD-Vert-Line.
+GC0712       05         COL 67           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 12 COL 01           VALUE LD-Vert-Line.
+GC0712       05         COL 67           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 13 COL 01           VALUE LD-LL-Corner.
+GC0712       05         COL 02 PIC X(65) FROM  WS-Horizontal-Line-TXT.
+GC0712       05         COL 67           VALUE LD-Lower-T.
+GC0712       05         COL 68 PIC X(12) FROM  WS-Horizontal-Line-TXT.
+             05         COL 80           VALUE LD-LR-Corner.
+GC0712       05 LINE 15 COL 01           VALUE LD-UL-Corner.
+GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
+             05         COL 80           VALUE LD-UR-Corner.
+GC0712       05 LINE 16 COL 01           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 17 COL 01           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 18 COL 01           VALUE LD-LL-Corner.
+GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
+             05         COL 80           VALUE LD-LR-Corner.
+GC0712       05 LINE 20 COL 01           VALUE LD-UL-Corner.
+GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
+             05         COL 80           VALUE LD-UR-Corner.
+GC0712       05 LINE 21 COL 01           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 22 COL 01           VALUE LD-Vert-Line.
+             05         COL 80           VALUE LD-Vert-Line.
+GC0712       05 LINE 23 COL 01           VALUE LD-LL-Corner.
+GC0712       05         COL 02 PIC X(78) FROM  WS-Horizontal-Line-TXT.
+             05         COL 80           VALUE LD-LR-Corner.
+      *>
+      *> TOP AND BOTTOM LINES
+      *>
+GC0712    03 BACKGROUND-COLOR COB-COLOR-BLUE
+             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
+GC0410       05 LINE 01 COL 01 VALUE ' GCic ('.
+GC0410       05         COL 08 PIC X(16) FROM WS-OC-Compile-DT.
+GC1213       05         COL 24 VALUE ') GNUCOBOL 3.0 24DEC2017 ' &
+GC0410                               'Interactive Compilation        '.
+VC0617    03 BACKGROUND-COLOR COB-COLOR-RED
+GC0712       FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
+GC0712       05 LINE 24 COL 01 PIC X(80) FROM WS-Output-Msg-TXT.
+      *>
+      *> LABELS
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-CYAN  HIGHLIGHT.
+GC0712       05 LINE 06 COL 02 VALUE 'Set/Clr Switches Via F1-F9; ' &
+GC0712                               'Set Config Via F12; Enter Key ' &
+GC0712                               'Compiles; Esc Quits'.
+GC0712       05 LINE 14 COL 02 VALUE 'Extra "cobc" Switches, If Any ' &
+GC0712                               '("-save-temps=xxx" Prevents ' &
+GC0712                               'Listings):'.
+GC0712       05 LINE 19 COL 02 VALUE 'Program Execution Arguments, ' &
+GC0712                               'If Any:'.
+GC0712    03 BACKGROUND-COLOR COB-COLOR-BLACK
+GC0712       FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
+GC0712       05 LINE 06 COL 23 VALUE 'F1'.
+GC0712       05         COL 26 VALUE 'F9'.
+GC0712       05         COL 45 VALUE 'F12'.
+GC0712       05         COL 50 VALUE 'ENTER'.
+GC0712       05         COL 70 VALUE 'ESC'.
+      *>
+      *> TOP SECTION BACKGROUND
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
+GC0712       05 LINE 03 COL 62 VALUE 'Enter'.
+GC0712       05 LINE 04 COL 62 VALUE 'Esc'.
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-GREEN HIGHLIGHT.
+GC0712       05 LINE 04 COL 03 VALUE 'Folder:   '.
+GC0712       05 LINE 03 COL 03 VALUE 'Filename: '.
+GC0712       05 LINE 03 COL 67 VALUE ': Compile   '.
+GC0712       05 LINE 04 COL 65 VALUE ':   Quit      '.
+      *>
+      *> TOP SECTION PROGRAM INFO
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
+GC0712       05 LINE 03 COL 13 PIC X(66) FROM WS-Prog-File-Name-TXT.
+GC0712       05 LINE 04 COL 13 PIC X(66) FROM WS-Prog-Folder-TXT.
+      *>
+      *> MIDDLE LEFT SECTION F-KEYS
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
+GC0712       05 LINE 08 COL 03 VALUE 'F1'.
+GC0712       05 LINE 09 COL 03 VALUE 'F2'.
+GC0712       05 LINE 10 COL 03 VALUE 'F3'.
+GC0712       05 LINE 11 COL 03 VALUE 'F4'.
+GC0712       05 LINE 12 COL 03 VALUE 'F5'.
+GC0712       05 LINE 08 COL 35 VALUE 'F6'.
+GC0712       05 LINE 09 COL 35 VALUE 'F7'.
+GC0712       05 LINE 10 COL 35 VALUE 'F8'.
+GC0712       05 LINE 11 COL 35 VALUE 'F9'.
+      *>
+      *> MIDDLE LEFT SECTION SWITCHES
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-RED   HIGHLIGHT.
+GC0712       05 LINE 08 COL 06 PIC X(1) FROM WS-CS-DEBUG-CHR.
+GC0712       05 LINE 09 COL 06 PIC X(1) FROM WS-CS-TRACEALL-CHR.
+GC0712       05 LINE 10 COL 06 PIC X(1) FROM WS-CS-LIBRARY-CHR.
+GC0712       05 LINE 11 COL 06 PIC X(1) FROM WS-CS-EXECUTE-CHR.
+GC0712       05 LINE 12 COL 06 PIC X(1) FROM WS-CS-LISTING-CHR.
+GC0712       05 LINE 08 COL 38 PIC X(1) FROM WS-CS-NOFUNC-CHR.
+GC0712       05 LINE 09 COL 38 PIC X(1) FROM WS-CS-WARNALL-CHR.
+GC0712       05 LINE 10 COL 38 PIC X(1) FROM WS-CS-FREE-CHR.
+GC0712       05 LINE 11 COL 38 PIC X(1) FROM WS-CS-NOTRUNC-CHR.
+      *>
+      *> MIDDLE LEFT SECTION BACKGROUND
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-GREEN HIGHLIGHT.
+GC0712       05 LINE 08 COL 07 VALUE 'Assume WITH DEBUGGING MODE'.
+GC0712       05 LINE 09 COL 07 VALUE 'Procedure+Statement Trace '.
+GC0712       05 LINE 10 COL 07 VALUE 'Make a Library ('.
+GC0712       05         COL 23 VALUE WS-OS-Lib-Type-CONST.
+GC0712       05 LINE 11 COL 07 VALUE 'Execute If Compilation OK '.
+GC1213       05 LINE 12 COL 07 FROM  WS-Listing-TXT.
+GC0712       05 LINE 08 COL 39 VALUE '"FUNCTION" Is Optional    '.
+GC0712       05 LINE 09 COL 39 VALUE 'Enable All Warnings       '.
+GC0712       05 LINE 10 COL 39 VALUE 'Source Is Free-Format     '.
+GC0712       05 LINE 11 COL 39 VALUE 'No COMP/BINARY Truncation '.
+      *>
+      *> MIDDLE RIGHT SECTION Text
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-GREEN HIGHLIGHT.
+GC0712       05 LINE 08 COL 69 VALUE 'Current'.
+GC0712       05 LINE 09 COL 69 VALUE 'Config:'.
+      *>
+      *> MIDDLE RIGHT SECTION CONFIG FILE
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
+GC0712       05 LINE 10 COL 69 PIC X(10)
+GC0712          FROM WS-CS-Filename-TXT (WS-CS-Config-NUM).
+      *>
+      *> FREE-FORM OPTIONS FIELDS
+      *>
+          03 BACKGROUND-COLOR COB-COLOR-BLACK
+             FOREGROUND-COLOR COB-COLOR-WHITE HIGHLIGHT.
+GC0712       05 LINE 16 COL 03 PIC X(76) USING WS-CS-Extra-H1-TXT.
+GC0712       05 LINE 17 COL 03 PIC X(76) USING WS-CS-Extra-H2-TXT.
+GC0712       05 LINE 21 COL 03 PIC X(76) USING WS-CS-Arg-H1-TXT.
+GC0712       05 LINE 22 COL 03 PIC X(76) USING WS-CS-Arg-H2-TXT.
+       PROCEDURE DIVISION.
+       *>***************************************************************
+       *> Legend to procedure names:                                  **
+       *>                                                             **
+       *> 00x-xxx   All MAIN driver procedures                        **
+       *> 0xx-xxx   All GLOBAL UTILITY procedures                     **
+       *> 1xx-xxx   All INITIALIZATION procedures                     **
+       *> 2xx-xxx   All CORE PROCESSING procedures                    **
+       *> 9xx-xxx   All TERMINATION procedures                        **
+       *>***************************************************************
+       DECLARATIVES.
+       000-File-Error SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON F-Source-Code-FILE.
+           COPY FileStat-Msgs.cpy
+               REPLACING STATUS BY WS-FSM-Status-CD
+                         MSG    BY WS-FSM-Msg-TXT.
+           MOVE SPACES TO WS-Output-Msg-TXT
+           IF WS-FSM-Status-CD = 35
+               DISPLAY
+                   'File not found: "'
+                   TRIM(WS-File-Name-TXT,TRAILING)
+                   '"'
+           ELSE
+               DISPLAY
+                   'Error accessing file: "'
+                   TRIM(WS-File-Name-TXT,TRAILING)
+                   '"'
+           END-IF
+           GOBACK
+           .
+       END DECLARATIVES.
+       000-Main SECTION.
+           PERFORM 100-Initialization
+JD0826     IF WS-RS-List-Mode-BOOL
+JD0826         PERFORM 020-Run-Compile-All
+JD0826     ELSE
+GC0609     SET WS-RS-Not-Complete-BOOL TO TRUE
+GC0609     PERFORM UNTIL WS-RS-Complete-BOOL
+JD0826         IF WS-RS-Interactive-Mode-BOOL
+JD0826             PERFORM 200-Let-User-Set-Switches
+JD0826         END-IF
+GC0609         PERFORM 210-Run-Compiler
+GC0410         IF (WS-RS-Compile-OK-BOOL OR WS-RS-Compile-OK-Warn-BOOL)
+GC0712         AND (WS-CS-LISTING-CHR > SPACE)
+GC0712             DISPLAY S-Blank-SCR
+GC0410             PERFORM 220-Make-Listing
+GC0410         END-IF
+GC0709         IF  (WS-CS-EXECUTE-CHR NOT = SPACES)
+GC0709         AND (WS-RS-Output-File-Avail-BOOL)
+GC0609             PERFORM 230-Run-Program
+GC0609         END-IF
+GC0712         PERFORM 250-Autoload-Listing
+GC0609     END-PERFORM
+JD0826     END-IF
+           PERFORM 900-Terminate
+      * -- Control will NOT return
+           .
+      *>***************************************************************
+      *> Parse the command line.  Supports the original single token  *
+      *> (the program filename, optionally quoted) plus a set of      **
+      *> '/switch' tokens that let GCic be driven unattended - see    **
+      *> the switch-to-token table below.  The first token that is    **
+      *> not a recognized switch is taken as the program filename.    **
+      *>***************************************************************
+JD0826 010-Parse-Args SECTION.
+JD0826     SET WS-RS-Interactive-Mode-BOOL    TO TRUE
+JD0826     SET WS-RS-Single-Pgm-Mode-BOOL     TO TRUE
+JD0826     SET WS-RS-No-Explicit-Switch-BOOL  TO TRUE
+JD0826     ACCEPT WS-Cmd-Args-TXT FROM COMMAND-LINE
+JD0826     MOVE 1 TO WS-Cmd-SUB
+JD0826     PERFORM UNTIL WS-Cmd-SUB > LENGTH(WS-Cmd-Args-TXT)
+JD0826                OR WS-Cmd-Args-TXT (WS-Cmd-SUB:) = SPACES
+JD0826         MOVE SPACES TO WS-Cmd-Token-TXT
+JD0826         IF WS-Cmd-Args-TXT (WS-Cmd-SUB:1) = '"' OR "'"
+JD0826             MOVE WS-Cmd-Args-TXT (WS-Cmd-SUB:1)
+JD0826               TO WS-Cmd-End-Quote-CHR
+JD0826             ADD 1 TO WS-Cmd-SUB
+JD0826             UNSTRING WS-Cmd-Args-TXT
+JD0826                 DELIMITED BY WS-Cmd-End-Quote-CHR
+JD0826                 INTO WS-Cmd-Token-TXT
+JD0826                 WITH POINTER WS-Cmd-SUB
+JD0826         ELSE
+JD0826             UNSTRING WS-Cmd-Args-TXT
+JD0826                 DELIMITED BY ALL SPACES
+JD0826                 INTO WS-Cmd-Token-TXT
+JD0826                 WITH POINTER WS-Cmd-SUB
+JD0826         END-IF
+JD0826         IF UPPER-CASE(WS-Cmd-Token-TXT) (1:6) = '/LIST:'
+JD0826             SET WS-RS-Batch-Mode-BOOL TO TRUE
+JD0826             SET WS-RS-List-Mode-BOOL  TO TRUE
+JD0826             MOVE WS-Cmd-Token-TXT (7:) TO WS-List-Filename-TXT
+JD0826         ELSE
+JD0826         IF WS-Cmd-Token-TXT (1:1) = '/'
+JD0826             EVALUATE UPPER-CASE(WS-Cmd-Token-TXT)
+JD0826             WHEN '/BATCH'
+JD0826                 SET WS-RS-Batch-Mode-BOOL  TO TRUE
+JD0826             WHEN '/DEBUG'
+JD0826                 MOVE SELCHAR TO WS-CS-DEBUG-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/TRACEALL'
+JD0826                 MOVE SELCHAR TO WS-CS-TRACEALL-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/LIBRARY'
+JD0826                 MOVE SELCHAR TO WS-CS-LIBRARY-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/EXECUTE'
+JD0826                 MOVE SELCHAR TO WS-CS-EXECUTE-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/LISTING'
+JD0826                 MOVE 1      TO WS-Listing-CD
+JD0826                 MOVE SELCHAR TO WS-CS-LISTING-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/LISTINGP'
+JD0826                 MOVE 2      TO WS-Listing-CD
+JD0826                 MOVE SELCHAR TO WS-CS-LISTING-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/NOFUNC'
+JD0826                 MOVE SELCHAR TO WS-CS-NOFUNC-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/WARNALL'
+JD0826                 MOVE SELCHAR TO WS-CS-WARNALL-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/FREE'
+JD0826                 MOVE SELCHAR TO WS-CS-FREE-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN '/NOTRUNC'
+JD0826                 MOVE SELCHAR TO WS-CS-NOTRUNC-CHR
+JD0826                 SET WS-RS-Explicit-Switch-Given-BOOL TO TRUE
+JD0826             WHEN OTHER
+JD0826                 DISPLAY 'Unrecognized switch ignored: '
+JD0826                         TRIM(WS-Cmd-Token-TXT)
+JD0826             END-EVALUATE
+JD0826         ELSE
+JD0826             IF WS-File-Name-TXT = SPACES
+JD0826                 MOVE WS-Cmd-Token-TXT TO WS-File-Name-TXT
+JD0826             END-IF
+JD0826         END-IF
+JD0826         END-IF
+JD0826     END-PERFORM
+JD0826     IF WS-RS-List-Mode-BOOL
+JD0826         IF WS-List-Filename-TXT = SPACES
+JD0826             DISPLAY 'No compile-all list filename was specified'
+JD0826             PERFORM 900-Terminate
+JD0826*> ----- Control will NOT return
+JD0826         END-IF
+JD0826     ELSE
+JD0826         IF WS-File-Name-TXT = SPACES
+JD0826             DISPLAY 'No program filename was specified'
+JD0826             PERFORM 900-Terminate
+JD0826*> ----- Control will NOT return
+JD0826         END-IF
+JD0826     END-IF
+JD0826     .
+      *>***************************************************************
+      *> Drive an unattended compile-all run: every non-blank, non-   **
+      *> comment ('*' in column 1) line of WS-List-Filename-TXT names **
+      *> one more program to compile.  Each one runs through the      **
+      *> normal 115/210/220 pipeline; a failure is tallied and the    **
+      *> run moves on to the next program rather than stopping, and a **
+      *> consolidated pass/fail summary is shown once the list is     **
+      *> exhausted.                                                   **
+      *>                                                               **
+      *> A checkpoint file (WS-Checkpoint-Filename-TXT, named after   **
+      *> the list file) is rewritten after every program so a run     **
+      *> that is killed partway through - a bad member hanging the    **
+      *> shell, a box going down - can be restarted and will pick up  **
+      *> where it left off rather than recompiling everything.  The   **
+      *> checkpoint is removed once the whole list completes.         **
+      *>***************************************************************
+JD0826 020-Run-Compile-All SECTION.
+JD0826     MOVE 0 TO WS-CA-Total-QTY
+JD0826     MOVE 0 TO WS-CA-Pass-QTY
+JD0826     MOVE 0 TO WS-CA-Fail-QTY
+JD0826     MOVE 0 TO WS-CA-Resume-QTY
+JD0826     MOVE SPACES TO WS-CA-Resume-Pgm-Nm-TXT
+JD0826     MOVE SPACES TO WS-CA-Xref-Filename-TXT
+JD0826     MOVE SPACES TO WS-Cpy-Pair-Filename-TXT
+JD0826     MOVE CONCATENATE(TRIM(WS-List-Filename-TXT,TRAILING),
+JD0826                      '.gccpt')
+JD0826       TO WS-Checkpoint-Filename-TXT
+JD0826     PERFORM 023-Load-Checkpoint
+JD0826     ACCEPT WS-CA-Orig-Dir-TXT FROM ENVIRONMENT 'CD'
+JD0826     OPEN INPUT F-List-FILE
+JD0826     IF WS-List-Status-CD NOT = '00'
+JD0826         DISPLAY 'Unable to open compile-all list: '
+JD0826                 TRIM(WS-List-Filename-TXT,TRAILING)
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     IF WS-CA-Resume-Pgm-Nm-TXT NOT = SPACES
+JD0826         PERFORM 022-Verify-Checkpoint-Resume
+JD0826     END-IF
+JD0826     IF WS-CA-Resume-Pgm-Nm-TXT = SPACES
+JD0826         SET WS-CA-Resume-Found-BOOL TO TRUE
+JD0826     ELSE
+JD0826         SET WS-CA-Resume-Not-Found-BOOL TO TRUE
+JD0826         DISPLAY 'Resuming compile-all run after program '
+JD0826                 TRIM(WS-CA-Resume-Pgm-Nm-TXT,TRAILING)
+JD0826                 ' (' WS-CA-Resume-QTY ' already completed)'
+JD0826     END-IF
+JD0826     SET WS-CA-List-Not-EOF-BOOL TO TRUE
+JD0826     READ F-List-FILE
+JD0826         AT END SET WS-CA-List-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-CA-List-EOF-BOOL
+JD0826         IF F-List-REC NOT = SPACES AND F-List-REC (1:1) NOT = '*'
+JD0826             ADD 1 TO WS-CA-Total-QTY
+JD0826             IF WS-CA-Resume-Not-Found-BOOL
+JD0826                 PERFORM 021-Extract-Pgm-Name-From-List
+JD0826                 IF WS-CA-List-Pgm-Nm-TXT =
+JD0826                     WS-CA-Resume-Pgm-Nm-TXT
+JD0826                     SET WS-CA-Resume-Found-BOOL TO TRUE
+JD0826                 END-IF
+JD0826             ELSE
+JD0826                 CALL 'CBL_CHANGE_DIR'
+JD0826                     USING TRIM(WS-CA-Orig-Dir-TXT,TRAILING)
+JD0826                 MOVE SPACES TO WS-File-Name-TXT
+JD0826                 MOVE F-List-REC TO WS-File-Name-TXT
+JD0826                 PERFORM 115-Parse-Filename
+JD0826                 PERFORM 210-Run-Compiler
+JD0826                 IF WS-RS-Compile-OK-BOOL
+JD0826                 OR WS-RS-Compile-OK-Warn-BOOL
+JD0826                     ADD 1 TO WS-CA-Pass-QTY
+JD0826                     IF WS-CS-LISTING-CHR > SPACE
+JD0826                         PERFORM 220-Make-Listing
+JD0826                         PERFORM 026-Append-Consolidated-Xref
+JD0826                     END-IF
+JD0826                 ELSE
+JD0826                     ADD 1 TO WS-CA-Fail-QTY
+JD0826                 END-IF
+JD0826                 PERFORM 024-Save-Checkpoint
+JD0826             END-IF
+JD0826         END-IF
+JD0826         READ F-List-FILE
+JD0826             AT END SET WS-CA-List-EOF-BOOL TO TRUE
+JD0826         END-READ
+JD0826     END-PERFORM
+JD0826     CLOSE F-List-FILE
+JD0826     CALL 'CBL_DELETE_FILE' USING WS-Checkpoint-Filename-TXT
+JD0826     IF WS-Cpy-Pair-Filename-TXT NOT = SPACES
+JD0826         PERFORM 027-Build-Copybook-Index
+JD0826     END-IF
+JD0826     PERFORM 025-Show-Compile-All-Summary
+JD0826     .
+      *>***************************************************************
+      *> Parse the program name (no folder, no extension) out of a    **
+      *> compile-all list line, the same way 115-Parse-Filename does   **
+      *> for the program actually being compiled - but into dedicated  **
+      *> WS-CA-List- fields, so scanning ahead for the resume point     **
+      *> never disturbs WS-Pgm-Nm-TXT or any of the other fields        **
+      *> 115-Parse-Filename sets for the program currently compiling.  **
+      *>***************************************************************
+JD0826 021-Extract-Pgm-Name-From-List SECTION.
+JD0826     MOVE SPACES TO WS-CA-List-File-TXT
+JD0826     MOVE SPACES TO WS-CA-List-Pgm-Nm-TXT
+JD0826     MOVE LENGTH(TRIM(F-List-REC,TRAILING)) TO WS-CA-List-SUB
+JD0826     PERFORM UNTIL WS-CA-List-SUB = 0
+JD0826     OR F-List-REC (WS-CA-List-SUB:1) = WS-OS-Dir-CHR
+JD0826         SUBTRACT 1 FROM WS-CA-List-SUB
+JD0826     END-PERFORM
+JD0826     IF WS-CA-List-SUB = 0
+JD0826         MOVE F-List-REC TO WS-CA-List-File-TXT
+JD0826     ELSE
+JD0826         ADD 1 TO WS-CA-List-SUB
+JD0826         MOVE F-List-REC (WS-CA-List-SUB:) TO WS-CA-List-File-TXT
+JD0826     END-IF
+JD0826     MOVE LENGTH(TRIM(WS-CA-List-File-TXT,TRAILING))
+JD0826       TO WS-CA-List-SUB
+JD0826     PERFORM UNTIL WS-CA-List-SUB = 0
+JD0826     OR WS-CA-List-File-TXT (WS-CA-List-SUB:1) = '.'
+JD0826         SUBTRACT 1 FROM WS-CA-List-SUB
+JD0826     END-PERFORM
+JD0826     IF WS-CA-List-SUB = 0
+JD0826         MOVE WS-CA-List-File-TXT TO WS-CA-List-Pgm-Nm-TXT
+JD0826     ELSE
+JD0826         MOVE WS-CA-List-File-TXT (1:WS-CA-List-SUB - 1)
+JD0826           TO WS-CA-List-Pgm-Nm-TXT
+JD0826     END-IF
+JD0826     .
+      *>***************************************************************
+      *> Scan the compile-all list from the top looking for the       **
+      *> program name the checkpoint says finished last.  If an       **
+      *> edited list no longer contains that program, the checkpoint  **
+      *> can no longer be trusted to resume from the right place, so   **
+      *> clear it and restart the run from the beginning rather than   **
+      *> silently skipping the wrong programs.                         **
+      *>***************************************************************
+JD0826 022-Verify-Checkpoint-Resume SECTION.
+JD0826     SET WS-CA-Resume-Not-Found-BOOL TO TRUE
+JD0826     SET WS-CA-List-Not-EOF-BOOL TO TRUE
+JD0826     READ F-List-FILE
+JD0826         AT END SET WS-CA-List-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-CA-List-EOF-BOOL OR WS-CA-Resume-Found-BOOL
+JD0826         IF F-List-REC NOT = SPACES AND F-List-REC (1:1) NOT = '*'
+JD0826             PERFORM 021-Extract-Pgm-Name-From-List
+JD0826             IF WS-CA-List-Pgm-Nm-TXT = WS-CA-Resume-Pgm-Nm-TXT
+JD0826                 SET WS-CA-Resume-Found-BOOL TO TRUE
+JD0826             END-IF
+JD0826         END-IF
+JD0826         IF WS-CA-Resume-Not-Found-BOOL
+JD0826             READ F-List-FILE
+JD0826                 AT END SET WS-CA-List-EOF-BOOL TO TRUE
+JD0826             END-READ
+JD0826         END-IF
+JD0826     END-PERFORM
+JD0826     CLOSE F-List-FILE
+JD0826     OPEN INPUT F-List-FILE
+JD0826     IF WS-CA-Resume-Not-Found-BOOL
+JD0826         DISPLAY 'Checkpoint program '
+JD0826                 TRIM(WS-CA-Resume-Pgm-Nm-TXT,TRAILING)
+JD0826                 ' not found in list - restarting full run'
+JD0826         MOVE SPACES TO WS-CA-Resume-Pgm-Nm-TXT
+JD0826         MOVE 0 TO WS-CA-Pass-QTY
+JD0826         MOVE 0 TO WS-CA-Fail-QTY
+JD0826     END-IF
+JD0826     SET WS-CA-Resume-Not-Found-BOOL TO TRUE
+JD0826     .
+      *>***************************************************************
+      *> If a checkpoint exists for this list, load the pass/fail     **
+      *> counts and the name of the last program it completed, so     **
+      *> the main loop above can resume after that program instead of  **
+      *> recompiling everything.                                       **
+      *>***************************************************************
+JD0826 023-Load-Checkpoint SECTION.
+JD0826     OPEN INPUT F-Checkpoint-FILE
+JD0826     IF WS-Checkpoint-Status-CD = '00'
+JD0826         READ F-Checkpoint-FILE INTO WS-Checkpoint-REC
+JD0826             AT END
+JD0826                 CONTINUE
+JD0826             NOT AT END
+JD0826                 MOVE WS-CP-Total-NUM TO WS-CA-Resume-QTY
+JD0826                 MOVE WS-CP-Pass-NUM  TO WS-CA-Pass-QTY
+JD0826                 MOVE WS-CP-Fail-NUM  TO WS-CA-Fail-QTY
+JD0826                 MOVE WS-CP-Last-Pgm-Nm-TXT
+JD0826                   TO WS-CA-Resume-Pgm-Nm-TXT
+JD0826         END-READ
+JD0826         CLOSE F-Checkpoint-FILE
+JD0826     END-IF
+JD0826     .
+      *>***************************************************************
+      *> Rewrite the checkpoint file with the current pass/fail       **
+      *> counts, and the name of the program just completed, after    **
+      *> every program in the compile-all run.                        **
+      *>***************************************************************
+JD0826 024-Save-Checkpoint SECTION.
+JD0826     MOVE WS-CA-Total-QTY  TO WS-CP-Total-NUM
+JD0826     MOVE WS-CA-Pass-QTY   TO WS-CP-Pass-NUM
+JD0826     MOVE WS-CA-Fail-QTY   TO WS-CP-Fail-NUM
+JD0826     MOVE WS-Pgm-Nm-TXT    TO WS-CP-Last-Pgm-Nm-TXT
+JD0826     OPEN OUTPUT F-Checkpoint-FILE
+JD0826     WRITE F-Checkpoint-REC FROM WS-Checkpoint-REC
+JD0826     CLOSE F-Checkpoint-FILE
+JD0826     .
+      *>***************************************************************
+      *> Display (and log) the consolidated pass/fail summary for a   **
+      *> compile-all run.                                             **
+      *>***************************************************************
+JD0826 025-Show-Compile-All-Summary SECTION.
+JD0826     DISPLAY ' '
+JD0826     DISPLAY 'Compile-all summary for '
+JD0826             TRIM(WS-List-Filename-TXT,TRAILING)
+JD0826     DISPLAY '  Programs processed: ' WS-CA-Total-QTY
+JD0826     DISPLAY '  Successful:         ' WS-CA-Pass-QTY
+JD0826     DISPLAY '  Failed:             ' WS-CA-Fail-QTY
+JD0826     IF WS-CA-Xref-Filename-TXT NOT = SPACES
+JD0826         DISPLAY '  Consolidated xref:  '
+JD0826                 TRIM(WS-CA-Xref-Filename-TXT,TRAILING)
+JD0826     END-IF
+JD0826     .
+      *>***************************************************************
+      *> Append one program's cross-reference listing (just produced   **
+      *> by 220-Make-Listing) to the shop-wide consolidated xref       **
+      *> report for this compile-all run, named after the list file   **
+      *> (`<list>.gcxref`) and started fresh on the first program of   **
+      *> each run.  Lets an operator review every program's cross-     **
+      *> reference from a single file instead of hunting down each     **
+      *> program's individual .gclst listing.  Every COPY statement in **
+      *> the program's own source (the listing module's own xref       **
+      *> section format isn't ours to depend on) is also recorded as   **
+      *> a copybook/program pair in WS-Cpy-Pair-Filename-TXT, so        **
+      *> 027-Build-Copybook-Index can fold them into one real           **
+      *> copybook-to-program index at the end of the run.               **
+      *>***************************************************************
+JD0826 026-Append-Consolidated-Xref SECTION.
+JD0826     IF WS-CA-Xref-Filename-TXT = SPACES
+JD0826         MOVE CONCATENATE(TRIM(WS-List-Filename-TXT,TRAILING),
+JD0826                          '.gcxref')
+JD0826           TO WS-CA-Xref-Filename-TXT
+JD0826         CALL 'CBL_DELETE_FILE' USING WS-CA-Xref-Filename-TXT
+JD0826     END-IF
+JD0826     IF WS-Cpy-Pair-Filename-TXT = SPACES
+JD0826         MOVE CONCATENATE(TRIM(WS-List-Filename-TXT,TRAILING),
+JD0826                          '.gccpy')
+JD0826           TO WS-Cpy-Pair-Filename-TXT
+JD0826         CALL 'CBL_DELETE_FILE' USING WS-Cpy-Pair-Filename-TXT
+JD0826     END-IF
+JD0826     OPEN INPUT F-Listing-In-FILE
+JD0826     IF WS-Listing-In-Status-CD NOT = '00'
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     OPEN EXTEND F-Xref-Report-FILE
+JD0826     MOVE SPACES TO F-Xref-Report-REC
+JD0826     WRITE F-Xref-Report-REC
+JD0826     MOVE CONCATENATE('*** ',TRIM(WS-Pgm-Nm-TXT,TRAILING),
+JD0826                      ' ***')
+JD0826       TO F-Xref-Report-REC
+JD0826     WRITE F-Xref-Report-REC
+JD0826     SET WS-XR-Not-EOF-BOOL TO TRUE
+JD0826     READ F-Listing-In-FILE
+JD0826         AT END SET WS-XR-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-XR-EOF-BOOL
+JD0826         WRITE F-Xref-Report-REC FROM F-Listing-In-REC
+JD0826         READ F-Listing-In-FILE
+JD0826             AT END SET WS-XR-EOF-BOOL TO TRUE
+JD0826         END-READ
+JD0826     END-PERFORM
+JD0826     CLOSE F-Listing-In-FILE
+JD0826     CLOSE F-Xref-Report-FILE
+JD0826     PERFORM 028-Scan-Source-For-Copybooks
+JD0826     .
+      *>***************************************************************
+      *> Scan the current program's source member for COPY statements  **
+      *> and append one copybook/program pair to WS-Cpy-Pair-Filename- **
+      *> TXT per COPY found, so 027-Build-Copybook-Index has the raw   **
+      *> material for the consolidated copybook-to-program index.      **
+      *> Comment lines are skipped the same way 217-Check-Multiple-    **
+      *> Program-IDs skips them.  A quoted copybook name ("NAME.CPY")   **
+      *> is taken verbatim between the quotes; a bare COBOL-name COPY   **
+      *> (COPY NAME.) is taken up to the terminating period or space.  **
+      *>***************************************************************
+JD0826 028-Scan-Source-For-Copybooks SECTION.
+JD0826     OPEN INPUT F-Source-Code-FILE
+JD0826     IF WS-FSM-Status-CD NOT = '00'
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     OPEN EXTEND F-Cpy-Pair-FILE
+JD0826     SET WS-CX-Not-EOF-BOOL TO TRUE
+JD0826     READ F-Source-Code-FILE
+JD0826         AT END SET WS-CX-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-CX-EOF-BOOL
+JD0826         IF F-Source-Code-REC (1:1) NOT = '*'
+JD0826         AND F-Source-Code-REC (7:1) NOT = '*'
+JD0826         AND F-Source-Code-REC (7:1) NOT = '/'
+JD0826             MOVE UPPER-CASE(F-Source-Code-REC)
+JD0826               TO WS-CX-Upper-Line-TXT
+JD0826             MOVE 0 TO WS-CX-Tally-NUM
+JD0826             INSPECT WS-CX-Upper-Line-TXT TALLYING
+JD0826                 WS-CX-Tally-NUM FOR ALL 'COPY '
+JD0826             IF WS-CX-Tally-NUM > 0
+JD0826                 UNSTRING WS-CX-Upper-Line-TXT
+JD0826                     DELIMITED BY 'COPY '
+JD0826                     INTO WS-CX-Junk-TXT WS-CX-Remainder-TXT
+JD0826                 END-UNSTRING
+JD0826                 MOVE SPACES TO WS-CX-Cpy-Nm-TXT
+JD0826                 IF WS-CX-Remainder-TXT (1:1) = '"' OR "'"
+JD0826                     MOVE WS-CX-Remainder-TXT (1:1)
+JD0826                       TO WS-CX-End-Quote-CHR
+JD0826                     UNSTRING WS-CX-Remainder-TXT (2:255)
+JD0826                         DELIMITED BY WS-CX-End-Quote-CHR
+JD0826                         INTO WS-CX-Cpy-Nm-TXT
+JD0826                     END-UNSTRING
+JD0826                 ELSE
+JD0826                     UNSTRING WS-CX-Remainder-TXT
+JD0826                         DELIMITED BY '.' OR SPACE
+JD0826                         INTO WS-CX-Cpy-Nm-TXT
+JD0826                     END-UNSTRING
+JD0826                 END-IF
+JD0826                 IF WS-CX-Cpy-Nm-TXT NOT = SPACES
+JD0826                     MOVE WS-CX-Cpy-Nm-TXT TO F-CP-Cpy-Nm-TXT
+JD0826                     MOVE WS-Pgm-Nm-TXT     TO F-CP-Pgm-Nm-TXT
+JD0826                     WRITE F-Cpy-Pair-REC
+JD0826                 END-IF
+JD0826             END-IF
+JD0826         END-IF
+JD0826         READ F-Source-Code-FILE
+JD0826             AT END SET WS-CX-EOF-BOOL TO TRUE
+JD0826         END-READ
+JD0826     END-PERFORM
+JD0826     CLOSE F-Source-Code-FILE
+JD0826     CLOSE F-Cpy-Pair-FILE
+JD0826     .
+      *>***************************************************************
+      *> Sort WS-Cpy-Pair-Filename-TXT (one record per copybook/       **
+      *> program reference, written a program at a time by             **
+      *> 028-Scan-Source-For-Copybooks) into copybook-name order and   **
+      *> walk it with a control break on the copybook name, appending  **
+      *> one real name-keyed index entry per copybook - every program  **
+      *> that references it, listed together - to the end of the      **
+      *> consolidated xref report.  This is the actual copybook-to-    **
+      *> program index; the per-program sections 026-Append-           **
+      *> Consolidated-Xref already wrote only show each listing on     **
+      *> its own.                                                      **
+      *>***************************************************************
+JD0826 027-Build-Copybook-Index SECTION.
+JD0826     MOVE CONCATENATE(TRIM(WS-List-Filename-TXT,TRAILING),
+JD0826                      '.gccpys')
+JD0826       TO WS-Cpy-Sorted-Filename-TXT
+JD0826     SORT SD-Cpy-Work-FILE
+JD0826         ON ASCENDING KEY SD-CW-Cpy-Nm-TXT SD-CW-Pgm-Nm-TXT
+JD0826         USING F-Cpy-Pair-FILE
+JD0826         GIVING F-Cpy-Sorted-FILE
+JD0826     OPEN INPUT F-Cpy-Sorted-FILE
+JD0826     IF WS-Cpy-Sorted-Status-CD NOT = '00'
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     OPEN EXTEND F-Xref-Report-FILE
+JD0826     MOVE SPACES TO F-Xref-Report-REC
+JD0826     WRITE F-Xref-Report-REC
+JD0826     MOVE '*** COPYBOOK CROSS-REFERENCE INDEX ***'
+JD0826       TO F-Xref-Report-REC
+JD0826     WRITE F-Xref-Report-REC
+JD0826     MOVE SPACES TO WS-CX-Prior-Cpy-Nm-TXT
+JD0826     MOVE SPACES TO WS-CX-Prior-Pgm-Nm-TXT
+JD0826     SET WS-CX-First-BOOL   TO TRUE
+JD0826     SET WS-CX-Not-EOF-BOOL TO TRUE
+JD0826     READ F-Cpy-Sorted-FILE
+JD0826         AT END SET WS-CX-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-CX-EOF-BOOL
+JD0826         IF WS-CX-First-BOOL
+JD0826         OR F-CS-Cpy-Nm-TXT NOT = WS-CX-Prior-Cpy-Nm-TXT
+JD0826             MOVE SPACES TO F-Xref-Report-REC
+JD0826             MOVE CONCATENATE(TRIM(F-CS-Cpy-Nm-TXT,TRAILING),
+JD0826                 ' is used by:')
+JD0826               TO F-Xref-Report-REC
+JD0826             WRITE F-Xref-Report-REC
+JD0826             MOVE F-CS-Cpy-Nm-TXT TO WS-CX-Prior-Cpy-Nm-TXT
+JD0826             MOVE SPACES          TO WS-CX-Prior-Pgm-Nm-TXT
+JD0826             SET WS-CX-Not-First-BOOL TO TRUE
+JD0826         END-IF
+JD0826         IF F-CS-Pgm-Nm-TXT NOT = WS-CX-Prior-Pgm-Nm-TXT
+JD0826             MOVE SPACES TO F-Xref-Report-REC
+JD0826             MOVE CONCATENATE('     ',
+JD0826                 TRIM(F-CS-Pgm-Nm-TXT,TRAILING))
+JD0826               TO F-Xref-Report-REC
+JD0826             WRITE F-Xref-Report-REC
+JD0826             MOVE F-CS-Pgm-Nm-TXT TO WS-CX-Prior-Pgm-Nm-TXT
+JD0826         END-IF
+JD0826         READ F-Cpy-Sorted-FILE
+JD0826             AT END SET WS-CX-EOF-BOOL TO TRUE
+JD0826         END-READ
+JD0826     END-PERFORM
+JD0826     CLOSE F-Cpy-Sorted-FILE
+JD0826     CLOSE F-Xref-Report-FILE
+JD0826     CALL 'CBL_DELETE_FILE' USING WS-Cpy-Pair-Filename-TXT
+JD0826     CALL 'CBL_DELETE_FILE' USING WS-Cpy-Sorted-Filename-TXT
+JD0826     .
+      *>***************************************************************
+      *> Perform all program-wide initialization operations          **
+      *>***************************************************************
+       100-Initialization SECTION.
+      *>***************************************************************
+      *> Make sure full screen-handling is in effect                 **
+      *>***************************************************************
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+VC0617     SET ENVIRONMENT "COB_EXIT_WAIT"         TO "0".
+      *>***************************************************************
+      *> Make sure the copybook-supplied default dialect Config      **
+      *> number (F12, const-set-1.cpy) is within the valid 1-7 range **
+      *>***************************************************************
+JD0826     IF WS-CS-Config-NUM < 1 OR WS-CS-Config-NUM > 7
+JD0826         MOVE 4 TO WS-CS-Config-NUM
+JD0826     END-IF
+      *>***************************************************************
+      *> Lines-per-page defaults from the copybook, overridable via   **
+      *> the GCXREF_LINES / GCXREF_LINES_PORT environment variables.   **
+      *>***************************************************************
+JD0826     MOVE LPP  TO WS-Xref-Lines-TXT
+JD0826     MOVE LPPP TO WS-Xref-Lines-Port-TXT
+JD0826     MOVE SPACES TO WS-Env-Override-TXT
+JD0826     ACCEPT WS-Env-Override-TXT FROM ENVIRONMENT 'GCXREF_LINES'
+JD0826     IF WS-Env-Override-TXT NOT = SPACES
+JD0826     AND TEST-NUMVAL(WS-Env-Override-TXT) = 0
+JD0826         MOVE TRIM(WS-Env-Override-TXT) TO WS-Xref-Lines-TXT
+JD0826     END-IF
+JD0826     MOVE SPACES TO WS-Env-Override-TXT
+JD0826     ACCEPT WS-Env-Override-TXT
+JD0826         FROM ENVIRONMENT 'GCXREF_LINES_PORT'
+JD0826     IF WS-Env-Override-TXT NOT = SPACES
+JD0826     AND TEST-NUMVAL(WS-Env-Override-TXT) = 0
+JD0826         MOVE TRIM(WS-Env-Override-TXT)
+JD0826           TO WS-Xref-Lines-Port-TXT
+JD0826     END-IF
+      *>***************************************************************
+      *> Get GCic Compilation Date/Time                              **
+      *>***************************************************************
+           MOVE WHEN-COMPILED (1:12) TO WS-OC-Compile-DT
+           INSPECT WS-OC-Compile-DT
+               REPLACING ALL '/' BY ':'
+               AFTER INITIAL SPACE
+      *>***************************************************************
+      *> Convert WS-CS-All-Switches-TXT to Needed Alphanumeric Values**
+      *>***************************************************************
+           INSPECT WS-CS-All-Switches-TXT
+               REPLACING ALL '0' BY SPACE
+                         ALL '1' BY SELCHAR
+GC1213                   ALL '2' BY SELCHAR
+      *>***************************************************************
+      *> Process the command line (filename plus any '/switch'       **
+      *> tokens) - see 010-Parse-Args.                                **
+      *>***************************************************************
+JD0826     PERFORM 010-Parse-Args
+      *>***************************************************************
+      *> Determine if 'Make A Library' feature should be forced 'ON',**
+      *> and split WS-File-Name-TXT into its folder/name/extension    **
+      *> parts - see 115-Parse-Filename.                              **
+      *>***************************************************************
+JD0826     IF WS-RS-Single-Pgm-Mode-BOOL
+JD0826         PERFORM 115-Parse-Filename
+JD0826     END-IF
+      *>***************************************************************
+      *> Build initial Line 24 Message                               **
+      *>***************************************************************
+GC0909     MOVE ALL LD-Horiz-Line TO WS-Horizontal-Line-TXT.
+GC0410     MOVE CONCATENATE(' GCic for '
+GC0410                      TRIM(WS-OS-Type-TXT(WS-OS-Type-CD),Trailing)
+GC1213                      ' Copyright (C) 2009-2018, Gary L. '
+GC0410                      'Cutler, GPL')
+GC0410       TO WS-Output-Msg-TXT.
+GC0909
+      *>***************************************************************
+      *> Determine if 'Make A Library' feature should be forced 'ON' **
+      *> for the program now in WS-File-Name-TXT, then split it into **
+      *> 'WS-Prog-Folder-TXT', 'WS-Pgm-Nm-TXT' and                   **
+      *> 'WS-Prog-Extension-TXT'.  Called once per program - from    **
+      *> 100-Initialization for a single compile, and once per list  **
+      *> entry from 020-Run-Compile-All for a compile-all run.        **
+      *>***************************************************************
+JD0826 115-Parse-Filename SECTION.
+JD0826     PERFORM 240-Find-LINKAGE-SECTION
+JD0826     IF WS-OS-Cygwin-BOOL AND WS-File-Name-TXT (2:1) = ':'
+JD0826         MOVE '\' TO WS-OS-Dir-CHR
+JD0826     END-IF
+JD0826     MOVE LENGTH(WS-File-Name-TXT) TO WS-I-SUB
+JD0826     PERFORM UNTIL WS-I-SUB = 0
+JD0826     OR WS-FN-CHR (WS-I-SUB) = WS-OS-Dir-CHR
+JD0826         SUBTRACT 1 FROM WS-I-SUB
+JD0826     END-PERFORM
+JD0826     IF WS-I-SUB = 0
+JD0826         MOVE SPACES    TO WS-Prog-Folder-TXT
+JD0826         MOVE WS-File-Name-TXT TO WS-Prog-File-Name-TXT
+JD0826     ELSE
+JD0826         MOVE '*' TO WS-FN-CHR (WS-I-SUB)
+JD0826         UNSTRING WS-File-Name-TXT DELIMITED BY '*'
+JD0826             INTO WS-Prog-Folder-TXT
+JD0826                  WS-Prog-File-Name-TXT
+JD0826         MOVE WS-OS-Dir-CHR TO WS-FN-CHR (WS-I-SUB)
+JD0826     END-IF
+JD0826     IF WS-Prog-Folder-TXT = SPACES
+JD0826         ACCEPT WS-Prog-Folder-TXT FROM ENVIRONMENT 'CD'
+JD0826     ELSE
+JD0826         CALL 'CBL_CHANGE_DIR'
+JD0826             USING TRIM(WS-Prog-Folder-TXT,TRAILING)
+JD0826     END-IF
+JD0826     IF WS-OS-Cygwin-BOOL AND WS-File-Name-TXT (2:1) = ':'
+JD0826         MOVE '/' TO WS-OS-Dir-CHR
+JD0826     END-IF
+JD0826     MOVE LENGTH(WS-Prog-File-Name-TXT) TO WS-I-SUB
+JD0826     PERFORM UNTIL WS-I-SUB = 0
+JD0826     OR WS-PFN-CHR (WS-I-SUB) = '.'
+JD0826         SUBTRACT 1 FROM WS-I-SUB
+JD0826     END-PERFORM
+JD0826     IF WS-I-SUB = 0
+JD0826         MOVE WS-Prog-File-Name-TXT TO WS-Pgm-Nm-TXT
+JD0826         MOVE SPACES         TO WS-Prog-Extension-TXT
+JD0826     ELSE
+JD0826         MOVE '*' TO WS-PFN-CHR (WS-I-SUB)
+JD0826         UNSTRING WS-Prog-File-Name-TXT DELIMITED BY '*'
+JD0826             INTO WS-Pgm-Nm-TXT
+JD0826                  WS-Prog-Extension-TXT
+JD0826         MOVE '.' TO WS-PFN-CHR (WS-I-SUB)
+JD0826     END-IF
+JD0826     PERFORM 117-Load-Switch-History
+JD0826     PERFORM 242-Validate-Program-Type
+JD0826     .
+      *>***************************************************************
+      *> Look up WS-Pgm-Nm-TXT in the switch-history file and, if a   **
+      *> record for this program exists, restore its F1-F9 switches,  **
+      *> dialect config number and listing mode as the starting point **
+      *> for this compile - see 216-Save-Switch-History, which keeps  **
+      *> that file up to date after every compile.                    **
+      *>***************************************************************
+JD0826 117-Load-Switch-History SECTION.
+JD0826     IF WS-RS-Explicit-Switch-Given-BOOL
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     OPEN INPUT F-Switch-Hist-FILE
+JD0826     IF WS-Switch-Hist-Status-CD NOT = '00'
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     SET WS-SWH-Not-EOF-BOOL   TO TRUE
+JD0826     SET WS-SWH-Not-Found-BOOL TO TRUE
+JD0826     READ F-Switch-Hist-FILE INTO WS-Switch-Hist-REC
+JD0826         AT END SET WS-SWH-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-SWH-EOF-BOOL OR WS-SWH-Found-BOOL
+JD0826         IF WS-SWH-Pgm-Nm-TXT = WS-Pgm-Nm-TXT
+JD0826             SET WS-SWH-Found-BOOL TO TRUE
+JD0826             MOVE WS-CS-LIBRARY-CHR   TO WS-CS-Library-Hold-CHR
+JD0826             MOVE WS-SWH-Switches-TXT TO WS-CS-All-Switches-TXT
+JD0826             MOVE WS-CS-Library-Hold-CHR TO WS-CS-LIBRARY-CHR
+JD0826             MOVE WS-SWH-Config-NUM   TO WS-CS-Config-NUM
+JD0826             MOVE WS-SWH-Listing-CD   TO WS-Listing-CD
+JD0826         ELSE
+JD0826             READ F-Switch-Hist-FILE INTO WS-Switch-Hist-REC
+JD0826                 AT END SET WS-SWH-EOF-BOOL TO TRUE
+JD0826             END-READ
+JD0826         END-IF
+JD0826     END-PERFORM
+JD0826     CLOSE F-Switch-Hist-FILE
+JD0826     .
+      *>***************************************************************
+      *> Cross-check 240-Find-LINKAGE-SECTION's auto-detected library/ **
+      *> main-program type against GCic.programs, an optional shop     **
+      *> manifest (one line per known program: name, a space, then    **
+      *> 'L' for library or 'M' for main program).  A program not     **
+      *> listed in the manifest isn't checked - the manifest is an    **
+      *> opt-in sanity check, not a required registry.  A mismatch is  **
+      *> reported the same way 217-Check-Multiple-Program-IDs reports **
+      *> its finding - on screen and as a line in GCic.log.           **
+      *>***************************************************************
+JD0826 242-Validate-Program-Type SECTION.
+JD0826     OPEN INPUT F-Known-Pgm-FILE
+JD0826     IF WS-Known-Pgm-Status-CD NOT = '00'
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     SET WS-KP-Not-EOF-BOOL   TO TRUE
+JD0826     SET WS-KP-Not-Found-BOOL TO TRUE
+JD0826     READ F-Known-Pgm-FILE INTO WS-Known-Pgm-REC
+JD0826         AT END SET WS-KP-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-KP-EOF-BOOL OR WS-KP-Found-BOOL
+JD0826         IF WS-KP-Pgm-Nm-TXT = WS-Pgm-Nm-TXT
+JD0826             SET WS-KP-Found-BOOL TO TRUE
+JD0826         ELSE
+JD0826             READ F-Known-Pgm-FILE INTO WS-Known-Pgm-REC
+JD0826                 AT END SET WS-KP-EOF-BOOL TO TRUE
+JD0826             END-READ
+JD0826         END-IF
+JD0826     END-PERFORM
+JD0826     CLOSE F-Known-Pgm-FILE
+JD0826     IF NOT WS-KP-Found-BOOL
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     IF (WS-KP-Type-CHR = 'L' AND WS-CS-LIBRARY-CHR = ' ')
+JD0826     OR (WS-KP-Type-CHR = 'M' AND WS-CS-LIBRARY-CHR NOT = ' ')
+JD0826         MOVE
+JD0826           ' WARNING - program type does not match GCic.programs'
+JD0826           TO WS-Output-Msg-TXT
+JD0826         DISPLAY S-Switches-SCR
+JD0826         CALL 'C$SLEEP' USING 2
+JD0826         MOVE 'auto-detected program type does not match'
+JD0826           TO WS-AL-Message-TXT
+JD0826         PERFORM 222-Write-Audit-Warning
+JD0826     END-IF
+JD0826     .
+      *>***************************************************************
+      *> Show the user the current switch settings and allow them to **
+      *> be changed.                                                 **
+      *>***************************************************************
+       200-Let-User-Set-Switches SECTION.
+           SET WS-RS-Switch-Changes-BOOL TO TRUE
+           PERFORM UNTIL WS-RS-No-Switch-Changes-BOOL
+GC1213         EVALUATE WS-Listing-CD
+GC1213         WHEN 0
+GC1213             MOVE 'Listing Off'            TO WS-Listing-TXT
+GC1213             MOVE SPACE                    TO WS-CS-LISTING-CHR
+GC1213         WHEN 1
+GC1213             MOVE 'Listing On (Landscape)' TO WS-Listing-TXT
+GC1213             MOVE SELCHAR                  TO WS-CS-LISTING-CHR
+GC1213         WHEN 2
+GC1213             MOVE 'Listing On (Portrait)' TO WS-Listing-TXT
+GC1213             MOVE SELCHAR                  TO WS-CS-LISTING-CHR
+GC1213         END-EVALUATE
+               ACCEPT S-Switches-SCR
+               IF COB-CRT-STATUS > 0
+                   EVALUATE COB-CRT-STATUS
+                       WHEN COB-SCR-F1
+                           IF WS-CS-DEBUG-CHR = SPACE
+GC0712                         MOVE SELCHAR TO WS-CS-DEBUG-CHR
+                           ELSE
+                               MOVE ' ' TO WS-CS-DEBUG-CHR
+                           END-IF
+GC0712                 WHEN COB-SCR-F2
+GC0712                     IF  WS-CS-TRACEALL-CHR = SPACE
+GC0712                         MOVE SELCHAR TO WS-CS-TRACEALL-CHR
+GC0712                     ELSE
+GC0712                         MOVE ' ' TO WS-CS-TRACEALL-CHR
+GC0712                     END-IF
+                       WHEN COB-SCR-F3
+GC0712                     IF WS-CS-LIBRARY-CHR = SPACE
+GC0712                         MOVE SELCHAR TO WS-CS-LIBRARY-CHR
+                           ELSE
+GC0712                         MOVE ' ' TO WS-CS-LIBRARY-CHR
+                           END-IF
+                       WHEN COB-SCR-F4
+                           IF  WS-CS-EXECUTE-CHR = SPACE
+GC0712                         MOVE SELCHAR TO WS-CS-EXECUTE-CHR
+                           ELSE
+                               MOVE ' ' TO WS-CS-EXECUTE-CHR
+                           END-IF
+GC0712                 WHEN COB-SCR-F5
+GC1213                     ADD 1 TO WS-Listing-CD
+GC1213                     IF WS-Listing-CD > 2
+GC1213                         MOVE 0 TO WS-Listing-CD
+GC1213                     END-IF
+GC0712                 WHEN COB-SCR-F6
+GC0712                     IF WS-CS-NOFUNC-CHR = SPACE
+GC0712                         MOVE SELCHAR TO WS-CS-NOFUNC-CHR
+GC0712                     ELSE
+GC0712                         MOVE ' ' TO WS-CS-NOFUNC-CHR
+GC0712                     END-IF
+GC0712                 WHEN COB-SCR-F7
+GC0712                     IF WS-CS-WARNALL-CHR = SPACE
+GC0712                         MOVE SELCHAR TO WS-CS-WARNALL-CHR
+GC0712                     ELSE
+GC0712                         MOVE ' ' TO WS-CS-WARNALL-CHR
+GC0712                     END-IF
+GC0712                 WHEN COB-SCR-F8
+GC0712                     IF WS-CS-FREE-CHR = SPACE
+GC0712                         MOVE SELCHAR TO WS-CS-FREE-CHR
+GC0712                     ELSE
+GC0712                         MOVE ' ' TO WS-CS-FREE-CHR
+GC0712                     END-IF
+GC0712                 WHEN COB-SCR-F9
+GC0712                     IF  WS-CS-NOTRUNC-CHR = SPACE
+GC0712                         MOVE SELCHAR TO WS-CS-NOTRUNC-CHR
+GC0712                     ELSE
+GC0712                         MOVE ' ' TO WS-CS-NOTRUNC-CHR
+GC0712                     END-IF
+                       WHEN COB-SCR-ESC
+                           PERFORM 900-Terminate
+      * ------------------ Control will NOT return
+GC0712                 WHEN COB-SCR-F12
+GC0712                     ADD 1 TO WS-CS-Config-NUM
+GC0712                     IF WS-CS-Config-NUM > 7
+GC0712                         MOVE 1 TO WS-CS-Config-NUM
+GC0712                     END-IF
+                       WHEN OTHER
+                           MOVE 'An unsupported key was pressed'
+                             TO WS-Output-Msg-TXT
+                   END-EVALUATE
+               ELSE
+                   SET WS-RS-No-Switch-Changes-BOOL TO TRUE
+               END-IF
+           END-PERFORM
+           .
+      *>***************************************************************
+      *> Run the compiler using the switch settings we've prepared.  **
+      *>***************************************************************
+       210-Run-Compiler SECTION.
+JD0826     SET WS-RS-No-Skip-Compile-BOOL TO TRUE
+JD0826     PERFORM 212-Check-Build-Cache
+JD0826     IF WS-BC-Unchanged-BOOL
+JD0826         PERFORM 214-Report-Skipped-Compile
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     PERFORM 217-Check-Multiple-Program-IDs
+JD0826     PERFORM 219-Reconcile-Extra-Switches
+           MOVE SPACES TO WS-Cmd-TXT
+                          WS-Cobc-Cmd-TXT
+                          WS-Output-Msg-TXT
+           DISPLAY S-Switches-SCR
+           MOVE 1 TO WS-I-SUB
+GC0712     MOVE LOWER-CASE(WS-CS-Filename-TXT (WS-CS-Config-NUM))
+GC0712       TO WS-Config-Fn-TXT
+      *>***************************************************************
+      *> Build the 'cobc' command                                    **
+      *>***************************************************************
+GC0909     MOVE SPACES TO WS-Cobc-Cmd-TXT
+GC0909     STRING 'cobc -v -std='
+GC0909         TRIM(WS-Config-Fn-TXT,TRAILING)
+GC0909         ' '
+GC0909         INTO WS-Cobc-Cmd-TXT
+GC0909         WITH POINTER WS-I-SUB
+           IF WS-CS-LIBRARY-CHR NOT = ' '
+               STRING '-m '
+                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+                   WITH POINTER WS-I-SUB
+           ELSE
+               STRING '-x '
+                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+                   WITH POINTER WS-I-SUB
+           END-IF
+           IF WS-CS-DEBUG-CHR NOT = ' '
+               STRING '-fdebugging-line '
+                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+                   WITH POINTER WS-I-SUB
+           END-IF
+           IF WS-CS-NOTRUNC-CHR NOT = ' '
+               STRING '-fnotrunc '
+                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+                   WITH POINTER WS-I-SUB
+           END-IF
+           IF WS-CS-TRACEALL-CHR NOT = ' '
+GC0809         STRING '-ftraceall '
+                   DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+                   WITH POINTER WS-I-SUB
+           END-IF
+GC0712     IF WS-CS-NOFUNC-CHR NOT = ' '
+VC0717         STRING '-fintrinsics=ALL '
+GC0712             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+GC0712             WITH POINTER WS-I-SUB
+GC0712     END-IF
+GC0712     IF WS-CS-WARNALL-CHR NOT = ' '
+GC0712         STRING '-Wall '
+GC0712             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+GC0712             WITH POINTER WS-I-SUB
+GC0712     END-IF
+GC0712     IF WS-CS-FREE-CHR NOT = ' '
+GC0712         STRING '-free '
+GC0712             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+GC0712             WITH POINTER WS-I-SUB
+GC0712     ELSE
+GC0712         STRING '-fixed '
+GC0712             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+GC0712             WITH POINTER WS-I-SUB
+GC0712     END-IF
+GC0712     MOVE 0 TO WS-Tally-QTY
+GC0712     INSPECT WS-CS-Extra-TXT
+GC0712         TALLYING WS-Tally-QTY FOR ALL '-save-temps'
+GC0712     IF WS-CS-LISTING-CHR > SPACE
+GC0712     AND WS-Tally-QTY > 0
+GC0712         MOVE SPACE TO WS-CS-LISTING-CHR *> Can't generate listing
+                                               *> if -save-temps used
+GC0712     END-IF
+GC0712     IF WS-CS-LISTING-CHR > SPACE
+GC1010         STRING '-save-temps '
+GC1010             DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+GC1010             WITH POINTER WS-I-SUB
+GC1010     END-IF
+GC0709     IF WS-CS-Extra-TXT > SPACES
+GC0709         STRING ' '
+GC0709                TRIM(WS-CS-Extra-TXT,TRAILING)
+GC0709                ' '
+GC0709                DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+GC0709                WITH POINTER WS-I-SUB
+GC0709     END-IF
+GC0909     STRING TRIM(WS-Prog-File-Name-TXT,TRAILING)
+GC0909         DELIMITED SIZE INTO WS-Cobc-Cmd-TXT
+GC0909         WITH POINTER WS-I-SUB
+      *>***************************************************************
+      *> Prepare the compilation listing file                        **
+      *>***************************************************************
+GC1113     MOVE CONCATENATE(TRIM(WS-Pgm-Nm-TXT,Trailing),'.gclst')
+GC0712       TO WS-Listing-Filename-TXT
+GC0712     CALL 'CBL_DELETE_FILE' USING WS-Listing-Filename-TXT
+      *>***************************************************************
+      *> Now execute the 'cobc' command                              **
+      *>***************************************************************
+GC0410     MOVE ' Compiling...' TO WS-Output-Msg-TXT
+GC0410     DISPLAY S-Switches-SCR
+GC0609     SET WS-RS-Output-File-Avail-BOOL TO TRUE
+           MOVE SPACES TO WS-Cmd-TXT
+           STRING TRIM(WS-Cobc-Cmd-TXT,TRAILING)
+GC0712            ' >' WS-Listing-Filename-TXT
+GC0712            ' 2>&1'
+                  DELIMITED SIZE
+                  INTO WS-Cmd-TXT
+DEBUG D    DISPLAY WS-Cmd-TXT UPON SYSERR
+           CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
+GC0712     OPEN EXTEND F-Cobc-Output-FILE
+GC0712     WRITE F-Cobc-Output-REC FROM SPACES
+GC0712     IF RETURN-CODE = 0
+GC0712         SET WS-RS-Compile-OK-BOOL TO TRUE
+GC0712         MOVE ' Compilation Was Successful' TO WS-Output-Msg-TXT
+GC0712         MOVE CONCATENATE('GNU COBOL',WS-Output-Msg-TXT)
+GC0712           TO F-Cobc-Output-REC
+GC0712         WRITE F-Cobc-Output-REC
+GC0712         SET WS-RS-Complete-BOOL TO TRUE
+GC0712     ELSE
+GC0712         SET WS-RS-Compile-Failed-BOOL TO TRUE
+GC0712         MOVE CONCATENATE(' Compilation Failed - See ',
+GC0712                     TRIM(WS-Listing-Filename-TXT,Trailing))
+GC0712           TO WS-Output-Msg-TXT
+GC0712         MOVE 'GNU COBOL Compilation HAS FAILED - See Above'
+GC0712           TO F-Cobc-Output-REC
+GC0712         WRITE F-Cobc-Output-REC
+GC0712     END-IF
+JD0826     PERFORM 215-Write-Audit-Log
+JD0826     IF WS-RS-Compile-Failed-BOOL
+JD0826         PERFORM 218-Run-Failure-Hook
+JD0826     END-IF
+JD0826     PERFORM 216-Save-Switch-History
+JD0826     IF WS-RS-Compile-OK-BOOL OR WS-RS-Compile-OK-Warn-BOOL
+JD0826         PERFORM 213-Save-Build-Cache
+JD0826     END-IF
+GC0712     CLOSE F-Cobc-Output-FILE
+GC0712     DISPLAY S-Switches-SCR
+GC0712     CALL 'C$SLEEP' USING 2
+GC0712     MOVE SPACES TO WS-Output-Msg-TXT
+JD0826     IF WS-RS-Compile-Failed-BOOL AND WS-RS-Single-Pgm-Mode-BOOL
+GC0712         PERFORM 250-Autoload-Listing
+               PERFORM 900-Terminate
+      *> ----- Control will not return
+           END-IF
+           .
+      *>***************************************************************
+      *> Compute a simple hash of every record in the source member   **
+      *> now named by WS-File-Name-TXT, into WS-BC-Checksum-NUM, for   **
+      *> comparison against the build cache - see 212-Check-Build-    **
+      *> Cache.  Not cryptographic - just enough to notice that the   **
+      *> source has (or hasn't) been touched since the last build.    **
+      *>***************************************************************
+JD0826 211-Compute-Source-Checksum SECTION.
+JD0826     MOVE 0 TO WS-SC-Checksum-NUM
+JD0826     SET WS-SC-Not-EOF-BOOL TO TRUE
+JD0826     OPEN INPUT F-Source-Code-FILE
+JD0826     READ F-Source-Code-FILE
+JD0826         AT END SET WS-SC-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-SC-EOF-BOOL
+JD0826         MOVE LENGTH(TRIM(F-Source-Code-REC,TRAILING))
+JD0826           TO WS-SC-Line-Len-NUM
+JD0826         COMPUTE WS-SC-Checksum-NUM =
+JD0826             MOD((WS-SC-Checksum-NUM * 31) +
+JD0826                 WS-SC-Line-Len-NUM + 1,
+JD0826                 999999937)
+JD0826         MOVE 1 TO WS-SC-Char-SUB
+JD0826         PERFORM UNTIL WS-SC-Char-SUB > WS-SC-Line-Len-NUM
+JD0826             COMPUTE WS-SC-Checksum-NUM =
+JD0826                 MOD((WS-SC-Checksum-NUM * 31) +
+JD0826                     ORD(F-Source-Code-REC
+JD0826                         (WS-SC-Char-SUB:1)),
+JD0826                     999999937)
+JD0826             ADD 1 TO WS-SC-Char-SUB
+JD0826         END-PERFORM
+JD0826         READ F-Source-Code-FILE
+JD0826             AT END SET WS-SC-EOF-BOOL TO TRUE
+JD0826         END-READ
+JD0826     END-PERFORM
+JD0826     CLOSE F-Source-Code-FILE
+JD0826     COMPUTE WS-BC-Checksum-NUM =
+JD0826         MOD(WS-SC-Checksum-NUM, 999999937)
+JD0826     .
+      *>***************************************************************
+      *> See if the program named by WS-Pgm-Nm-TXT has a build-cache  **
+      *> record whose checksum and switches match the source and      **
+      *> switches in effect right now - if so, it can compile exactly **
+      *> the same way it did last time, so there is no need to run    **
+      *> cobc again.                                                  **
+      *>***************************************************************
+JD0826 212-Check-Build-Cache SECTION.
+JD0826     SET WS-BC-Changed-BOOL TO TRUE
+JD0826     PERFORM 211-Compute-Source-Checksum
+JD0826     OPEN INPUT F-Build-Cache-FILE
+JD0826     IF WS-Build-Cache-Status-CD NOT = '00'
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     SET WS-BC-Not-EOF-BOOL   TO TRUE
+JD0826     SET WS-BC-Not-Found-BOOL TO TRUE
+JD0826     READ F-Build-Cache-FILE INTO WS-Build-Cache-Scan-REC
+JD0826         AT END SET WS-BC-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-BC-EOF-BOOL OR WS-BC-Found-BOOL
+JD0826         IF WS-BCS-Pgm-Nm-TXT = WS-Pgm-Nm-TXT
+JD0826             SET WS-BC-Found-BOOL TO TRUE
+JD0826             IF WS-BCS-Checksum-NUM = WS-BC-Checksum-NUM
+JD0826             AND WS-BCS-Switches-TXT = WS-CS-All-Switches-TXT
+JD0826             AND WS-BCS-Config-NUM   = WS-CS-Config-NUM
+JD0826             AND WS-BCS-Extra-TXT    = WS-CS-Extra-TXT
+JD0826                 SET WS-BC-Unchanged-BOOL TO TRUE
+JD0826             END-IF
+JD0826         ELSE
+JD0826             READ F-Build-Cache-FILE INTO WS-Build-Cache-Scan-REC
+JD0826                 AT END SET WS-BC-EOF-BOOL TO TRUE
+JD0826             END-READ
+JD0826         END-IF
+JD0826     END-PERFORM
+JD0826     CLOSE F-Build-Cache-FILE
+JD0826     .
+      *>***************************************************************
+      *> Rewrite the build cache, replacing any prior record for this **
+      *> program with its just-computed checksum and switches - same  **
+      *> copy-and-rename technique as 216-Save-Switch-History.         **
+      *>***************************************************************
+JD0826 213-Save-Build-Cache SECTION.
+JD0826     MOVE WS-Pgm-Nm-TXT          TO WS-BC-Pgm-Nm-TXT
+JD0826     MOVE WS-CS-All-Switches-TXT TO WS-BC-Switches-TXT
+JD0826     MOVE WS-CS-Config-NUM       TO WS-BC-Config-NUM
+JD0826     MOVE WS-CS-Extra-TXT        TO WS-BC-Extra-TXT
+JD0826     OPEN OUTPUT F-Build-Cache-Tmp-FILE
+JD0826     OPEN INPUT F-Build-Cache-FILE
+JD0826     IF WS-Build-Cache-Status-CD = '00'
+JD0826         READ F-Build-Cache-FILE INTO WS-Build-Cache-Scan-REC
+JD0826             AT END SET WS-BC-EOF-BOOL TO TRUE
+JD0826             NOT AT END SET WS-BC-Not-EOF-BOOL TO TRUE
+JD0826         END-READ
+JD0826         PERFORM UNTIL WS-BC-EOF-BOOL
+JD0826             IF WS-BCS-Pgm-Nm-TXT NOT = WS-Pgm-Nm-TXT
+JD0826                 WRITE F-Build-Cache-Tmp-REC
+JD0826                     FROM WS-Build-Cache-Scan-REC
+JD0826             END-IF
+JD0826             READ F-Build-Cache-FILE INTO WS-Build-Cache-Scan-REC
+JD0826                 AT END SET WS-BC-EOF-BOOL TO TRUE
+JD0826             END-READ
+JD0826         END-PERFORM
+JD0826         CLOSE F-Build-Cache-FILE
+JD0826     END-IF
+JD0826     WRITE F-Build-Cache-Tmp-REC FROM WS-Build-Cache-REC
+JD0826     CLOSE F-Build-Cache-Tmp-FILE
+JD0826     CALL 'CBL_DELETE_FILE' USING WS-Build-Cache-Filename-TXT
+JD0826     CALL 'CBL_RENAME_FILE' USING WS-Build-Cache-Tmp-Filename-TXT
+JD0826                                  WS-Build-Cache-Filename-TXT
+JD0826     .
+      *>***************************************************************
+      *> The source and switches for this program match the build    **
+      *> cache exactly - report success without re-invoking cobc.      **
+      *>***************************************************************
+JD0826 214-Report-Skipped-Compile SECTION.
+JD0826     SET WS-RS-Skip-Compile-BOOL      TO TRUE
+JD0826     SET WS-RS-Compile-OK-BOOL        TO TRUE
+JD0826     SET WS-RS-Output-File-Avail-BOOL TO TRUE
+GC0609     SET WS-RS-Complete-BOOL          TO TRUE
+JD0826     MOVE CONCATENATE(TRIM(WS-Pgm-Nm-TXT,Trailing),'.gclst')
+JD0826       TO WS-Listing-Filename-TXT
+JD0826     MOVE ' Source unchanged - skipping recompilation'
+JD0826       TO WS-Output-Msg-TXT
+JD0826     DISPLAY S-Switches-SCR
+JD0826     PERFORM 215-Write-Audit-Log
+JD0826     .
+      *>***************************************************************
+      *> Append one line to the permanent build-audit log recording   **
+      *> the program compiled, when, the switches used and the result.**
+      *>***************************************************************
+JD0826 215-Write-Audit-Log SECTION.
+JD0826     MOVE WS-Pgm-Nm-TXT          TO WS-AL-Pgm-Nm-TXT
+JD0826     ACCEPT WS-LA-Stamp-DT-NUM FROM DATE YYYYMMDD
+JD0826     ACCEPT WS-LA-Stamp-TM-NUM FROM TIME
+JD0826     MOVE WS-LA-Stamp-DT-NUM     TO WS-AL-Compile-DT-TXT (1:8)
+JD0826     MOVE WS-LA-Stamp-TM-NUM     TO WS-AL-Compile-DT-TXT (9:8)
+JD0826     MOVE WS-CS-All-Switches-TXT TO WS-AL-Switches-TXT
+JD0826     MOVE SPACES                 TO WS-AL-Message-TXT
+JD0826     EVALUATE TRUE
+JD0826         WHEN WS-RS-Skip-Compile-BOOL
+JD0826             MOVE 'SKIPPED'        TO WS-AL-Status-TXT
+JD0826         WHEN WS-RS-Compile-OK-BOOL
+JD0826             MOVE 'COMPILE OK'     TO WS-AL-Status-TXT
+JD0826         WHEN WS-RS-Compile-OK-Warn-BOOL
+JD0826             MOVE 'COMPILE WARN'   TO WS-AL-Status-TXT
+JD0826         WHEN OTHER
+JD0826             MOVE 'COMPILE FAILED' TO WS-AL-Status-TXT
+JD0826     END-EVALUATE
+JD0826     OPEN EXTEND F-Audit-Log-FILE
+JD0826     WRITE F-Audit-Log-REC FROM WS-Audit-Log-REC
+JD0826     CLOSE F-Audit-Log-FILE
+JD0826     .
+      *>***************************************************************
+      *> Rewrite the switch-history file, replacing any prior record  **
+      *> for this program with its just-used switches, dialect config **
+      *> number and listing mode - see 117-Load-Switch-History, which **
+      *> reads this file back in on a later compile of the same       **
+      *> program.  Copies every other program's record across to a    **
+      *> temp file, appends this program's updated record, then       **
+      *> renames the temp file over the original.                     **
+      *>***************************************************************
+JD0826 216-Save-Switch-History SECTION.
+JD0826     MOVE WS-Pgm-Nm-TXT          TO WS-SWH-Pgm-Nm-TXT
+JD0826     MOVE WS-CS-All-Switches-TXT TO WS-SWH-Switches-TXT
+JD0826     MOVE WS-CS-Config-NUM       TO WS-SWH-Config-NUM
+JD0826     MOVE WS-Listing-CD          TO WS-SWH-Listing-CD
+JD0826     OPEN OUTPUT F-Switch-Hist-Tmp-FILE
+JD0826     OPEN INPUT F-Switch-Hist-FILE
+JD0826     IF WS-Switch-Hist-Status-CD = '00'
+JD0826         READ F-Switch-Hist-FILE INTO WS-Switch-Hist-Scan-REC
+JD0826             AT END SET WS-SWH-EOF-BOOL TO TRUE
+JD0826             NOT AT END SET WS-SWH-Not-EOF-BOOL TO TRUE
+JD0826         END-READ
+JD0826         PERFORM UNTIL WS-SWH-EOF-BOOL
+JD0826             IF WS-SWHS-Pgm-Nm-TXT NOT = WS-Pgm-Nm-TXT
+JD0826                 WRITE F-Switch-Hist-Tmp-REC
+JD0826                     FROM WS-Switch-Hist-Scan-REC
+JD0826             END-IF
+JD0826             READ F-Switch-Hist-FILE INTO WS-Switch-Hist-Scan-REC
+JD0826                 AT END SET WS-SWH-EOF-BOOL TO TRUE
+JD0826             END-READ
+JD0826         END-PERFORM
+JD0826         CLOSE F-Switch-Hist-FILE
+JD0826     END-IF
+JD0826     WRITE F-Switch-Hist-Tmp-REC FROM WS-Switch-Hist-REC
+JD0826     CLOSE F-Switch-Hist-Tmp-FILE
+JD0826     CALL 'CBL_DELETE_FILE' USING WS-Switch-Hist-Filename-TXT
+JD0826     CALL 'CBL_RENAME_FILE' USING WS-Switch-Hist-Tmp-Filename-TXT
+JD0826                                  WS-Switch-Hist-Filename-TXT
+JD0826     .
+      *>***************************************************************
+      *> Scan the whole source member for PROGRAM-ID paragraphs.  A    **
+      *> single member legitimately holding more than one (contained  **
+      *> or chained programs) still compiles fine, but it's easy for  **
+      *> an operator to point GCic at the wrong member or to have     **
+      *> pasted a second program in by mistake, so when more than one  **
+      *> is found we list every PROGRAM-ID name along with whether it  **
+      *> has its own LINKAGE SECTION, rather than fail the compile     **
+      *> outright.  Comment lines (column 7 of '*' or '/', or a       **
+      *> leading '*' in free format) are skipped so a PROGRAM-ID or    **
+      *> LINKAGE SECTION mentioned only in a remark isn't counted.     **
+      *> Only the first 20 contained programs are tabulated - plenty   **
+      *> of headroom for a mistake, the case this check exists for.    **
+      *>***************************************************************
+JD0826 217-Check-Multiple-Program-IDs SECTION.
+JD0826     MOVE 0 TO WS-PID-Count-QTY
+JD0826     SET WS-PID-Not-EOF-BOOL TO TRUE
+JD0826     OPEN INPUT F-Source-Code-FILE
+JD0826     READ F-Source-Code-FILE
+JD0826         AT END SET WS-PID-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-PID-EOF-BOOL
+JD0826         IF F-Source-Code-REC (1:1) NOT = '*'
+JD0826         AND F-Source-Code-REC (7:1) NOT = '*'
+JD0826         AND F-Source-Code-REC (7:1) NOT = '/'
+JD0826             MOVE UPPER-CASE(F-Source-Code-REC)
+JD0826               TO WS-PID-Upper-Line-TXT
+JD0826             MOVE 0 TO WS-PID-Line-Tally-NUM
+JD0826             MOVE 0 TO WS-PID-Link-Tally-NUM
+JD0826             INSPECT WS-PID-Upper-Line-TXT TALLYING
+JD0826                 WS-PID-Line-Tally-NUM FOR ALL 'PROGRAM-ID.'
+JD0826             INSPECT WS-PID-Upper-Line-TXT TALLYING
+JD0826                 WS-PID-Link-Tally-NUM FOR ALL 'LINKAGE SECTION'
+JD0826             IF WS-PID-Line-Tally-NUM > 0
+JD0826                 ADD WS-PID-Line-Tally-NUM TO WS-PID-Count-QTY
+JD0826                 IF WS-PID-Count-QTY <= 20
+JD0826                     UNSTRING WS-PID-Upper-Line-TXT
+JD0826                         DELIMITED BY 'PROGRAM-ID.'
+JD0826                         INTO WS-PID-Junk-TXT WS-PID-Name-Raw-TXT
+JD0826                     END-UNSTRING
+JD0826                     UNSTRING WS-PID-Name-Raw-TXT
+JD0826                         DELIMITED BY '.' OR SPACE
+JD0826                         INTO WS-PID-Entry-Nm-TXT
+JD0826                             (WS-PID-Count-QTY)
+JD0826                     END-UNSTRING
+JD0826                     SET WS-PID-Entry-No-Link-BOOL
+JD0826                             (WS-PID-Count-QTY) TO TRUE
+JD0826                 END-IF
+JD0826             END-IF
+JD0826             IF WS-PID-Link-Tally-NUM > 0
+JD0826             AND WS-PID-Count-QTY > 0
+JD0826             AND WS-PID-Count-QTY <= 20
+JD0826                 SET WS-PID-Entry-Has-Link-BOOL (WS-PID-Count-QTY)
+JD0826                     TO TRUE
+JD0826             END-IF
+JD0826         END-IF
+JD0826         READ F-Source-Code-FILE
+JD0826             AT END SET WS-PID-EOF-BOOL TO TRUE
+JD0826         END-READ
+JD0826     END-PERFORM
+JD0826     CLOSE F-Source-Code-FILE
+JD0826     IF WS-PID-Count-QTY > 1
+JD0826         MOVE 1 TO WS-PID-IDX-NUM
+JD0826         PERFORM UNTIL WS-PID-IDX-NUM > WS-PID-Count-QTY
+JD0826                    OR WS-PID-IDX-NUM > 20
+JD0826             MOVE SPACES TO WS-Output-Msg-TXT
+JD0826             IF WS-PID-Entry-Has-Link-BOOL (WS-PID-IDX-NUM)
+JD0826                 MOVE CONCATENATE(' WARNING - PROGRAM-ID ',
+JD0826                     TRIM(WS-PID-Entry-Nm-TXT (WS-PID-IDX-NUM)),
+JD0826                     ' has its own LINKAGE SECTION')
+JD0826                   TO WS-Output-Msg-TXT
+JD0826                 MOVE CONCATENATE('PROGRAM-ID ',
+JD0826                     TRIM(WS-PID-Entry-Nm-TXT (WS-PID-IDX-NUM)),
+JD0826                     ' - has LINKAGE SECTION')
+JD0826                   TO WS-AL-Message-TXT
+JD0826             ELSE
+JD0826                 MOVE CONCATENATE(' WARNING - PROGRAM-ID ',
+JD0826                     TRIM(WS-PID-Entry-Nm-TXT (WS-PID-IDX-NUM)),
+JD0826                     ' has no LINKAGE SECTION')
+JD0826                   TO WS-Output-Msg-TXT
+JD0826                 MOVE CONCATENATE('PROGRAM-ID ',
+JD0826                     TRIM(WS-PID-Entry-Nm-TXT (WS-PID-IDX-NUM)),
+JD0826                     ' - no LINKAGE SECTION')
+JD0826                   TO WS-AL-Message-TXT
+JD0826             END-IF
+JD0826             DISPLAY S-Switches-SCR
+JD0826             CALL 'C$SLEEP' USING 2
+JD0826             PERFORM 222-Write-Audit-Warning
+JD0826             ADD 1 TO WS-PID-IDX-NUM
+JD0826         END-PERFORM
+JD0826     END-IF
+JD0826     .
+      *>***************************************************************
+      *> Let the shop hook its own notification (email, pager, chat    **
+      *> webhook, whatever) onto a failed compile without GCic having  **
+      *> to know anything about it - if the GCIC_FAIL_HOOK environment **
+      *> variable names a command, run it with the program name and   **
+      *> listing file as arguments so it can pull the failure detail   **
+      *> it needs.  Silently does nothing when the variable is unset,  **
+      *> same as the GCXREF_LINES overrides above.                     **
+      *>***************************************************************
+JD0826 218-Run-Failure-Hook SECTION.
+JD0826     MOVE SPACES TO WS-Fail-Hook-TXT
+JD0826     ACCEPT WS-Fail-Hook-TXT FROM ENVIRONMENT 'GCIC_FAIL_HOOK'
+JD0826     IF WS-Fail-Hook-TXT = SPACES
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     MOVE SPACES TO WS-Cmd-TXT
+JD0826     MOVE 1 TO WS-I-SUB
+JD0826     STRING TRIM(WS-Fail-Hook-TXT,TRAILING)
+JD0826            ' ' TRIM(WS-Pgm-Nm-TXT,TRAILING)
+JD0826            ' ' TRIM(WS-Listing-Filename-TXT,TRAILING)
+JD0826         DELIMITED SIZE INTO WS-Cmd-TXT
+JD0826         WITH POINTER WS-I-SUB
+JD0826     CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
+JD0826     .
+      *>***************************************************************
+      *> Reconcile the free-text Extra-switches field against the     **
+      *> F1-F9 switches: a switch the operator typed into Extra as a   **
+      *> raw 'cobc' flag turns the matching on-screen toggle on (so    **
+      *> the screen shows what will actually run), and the flag text  **
+      *> is then stripped back out of Extra-switches so the dedicated  **
+      *> switch logic below doesn't pass it to 'cobc' a second time.  **
+      *>***************************************************************
+JD0826 219-Reconcile-Extra-Switches SECTION.
+JD0826     MOVE 0 TO WS-RXS-Fold-QTY
+JD0826     MOVE SPACES TO WS-RXS-Msg-TXT
+JD0826     MOVE 0 TO WS-Tally-QTY
+JD0826     INSPECT WS-CS-Extra-TXT TALLYING WS-Tally-QTY
+JD0826         FOR ALL '-fdebugging-line'
+JD0826     IF WS-Tally-QTY > 0
+JD0826         MOVE SELCHAR TO WS-CS-DEBUG-CHR
+JD0826         INSPECT WS-CS-Extra-TXT
+JD0826             REPLACING ALL '-fdebugging-line' BY SPACES
+JD0826         ADD 1 TO WS-RXS-Fold-QTY
+JD0826         MOVE CONCATENATE(TRIM(WS-RXS-Msg-TXT), ' F1')
+JD0826           TO WS-RXS-Msg-TXT
+JD0826     END-IF
+JD0826     MOVE 0 TO WS-Tally-QTY
+JD0826     INSPECT WS-CS-Extra-TXT TALLYING WS-Tally-QTY
+JD0826         FOR ALL '-fnotrunc'
+JD0826     IF WS-Tally-QTY > 0
+JD0826         MOVE SELCHAR TO WS-CS-NOTRUNC-CHR
+JD0826         INSPECT WS-CS-Extra-TXT
+JD0826             REPLACING ALL '-fnotrunc' BY SPACES
+JD0826         ADD 1 TO WS-RXS-Fold-QTY
+JD0826         MOVE CONCATENATE(TRIM(WS-RXS-Msg-TXT), ' F9')
+JD0826           TO WS-RXS-Msg-TXT
+JD0826     END-IF
+JD0826     MOVE 0 TO WS-Tally-QTY
+JD0826     INSPECT WS-CS-Extra-TXT TALLYING WS-Tally-QTY
+JD0826         FOR ALL '-ftraceall'
+JD0826     IF WS-Tally-QTY > 0
+JD0826         MOVE SELCHAR TO WS-CS-TRACEALL-CHR
+JD0826         INSPECT WS-CS-Extra-TXT
+JD0826             REPLACING ALL '-ftraceall' BY SPACES
+JD0826         ADD 1 TO WS-RXS-Fold-QTY
+JD0826         MOVE CONCATENATE(TRIM(WS-RXS-Msg-TXT), ' F2')
+JD0826           TO WS-RXS-Msg-TXT
+JD0826     END-IF
+JD0826     MOVE 0 TO WS-Tally-QTY
+JD0826     INSPECT WS-CS-Extra-TXT TALLYING WS-Tally-QTY
+JD0826         FOR ALL '-fintrinsics=ALL'
+JD0826     IF WS-Tally-QTY > 0
+JD0826         MOVE SELCHAR TO WS-CS-NOFUNC-CHR
+JD0826         INSPECT WS-CS-Extra-TXT
+JD0826             REPLACING ALL '-fintrinsics=ALL' BY SPACES
+JD0826         ADD 1 TO WS-RXS-Fold-QTY
+JD0826         MOVE CONCATENATE(TRIM(WS-RXS-Msg-TXT), ' F6')
+JD0826           TO WS-RXS-Msg-TXT
+JD0826     END-IF
+JD0826     MOVE 0 TO WS-Tally-QTY
+JD0826     INSPECT WS-CS-Extra-TXT TALLYING WS-Tally-QTY
+JD0826         FOR ALL '-Wall'
+JD0826     IF WS-Tally-QTY > 0
+JD0826         MOVE SELCHAR TO WS-CS-WARNALL-CHR
+JD0826         INSPECT WS-CS-Extra-TXT
+JD0826             REPLACING ALL '-Wall' BY SPACES
+JD0826         ADD 1 TO WS-RXS-Fold-QTY
+JD0826         MOVE CONCATENATE(TRIM(WS-RXS-Msg-TXT), ' F7')
+JD0826           TO WS-RXS-Msg-TXT
+JD0826     END-IF
+JD0826     MOVE 0 TO WS-Tally-QTY
+JD0826     INSPECT WS-CS-Extra-TXT TALLYING WS-Tally-QTY
+JD0826         FOR ALL '-fixed'
+JD0826     IF WS-Tally-QTY > 0
+JD0826         MOVE ' ' TO WS-CS-FREE-CHR
+JD0826         INSPECT WS-CS-Extra-TXT
+JD0826             REPLACING ALL '-fixed' BY SPACES
+JD0826         ADD 1 TO WS-RXS-Fold-QTY
+JD0826         MOVE CONCATENATE(TRIM(WS-RXS-Msg-TXT), ' F8')
+JD0826           TO WS-RXS-Msg-TXT
+JD0826     END-IF
+JD0826     MOVE 0 TO WS-Tally-QTY
+JD0826     INSPECT WS-CS-Extra-TXT TALLYING WS-Tally-QTY
+JD0826         FOR ALL '-free'
+JD0826     IF WS-Tally-QTY > 0
+JD0826         MOVE SELCHAR TO WS-CS-FREE-CHR
+JD0826         INSPECT WS-CS-Extra-TXT
+JD0826             REPLACING ALL '-free' BY SPACES
+JD0826         ADD 1 TO WS-RXS-Fold-QTY
+JD0826         MOVE CONCATENATE(TRIM(WS-RXS-Msg-TXT), ' F8')
+JD0826           TO WS-RXS-Msg-TXT
+JD0826     END-IF
+JD0826     IF WS-RXS-Fold-QTY > 0
+JD0826         MOVE CONCATENATE(' WARNING - extra switches folded into',
+JD0826             TRIM(WS-RXS-Msg-TXT))
+JD0826           TO WS-Output-Msg-TXT
+JD0826         DISPLAY S-Switches-SCR
+JD0826         CALL 'C$SLEEP' USING 2
+JD0826     END-IF
+JD0826     .
+      *>***************************************************************
+      *> Generate a source + xref listing using 'LISTING' subroutine **
+      *>***************************************************************
+GC0410 220-Make-Listing SECTION.
+GC0410     MOVE ' Generating listing...' TO WS-Output-Msg-TXT
+GC0410     DISPLAY S-Switches-SCR
+GC0410     MOVE 0 TO RETURN-CODE
+      *>***************************************************************
+      *> Create the listing                                          **
+      *>***************************************************************
+GC0410     MOVE SPACES TO WS-Output-Msg-TXT
+GC0410     CALL 'LISTING' USING WS-Listing-Filename-TXT
+GC0712                          WS-File-Name-TXT
+GC0712                          WS-OS-Type-CD
+JD0826                          WS-Xref-Lines-TXT
+JD0826                          WS-Xref-Lines-Port-TXT
+GC1213                          WS-Listing-CD
+GC0410     ON EXCEPTION
+GC0410         MOVE ' LISTING module is not available'
+GC0410           TO WS-Output-Msg-TXT
+GC0410         MOVE 1 TO RETURN-CODE
+GC0410     END-CALL
+GC0410     IF RETURN-CODE = 0
+GC0712         MOVE ' Source+Xref listing generated '
+GC0712           TO WS-Output-Msg-TXT
+JD0826         PERFORM 221-Archive-Listing
+GC0410     END-IF
+GC0712     DISPLAY S-Switches-SCR
+GC0712     CALL 'C$SLEEP' USING 2
+GC0712     PERFORM 250-Autoload-Listing
+GC0410     .
+      *>***************************************************************
+      *> Archive the listing just generated into GCic.xrefarc, an     **
+      *> indexed file keyed by program name + a date/time stamp + a   **
+      *> line sequence number, instead of letting each new compile    **
+      *> overwrite the last .gclst for that program.  One record per  **
+      *> listing line, all sharing the same program+stamp prefix, so  **
+      *> the whole listing for one archived compile can be pulled     **
+      *> back with a START/READ-NEXT on that prefix.                  **
+      *>***************************************************************
+JD0826 221-Archive-Listing SECTION.
+JD0826     ACCEPT WS-LA-Stamp-DT-NUM FROM DATE YYYYMMDD
+JD0826     ACCEPT WS-LA-Stamp-TM-NUM FROM TIME
+JD0826     MOVE WS-Pgm-Nm-TXT       TO WS-LAR-Pgm-Nm-TXT
+JD0826     MOVE WS-LA-Stamp-DT-NUM  TO WS-LAR-Stamp-TXT (1:8)
+JD0826     MOVE WS-LA-Stamp-TM-NUM  TO WS-LAR-Stamp-TXT (9:8)
+JD0826     MOVE 0 TO WS-LAR-Line-SEQ
+JD0826     OPEN INPUT F-Listing-In-FILE
+JD0826     IF WS-Listing-In-Status-CD NOT = '00'
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     OPEN I-O F-Listing-Archive-FILE
+JD0826     IF WS-Listing-Archive-Status-CD = '35'
+JD0826         OPEN OUTPUT F-Listing-Archive-FILE
+JD0826         CLOSE F-Listing-Archive-FILE
+JD0826         OPEN I-O F-Listing-Archive-FILE
+JD0826     END-IF
+JD0826     IF WS-Listing-Archive-Status-CD NOT = '00'
+JD0826         CLOSE F-Listing-In-FILE
+JD0826         EXIT SECTION
+JD0826     END-IF
+JD0826     SET WS-XR-Not-EOF-BOOL TO TRUE
+JD0826     READ F-Listing-In-FILE
+JD0826         AT END SET WS-XR-EOF-BOOL TO TRUE
+JD0826     END-READ
+JD0826     PERFORM UNTIL WS-XR-EOF-BOOL
+JD0826         ADD 1 TO WS-LAR-Line-SEQ
+JD0826         MOVE F-Listing-In-REC TO WS-LAR-Line-TXT
+JD0826         WRITE F-Listing-Archive-REC FROM WS-LAR-Hold-REC
+JD0826         IF WS-Listing-Archive-Status-CD NOT = '00'
+JD0826             MOVE ' WARNING - listing archive write failed'
+JD0826               TO WS-Output-Msg-TXT
+JD0826             DISPLAY S-Switches-SCR
+JD0826             CALL 'C$SLEEP' USING 2
+JD0826             SET WS-XR-EOF-BOOL TO TRUE
+JD0826         ELSE
+JD0826             READ F-Listing-In-FILE
+JD0826                 AT END SET WS-XR-EOF-BOOL TO TRUE
+JD0826             END-READ
+JD0826         END-IF
+JD0826     END-PERFORM
+JD0826     CLOSE F-Listing-In-FILE
+JD0826     CLOSE F-Listing-Archive-FILE
+JD0826     .
+      *>***************************************************************
+      *> Write one structured WARNING entry to GCic.log, the same      **
+      *> record shape 215-Write-Audit-Log uses for a compile result -  **
+      *> callers move the warning text to WS-AL-Message-TXT and        **
+      *> perform this instead of free-texting into F-Audit-Log-REC,   **
+      *> so every line in the log can be parsed by fixed column        **
+      *> position regardless of which paragraph wrote it.              **
+      *>***************************************************************
+JD0826 222-Write-Audit-Warning SECTION.
+JD0826     MOVE WS-Pgm-Nm-TXT          TO WS-AL-Pgm-Nm-TXT
+JD0826     ACCEPT WS-LA-Stamp-DT-NUM FROM DATE YYYYMMDD
+JD0826     ACCEPT WS-LA-Stamp-TM-NUM FROM TIME
+JD0826     MOVE WS-LA-Stamp-DT-NUM     TO WS-AL-Compile-DT-TXT (1:8)
+JD0826     MOVE WS-LA-Stamp-TM-NUM     TO WS-AL-Compile-DT-TXT (9:8)
+JD0826     MOVE WS-CS-All-Switches-TXT TO WS-AL-Switches-TXT
+JD0826     MOVE 'WARNING'              TO WS-AL-Status-TXT
+JD0826     OPEN EXTEND F-Audit-Log-FILE
+JD0826     WRITE F-Audit-Log-REC FROM WS-Audit-Log-REC
+JD0826     CLOSE F-Audit-Log-FILE
+JD0826     .
+      *>***************************************************************
+      *> Run the compiled program                                    **
+      *>***************************************************************
+       230-Run-Program SECTION.
+GC0114     MOVE ' Preparing to run program ... press ENTER to close '
+GC0114       TO WS-Output-Msg-TXT
+GC0114     DISPLAY S-Switches-SCR
+GC0114     CALL 'C$SLEEP' USING 3
+GC0909     MOVE SPACES TO WS-Cmd-TXT
+GC0909     MOVE 1 TO WS-I-SUB
+      *>***************************************************************
+      *> If necessary, start with 'cobcrun' command                  **
+      *>***************************************************************
+GC0712     IF WS-CS-LIBRARY-CHR NOT = ' '
+               STRING 'cobcrun ' DELIMITED SIZE
+                      INTO WS-Cmd-TXT
+                      WITH POINTER WS-I-SUB
+           END-IF
+      *>***************************************************************
+      *> Add any necessary path prefix                               **
+      *>***************************************************************
+GC0712     SET WS-RS-Double-Quote-Used-BOOL TO FALSE
+           IF WS-Prog-Folder-TXT NOT = SPACES
+GC0909         IF WS-OS-Cygwin-BOOL AND WS-Prog-Folder-TXT (2:1) = ':'
+GC0909             STRING '/cygdrive/'
+GC0909                 INTO WS-Cmd-TXT
+GC0909                 WITH POINTER WS-I-SUB
+GC0909             STRING LOWER-CASE(WS-Prog-Folder-TXT (1:1))
+GC0909                 INTO WS-Cmd-TXT
+GC0909                 WITH POINTER WS-I-SUB
+GC0909             PERFORM
+GC0909                 VARYING WS-J-SUB FROM 3 BY 1
+GC0909                 UNTIL WS-J-SUB > LENGTH(TRIM(WS-Prog-Folder-TXT))
+GC0909                 IF WS-Prog-Folder-TXT (WS-J-SUB:1) = '\'
+GC0909                     STRING '/'
+GC0909                         INTO WS-Cmd-TXT
+GC0909                         WITH POINTER WS-I-SUB
+GC0909                 ELSE
+GC0909                     STRING WS-Prog-Folder-TXT (WS-J-SUB:1)
+GC0909                         INTO WS-Cmd-TXT
+GC0909                         WITH POINTER WS-I-SUB
+GC0909                 END-IF
+GC0909             END-PERFORM
+GC0909         ELSE
+GC0410             STRING '"' TRIM(WS-Prog-Folder-TXT,TRAILING)
+GC0909                 INTO WS-Cmd-TXT
+GC0909                 WITH POINTER WS-I-SUB
+GC0712             SET WS-RS-Double-Quote-Used-BOOL TO TRUE
+GC0909         END-IF
+GC0712         STRING WS-OS-Dir-CHR
+GC0909             INTO WS-Cmd-TXT
+GC0909             WITH POINTER WS-I-SUB
+GC0909     ELSE
+GC0909         IF WS-OS-Cygwin-BOOL OR WS-OS-UNIX-BOOL
+GC0909             STRING './'
+GC0909                 INTO WS-Cmd-TXT
+GC0909                 WITH POINTER WS-I-SUB
+GC0909         END-IF
+           END-IF
+      *>***************************************************************
+      *> Insert program filename                                     **
+      *>***************************************************************
+GC0909     STRING TRIM(WS-Pgm-Nm-TXT,TRAILING)
+GC0909         INTO WS-Cmd-TXT
+GC0909         WITH POINTER WS-I-SUB
+      *>***************************************************************
+      *> Insert proper extension                                     **
+      *>***************************************************************
+GC0712     IF WS-CS-LIBRARY-CHR = ' '
+GC0712         IF WS-OS-Exe-Ext-CONST > ' '
+GC0712             STRING WS-OS-Exe-Ext-CONST DELIMITED SPACE
+GC0712                 INTO WS-Cmd-TXT
+GC0712                 WITH POINTER WS-I-SUB
+GC0712         END-IF
+GC0712     ELSE
+GC0712         IF WS-OS-Lib-Ext-CONST > ' '
+GC0712             STRING WS-OS-Lib-Ext-CONST DELIMITED SPACE
+GC0712                 INTO WS-Cmd-TXT
+GC0712                 WITH POINTER WS-I-SUB
+GC0712         END-IF
+GC0712     END-IF
+GC0712     IF WS-RS-Double-Quote-Used-BOOL
+GC0712         STRING '"' DELIMITED SIZE
+GC0712             INTO WS-Cmd-TXT
+GC0712             WITH POINTER WS-I-SUB
+GC0712     END-IF
+           IF WS-CS-Args-TXT NOT = SPACES
+GC0809         STRING ' ' TRIM(WS-CS-Args-TXT,TRAILING)
+                   INTO WS-Cmd-TXT
+                   WITH POINTER WS-I-SUB
+           END-IF
+      *>***************************************************************
+      *> Run the program                                             **
+      *>***************************************************************
+GC0114     CALL X'E4'
+           CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
+GC0712     MOVE SPACES TO WS-Output-Msg-TXT
+GC0114     ACCEPT WS-Output-Msg-TXT(1:1) AT 0101
+           PERFORM 900-Terminate
+      * -- Control will NOT return
+           .
+      *>***************************************************************
+      *> Determine if the program being compiled is a MAIN program   **
+      *>***************************************************************
+       240-Find-LINKAGE-SECTION SECTION.
+           OPEN INPUT F-Source-Code-FILE
+GC0712     MOVE ' ' TO WS-CS-LIBRARY-CHR
+           SET WS-RS-More-To-1st-Prog-BOOL   TO TRUE
+           PERFORM UNTIL WS-RS-1st-Prog-Complete-BOOL
+               READ F-Source-Code-FILE AT END
+                   CLOSE F-Source-Code-FILE
+                   EXIT SECTION
+               END-READ
+GC0712         CALL 'CHECKSRC'
+GC0712             USING BY CONTENT   F-Source-Code-REC
+GC0712                   BY REFERENCE WS-RS-Source-Record-Type-CHR
+               IF WS-RS-Source-Rec-Ident-BOOL
+                   SET WS-RS-1st-Prog-Complete-BOOL TO TRUE
+               END-IF
+           END-PERFORM
+GC0712     SET WS-RS-Source-Rec-Ignored-BOOL TO TRUE
+           PERFORM UNTIL WS-RS-Source-Rec-Linkage-BOOL
+                      OR WS-RS-Source-Rec-Ident-BOOL
+               READ F-Source-Code-FILE AT END
+                   CLOSE F-Source-Code-FILE
+                   EXIT SECTION
+               END-READ
+GC0712         CALL 'CHECKSRC'
+GC0712             USING BY CONTENT   F-Source-Code-REC
+GC0712                   BY REFERENCE WS-RS-Source-Record-Type-CHR
+           END-PERFORM
+           CLOSE F-Source-Code-FILE
+           IF WS-RS-Source-Rec-Linkage-BOOL
+GC0712         MOVE SELCHAR TO WS-CS-LIBRARY-CHR
+           END-IF
+           .
+GC0712*>***************************************************************
+GC0712*> Attempt to open the listing file as a command.  This will - **
+GC1113*> if the user has associated filetype/extension 'gclst' with  **
+GC0712*> an application - invoke the appropriate application to      **
+GC0712*> allow the user to view the listing.                         **
+GC0712*>***************************************************************'
+JD0826*>***************************************************************
+JD0826*> Unattended/batch runs (request 001) have no operator at the **
+JD0826*> console to see a viewer window pop up, so only launch one   **
+JD0826*> when an operator is actually sitting at the screen; the     **
+JD0826*> -save-temps cleanup below still runs either way.            **
+JD0826*>***************************************************************
+GC0712 250-Autoload-Listing SECTION.
+JD0826     IF WS-RS-Interactive-Mode-BOOL
+GC0712         EVALUATE TRUE
+GC0712             WHEN WS-OS-Windows-BOOL OR WS-OS-Cygwin-BOOL
+GC0712                 MOVE SPACES TO WS-Cmd-TXT
+GC0712                 STRING
+GC0712                     'cmd /c '
+GC0712                     TRIM(WS-Listing-Filename-TXT,TRAILING)
+GC0712                     DELIMITED SIZE INTO WS-Cmd-TXT
+GC0712                 CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
+GC0712             WHEN WS-OS-OSX-BOOL
+GC0712                 MOVE SPACES TO WS-Cmd-TXT
+GC0712                 STRING
+GC0712                     'open -t '
+GC0712                     TRIM(WS-Listing-Filename-TXT,TRAILING)
+GC0712                     DELIMITED SIZE INTO WS-Cmd-TXT
+GC0712                 CALL 'SYSTEM' USING TRIM(WS-Cmd-TXT,TRAILING)
+GC0712         END-EVALUATE
+JD0826     END-IF
+GC0712*>   ************************************************************
+GC0712*>   ** Since we had to do our own '-save-temps' when we       **
+GC0712*>   ** compiled (in order to generate the cross-reference     **
+GC0712*>   ** listing) we now need to clean up after ourselves.      **
+GC0712*>   ************************************************************
+GC1112     DISPLAY S-Blank-SCR
+GC0712     IF WS-OS-Windows-BOOL
+GC0712         MOVE CONCATENATE('del ',TRIM(WS-Pgm-Nm-TXT,TRAILING))
+GC0712           TO WS-Cmd-TXT
+GC0712     ELSE
+GC0712         MOVE CONCATENATE('rm ',TRIM(WS-Pgm-Nm-TXT,TRAILING))
+GC0712           TO WS-Cmd-TXT
+GC0712     END-IF
+GC0712     CALL 'SYSTEM'
+GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.c')
+GC0712     CALL 'SYSTEM'
+GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.c.h')
+GC0712     CALL 'SYSTEM'
+GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.c.l*.h')
+GC0712     CALL 'SYSTEM'
+GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.i')
+GC0712     CALL 'SYSTEM'
+GC0712         USING CONCATENATE(TRIM(WS-Cmd-TXT,TRAILING),'.o')
+GC0712     .
+      *> Display a message and halt the program                      **
+      *>***************************************************************
+       900-Terminate SECTION.
+GC0909     IF WS-Output-Msg-TXT > SPACES
+GC0909         DISPLAY S-Switches-SCR
+GC0909         CALL 'C$SLEEP' USING 2
+GC0909     END-IF
+           DISPLAY S-Blank-SCR
+           STOP RUN
+           .
+       END PROGRAM GCic.
