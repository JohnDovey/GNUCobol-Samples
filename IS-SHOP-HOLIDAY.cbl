@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. IS-SHOP-HOLIDAY.
+      *>****************************************************************
+      *> This GNU COBOL user-defined function reports whether a       **
+      *> Gregorian or Julian date falls on one of the shop's          **
+      *> observed holidays.                                            **
+      *>****************************************************************
+      *> Arguments:                                                     **
+      *>                                                                 **
+      *> Calendar-Date A PIC 9 data item or numeric literal which       **
+      *>               will be treated as a calendar date, exactly as   **
+      *>               described for DAY-FROM-DATE:                     **
+      *>                                                                 **
+      *>               7-digit value: Interpreted as a Julian date      **
+      *>                              in the form yyyyddd               **
+      *>               8-digit value: Interpreted as a Gregorian        **
+      *>                              date in the form yyyymmdd         **
+      *>                                                                 **
+      *> The result returned will be one of the following:              **
+      *>                                                                 **
+      *> 0: The supplied date is invalid, or is not a shop holiday      **
+      *> 1: The supplied date is a shop holiday                        **
+      *>                                                                 **
+      *> The shop's observed holiday calendar is kept in a single       **
+      *> external file, SHOP-HOLIDAY-FILE (see WS-HF-Filename-TXT       **
+      *> below), one observed date per line in YYYYMMDD form.  Blank    **
+      *> lines and lines beginning with '*' are ignored, so the file    **
+      *> can carry a running comment alongside the dates.  That is the  **
+      *> one place to look (or to edit) to see or change the shop's     **
+      *> observed holidays - NEXT-BUSINESS-DAY and PREV-BUSINESS-DAY    **
+      *> both get the shop calendar from this same function, so they    **
+      *> never need to be told about it separately.  If the file        **
+      *> cannot be opened, no date is treated as a holiday.              **
+      *>****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHOP-HOLIDAY-FILE    ASSIGN TO WS-HF-Filename-TXT
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        FILE STATUS IS WS-HF-Status-CD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SHOP-HOLIDAY-FILE.
+       01  HF-REC                      PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-Raw-Date7-NUM PIC 9(7).
+       01 WS-Raw-Date8-NUM PIC 9(8).
+       01 WS-Input-Date-NUM PIC 9(8).
+       01 WS-HF-Filename-TXT VALUE 'shop.holidays' PIC X(256).
+       01 WS-HF-Status-CD PIC X(2).
+       01 WS-HF-Date-NUM PIC 9(8).
+       01 WS-HF-EOF-CHR PIC X(1).
+           88 WS-HF-EOF-BOOL VALUE 'Y'.
+           88 WS-HF-Not-EOF-BOOL VALUE 'N'.
+       01 WS-Holiday-CHR PIC X(1).
+           88 WS-Is-Holiday-BOOL VALUE 'Y'.
+           88 WS-Not-Holiday-BOOL VALUE 'N'.
+       LINKAGE SECTION.
+       01 L-Input-Date-DT PIC X ANY LENGTH.
+       01 L-Output-Holiday-NUM USAGE BINARY-LONG SIGNED.
+       PROCEDURE DIVISION USING L-Input-Date-DT
+           RETURNING L-Output-Holiday-NUM.
+       000-Main SECTION.
+           CALL "C$PARAMSIZE" USING 1
+           EVALUATE RETURN-CODE
+           WHEN 7
+           MOVE L-Input-Date-DT TO WS-Raw-Date7-NUM
+           IF TEST-DAY-YYYYDDD(WS-Raw-Date7-NUM) > 0
+               MOVE 0 TO L-Output-Holiday-NUM
+               GOBACK
+           END-IF
+           MOVE DATE-OF-INTEGER(INTEGER-OF-DAY(WS-Raw-Date7-NUM))
+           TO WS-Input-Date-NUM
+           WHEN 8
+           MOVE L-Input-Date-DT TO WS-Raw-Date8-NUM
+           IF TEST-DATE-YYYYMMDD(WS-Raw-Date8-NUM) > 0
+               MOVE 0 TO L-Output-Holiday-NUM
+               GOBACK
+           END-IF
+           MOVE WS-Raw-Date8-NUM TO WS-Input-Date-NUM
+           WHEN OTHER
+           MOVE 0 TO L-Output-Holiday-NUM
+           GOBACK
+           END-EVALUATE
+           SET WS-Not-Holiday-BOOL TO TRUE
+           PERFORM 100-Check-Holiday-File
+           IF WS-Is-Holiday-BOOL
+               MOVE 1 TO L-Output-Holiday-NUM
+           ELSE
+               MOVE 0 TO L-Output-Holiday-NUM
+           END-IF
+           GOBACK.
+      *>****************************************************************
+      *> 100-Check-Holiday-File reads SHOP-HOLIDAY-FILE from the top    **
+      *> looking for WS-Input-Date-NUM, stopping as soon as it is       **
+      *> found or the file runs out.  A missing or unreadable file is  **
+      *> treated the same as an empty one - no date is a holiday.       **
+      *>****************************************************************
+       100-Check-Holiday-File SECTION.
+           OPEN INPUT SHOP-HOLIDAY-FILE
+           IF WS-HF-Status-CD NOT = '00'
+               EXIT SECTION
+           END-IF
+           SET WS-HF-Not-EOF-BOOL TO TRUE
+           READ SHOP-HOLIDAY-FILE
+               AT END SET WS-HF-EOF-BOOL TO TRUE
+           END-READ
+           PERFORM UNTIL WS-HF-EOF-BOOL OR WS-Is-Holiday-BOOL
+               IF HF-REC NOT = SPACES AND HF-REC (1:1) NOT = '*'
+                   MOVE HF-REC (1:8) TO WS-HF-Date-NUM
+                   IF WS-HF-Date-NUM = WS-Input-Date-NUM
+                       SET WS-Is-Holiday-BOOL TO TRUE
+                   END-IF
+               END-IF
+               IF NOT WS-Is-Holiday-BOOL
+                   READ SHOP-HOLIDAY-FILE
+                       AT END SET WS-HF-EOF-BOOL TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE SHOP-HOLIDAY-FILE
+           .
+       END FUNCTION IS-SHOP-HOLIDAY.
