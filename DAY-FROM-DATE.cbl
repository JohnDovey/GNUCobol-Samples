@@ -35,6 +35,8 @@
            05 WS-ID-YYYY-NUM PIC 9(4).
            05 WS-ID-MM-NUM PIC 9(2).
            05 WS-ID-DD-NUM PIC 9(2).
+       01 WS-Raw-Date7-NUM PIC 9(7).
+       01 WS-Raw-Date8-NUM PIC 9(8).
        01 WS-Y-NUM BINARY-LONG.
        01 WS-M-NUM BINARY-LONG.
        01 WS-Temp-NUM BINARY-LONG.
@@ -47,18 +49,20 @@
            CALL "C$PARAMSIZE" USING 1
            EVALUATE RETURN-CODE
            WHEN 7
-           IF TEST-DAY-YYYYDDD(L-Input-Date-DT) > 0
+           MOVE L-Input-Date-DT TO WS-Raw-Date7-NUM
+           IF TEST-DAY-YYYYDDD(WS-Raw-Date7-NUM) > 0
                MOVE 0 TO L-Output-Day-NUM
                GOBACK
            END-IF
-           MOVE DATE-OF-INTEGER(INTEGER-OF-DAY(L-Input-Date-DT))
+           MOVE DATE-OF-INTEGER(INTEGER-OF-DAY(WS-Raw-Date7-NUM))
            TO WS-Input-Date-DT
            WHEN 8
-           IF TEST-DATE-YYYYMMDD(L-Input-Date-DT) > 0
+           MOVE L-Input-Date-DT TO WS-Raw-Date8-NUM
+           IF TEST-DATE-YYYYMMDD(WS-Raw-Date8-NUM) > 0
                MOVE 0 TO L-Output-Day-NUM
                GOBACK
            END-IF
-           MOVE L-Input-Date-DT TO WS-Input-Date-DT
+           MOVE WS-Raw-Date8-NUM TO WS-Input-Date-DT
            WHEN OTHER
            MOVE 0 TO L-Output-Day-NUM
            GOBACK
@@ -91,3 +95,4 @@
            REMAINDER L-Output-Day-NUM.
            ADD 1 TO L-Output-Day-NUM.
            GOBACK.
+       END FUNCTION DAY-FROM-DATE.
